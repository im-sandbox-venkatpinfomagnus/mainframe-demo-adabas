@@ -0,0 +1,395 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-STATEMENT.
+       AUTHOR. MAINFRAME-DEMO.
+      *================================================================
+      * PROGRAM: CUSTOMER-STATEMENT
+      * PURPOSE: Print a bank-statement style report for one account
+      *          over a date range - beginning balance, an itemized
+      *          list of the audit-log entries in that range, and an
+      *          ending balance
+      * INPUT:   Account number, statement start/end dates, and the
+      *          audit trail (../data/audit-log.txt)
+      * OUTPUT:  Customer statement report
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "../data/audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                  PIC X(150).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Adabas Control Block
+      *----------------------------------------------------------------
+       01  ADABAS-CONTROL-BLOCK.
+           05  ACB-COMMAND-CODE        PIC XX.
+           05  ACB-COMMAND-ID          PIC X(04).
+           05  ACB-FILE-NUMBER         PIC 9(05).
+           05  ACB-RESPONSE-CODE       PIC 9(03).
+           05  ACB-ISN                 PIC 9(10).
+           05  ACB-ISN-LOWER-LIMIT     PIC 9(10).
+           05  ACB-ISN-QUANTITY        PIC 9(10).
+           05  ACB-FORMAT-BUFFER-LEN   PIC 9(05).
+           05  ACB-RECORD-BUFFER-LEN   PIC 9(05).
+           05  ACB-SEARCH-BUFFER-LEN   PIC 9(05).
+           05  ACB-VALUE-BUFFER-LEN    PIC 9(05).
+           05  ACB-ISN-BUFFER-LEN      PIC 9(05).
+           05  FILLER                  PIC X(40).
+
+      *----------------------------------------------------------------
+      * Account Record Structure
+      *----------------------------------------------------------------
+       01  ACCOUNT-RECORD.
+           05  ACCOUNT-NUMBER          PIC 9(10).
+           05  CUSTOMER-NAME           PIC X(50).
+           05  ACCOUNT-TYPE            PIC X(15).
+           05  BALANCE                 PIC S9(08)V99.
+           05  LAST-TXN-DATE           PIC 9(08).
+
+      *----------------------------------------------------------------
+      * Statement Period Input
+      *----------------------------------------------------------------
+       01  WS-INPUT-ACCOUNT            PIC 9(10).
+       01  WS-START-DATE                PIC 9(08).
+       01  WS-END-DATE                  PIC 9(08).
+       01  WS-CONTINUE                 PIC X VALUE 'Y'.
+       01  WS-CURRENT-BALANCE          PIC S9(08)V99.
+
+      *----------------------------------------------------------------
+      * Audit-Log Line Parsing (ISN,ACCT,OLD-BAL,NEW-BAL,TYPE,AMOUNT,
+      * TIMESTAMP - see ACCOUNT-UPDATE's 2550-WRITE-AUDIT-ENTRY for the
+      * layout this mirrors)
+      *----------------------------------------------------------------
+       01  WS-AUDIT-FILE-STATUS         PIC XX.
+       01  WS-EOF                       PIC X VALUE 'N'.
+       01  WS-LOG-ISN-TXT               PIC X(10).
+       01  WS-LOG-ACCOUNT-TXT           PIC X(10).
+       01  WS-LOG-ACCOUNT               PIC 9(10).
+       01  WS-LOG-OLD-BAL-TXT           PIC X(12).
+       01  WS-LOG-NEW-BAL-TXT           PIC X(12).
+       01  WS-LOG-TYPE                  PIC X.
+           88  WS-LOG-DEPOSIT                   VALUE 'D'.
+           88  WS-LOG-WITHDRAWAL                VALUE 'W'.
+           88  WS-LOG-ADJUSTMENT                VALUE 'A'.
+           88  WS-LOG-NEW-ACCOUNT               VALUE 'N'.
+           88  WS-LOG-CLOSE                     VALUE 'C'.
+           88  WS-LOG-INTEREST                  VALUE 'I'.
+           88  WS-LOG-MAINTENANCE               VALUE 'M'.
+           88  WS-LOG-FEE                       VALUE 'F'.
+       01  WS-LOG-AMOUNT-TXT             PIC X(12).
+       01  WS-LOG-TIMESTAMP              PIC X(16).
+       01  WS-LOG-DATE                   PIC 9(08).
+       01  WS-LOG-OLD-BAL                PIC S9(08)V99.
+       01  WS-LOG-NEW-BAL                PIC S9(08)V99.
+       01  WS-UNSTRING-PTR               PIC 9(03).
+
+      *----------------------------------------------------------------
+      * Statement Detail Line Accumulator
+      *----------------------------------------------------------------
+       01  WS-STMT-LINES.
+           05  WS-STMT-ENTRY OCCURS 100 TIMES.
+               10  STMT-DATE            PIC 9(08).
+               10  STMT-DESC            PIC X(15).
+               10  STMT-AMOUNT          PIC S9(08)V99.
+               10  STMT-AMOUNT-VALID    PIC X VALUE 'Y'.
+               10  STMT-BALANCE         PIC S9(08)V99.
+       01  WS-STMT-COUNT                PIC 9(03) VALUE 0.
+       01  WS-STMT-INDEX                PIC 9(03) VALUE 0.
+
+       01  WS-BEGIN-BALANCE             PIC S9(08)V99.
+       01  WS-END-BALANCE               PIC S9(08)V99.
+       01  WS-ACTIVITY-COUNT            PIC 9(05) VALUE 0.
+
+      *----------------------------------------------------------------
+      * Display Formatting
+      *----------------------------------------------------------------
+       01  WS-FORMATTED-BALANCE         PIC -ZZ,ZZZ,ZZ9.99.
+       01  WS-FORMATTED-AMOUNT          PIC -ZZ,ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * Format and Search Buffers
+      *----------------------------------------------------------------
+       01  READ-FORMAT-BUFFER          PIC X(100) VALUE
+           'ACCOUNT-NUMBER,CUSTOMER-NAME,ACCOUNT-TYPE,BALANCE,LAST-TXN-
+      -    'DATE.'.
+
+       01  SEARCH-BUFFER.
+           05  FILLER                  PIC X(17) VALUE
+               'ACCOUNT-NUMBER,1,'.
+           05  SB-ACCOUNT-NUMBER       PIC 9(10).
+           05  FILLER                  PIC X VALUE '.'.
+
+       01  RECORD-BUFFER               PIC X(500).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+       0000-MAIN-ROUTINE.
+      *----------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-STATEMENTS
+               UNTIL WS-CONTINUE = 'N' OR WS-CONTINUE = 'n'
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+      *----------------------------------------------------------------
+           DISPLAY '=================================================='
+           DISPLAY 'CUSTOMER STATEMENT GENERATION'
+           DISPLAY '=================================================='
+           DISPLAY ' '
+
+           MOVE 00012 TO ACB-FILE-NUMBER
+           .
+
+      *----------------------------------------------------------------
+       2000-PROCESS-STATEMENTS.
+      *----------------------------------------------------------------
+           PERFORM 2100-GET-INPUT
+
+           IF WS-INPUT-ACCOUNT > 0
+               PERFORM 2200-READ-ACCOUNT
+               IF ACB-RESPONSE-CODE = 000
+                   PERFORM 2300-SCAN-AUDIT-LOG
+                   PERFORM 2600-PRINT-STATEMENT
+               ELSE
+                   DISPLAY ' '
+                   DISPLAY 'ERROR: Account not found'
+                   DISPLAY ' '
+               END-IF
+           END-IF
+
+           PERFORM 2900-ASK-CONTINUE
+           .
+
+      *----------------------------------------------------------------
+       2100-GET-INPUT.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Enter Account Number (10 digits): ' NO ADVANCING
+           ACCEPT WS-INPUT-ACCOUNT
+
+           IF WS-INPUT-ACCOUNT = 0
+               DISPLAY 'Invalid account number. Please try again.'
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY 'Statement Start Date (YYYYMMDD): ' NO ADVANCING
+           ACCEPT WS-START-DATE
+
+           DISPLAY 'Statement End Date   (YYYYMMDD): ' NO ADVANCING
+           ACCEPT WS-END-DATE
+           .
+
+      *----------------------------------------------------------------
+       2200-READ-ACCOUNT.
+      *----------------------------------------------------------------
+           MOVE WS-INPUT-ACCOUNT TO SB-ACCOUNT-NUMBER
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'S1'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 30     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               READ-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE RECORD-BUFFER TO ACCOUNT-RECORD
+               MOVE BALANCE TO WS-CURRENT-BALANCE
+               MOVE BALANCE TO WS-BEGIN-BALANCE
+               MOVE BALANCE TO WS-END-BALANCE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2300-SCAN-AUDIT-LOG.
+      *----------------------------------------------------------------
+           MOVE 0   TO WS-STMT-COUNT
+           MOVE 0   TO WS-ACTIVITY-COUNT
+           MOVE 'N' TO WS-EOF
+
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+      *        No audit entries have ever been written yet
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 2310-READ-LOG-LINE UNTIL WS-EOF = 'Y'
+
+           CLOSE AUDIT-FILE
+           .
+
+      *----------------------------------------------------------------
+       2310-READ-LOG-LINE.
+      *----------------------------------------------------------------
+           READ AUDIT-FILE INTO AUDIT-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM 2320-PARSE-LOG-LINE
+                   IF WS-LOG-ACCOUNT = WS-INPUT-ACCOUNT
+                       AND WS-LOG-DATE >= WS-START-DATE
+                       AND WS-LOG-DATE <= WS-END-DATE
+                       PERFORM 2330-RECORD-ACTIVITY
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------
+       2320-PARSE-LOG-LINE.
+      *----------------------------------------------------------------
+           UNSTRING AUDIT-LINE DELIMITED BY ','
+               INTO WS-LOG-ISN-TXT
+                    WS-LOG-ACCOUNT-TXT
+                    WS-LOG-OLD-BAL-TXT
+                    WS-LOG-NEW-BAL-TXT
+                    WS-LOG-TYPE
+                    WS-LOG-AMOUNT-TXT
+                    WS-LOG-TIMESTAMP
+           END-UNSTRING
+
+           MOVE FUNCTION NUMVAL(WS-LOG-ACCOUNT-TXT) TO WS-LOG-ACCOUNT
+           MOVE FUNCTION NUMVAL(WS-LOG-OLD-BAL-TXT) TO WS-LOG-OLD-BAL
+           MOVE FUNCTION NUMVAL(WS-LOG-NEW-BAL-TXT) TO WS-LOG-NEW-BAL
+           MOVE WS-LOG-TIMESTAMP(1:8)                TO WS-LOG-DATE
+           .
+
+      *----------------------------------------------------------------
+       2330-RECORD-ACTIVITY.
+      *----------------------------------------------------------------
+           IF WS-ACTIVITY-COUNT = 0
+               MOVE WS-LOG-OLD-BAL TO WS-BEGIN-BALANCE
+           END-IF
+           ADD 1 TO WS-ACTIVITY-COUNT
+           MOVE WS-LOG-NEW-BAL TO WS-END-BALANCE
+
+           IF WS-STMT-COUNT < 100
+               ADD 1 TO WS-STMT-COUNT
+               MOVE WS-LOG-DATE    TO STMT-DATE(WS-STMT-COUNT)
+               MOVE WS-LOG-NEW-BAL TO STMT-BALANCE(WS-STMT-COUNT)
+               PERFORM 2340-DESCRIBE-ENTRY
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2340-DESCRIBE-ENTRY.
+      *----------------------------------------------------------------
+      *    The AMOUNT column means different things per TXN-TYPE - for
+      *    a Close entry (see ACCOUNT-CLOSE) it carries the closure
+      *    reason code, not a dollar amount, so it is shown as text
+      *    rather than run through NUMVAL.
+           EVALUATE TRUE
+               WHEN WS-LOG-DEPOSIT
+                   MOVE 'DEPOSIT'      TO STMT-DESC(WS-STMT-COUNT)
+                   MOVE 'Y' TO STMT-AMOUNT-VALID(WS-STMT-COUNT)
+               WHEN WS-LOG-WITHDRAWAL
+                   MOVE 'WITHDRAWAL'   TO STMT-DESC(WS-STMT-COUNT)
+                   MOVE 'Y' TO STMT-AMOUNT-VALID(WS-STMT-COUNT)
+               WHEN WS-LOG-ADJUSTMENT
+                   MOVE 'ADJUSTMENT'   TO STMT-DESC(WS-STMT-COUNT)
+                   MOVE 'Y' TO STMT-AMOUNT-VALID(WS-STMT-COUNT)
+               WHEN WS-LOG-INTEREST
+                   MOVE 'INTEREST'     TO STMT-DESC(WS-STMT-COUNT)
+                   MOVE 'Y' TO STMT-AMOUNT-VALID(WS-STMT-COUNT)
+               WHEN WS-LOG-NEW-ACCOUNT
+                   MOVE 'OPENING DEP'  TO STMT-DESC(WS-STMT-COUNT)
+                   MOVE 'Y' TO STMT-AMOUNT-VALID(WS-STMT-COUNT)
+               WHEN WS-LOG-CLOSE
+                   MOVE 'ACCT CLOSED'  TO STMT-DESC(WS-STMT-COUNT)
+                   MOVE 'N' TO STMT-AMOUNT-VALID(WS-STMT-COUNT)
+               WHEN WS-LOG-MAINTENANCE
+                   MOVE 'MAINTENANCE'  TO STMT-DESC(WS-STMT-COUNT)
+                   MOVE 'N' TO STMT-AMOUNT-VALID(WS-STMT-COUNT)
+               WHEN WS-LOG-FEE
+                   MOVE 'MAINT FEE'    TO STMT-DESC(WS-STMT-COUNT)
+                   MOVE 'Y' TO STMT-AMOUNT-VALID(WS-STMT-COUNT)
+               WHEN OTHER
+                   MOVE 'OTHER'        TO STMT-DESC(WS-STMT-COUNT)
+                   MOVE 'N' TO STMT-AMOUNT-VALID(WS-STMT-COUNT)
+           END-EVALUATE
+
+           IF STMT-AMOUNT-VALID(WS-STMT-COUNT) = 'Y'
+               MOVE FUNCTION NUMVAL(WS-LOG-AMOUNT-TXT)
+                   TO STMT-AMOUNT(WS-STMT-COUNT)
+           ELSE
+               MOVE 0 TO STMT-AMOUNT(WS-STMT-COUNT)
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2600-PRINT-STATEMENT.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'STATEMENT FOR ACCOUNT ' WS-INPUT-ACCOUNT
+           DISPLAY CUSTOMER-NAME
+           DISPLAY 'Period: ' WS-START-DATE ' to ' WS-END-DATE
+           DISPLAY '=================================================='
+
+           MOVE WS-BEGIN-BALANCE TO WS-FORMATTED-BALANCE
+           DISPLAY 'Beginning Balance : $' WS-FORMATTED-BALANCE
+           DISPLAY '--------------------------------------------------'
+
+           IF WS-STMT-COUNT = 0
+               DISPLAY 'No transactions posted in this period.'
+           ELSE
+               DISPLAY 'Date       Description       Amount      '
+                       '     Balance'
+               PERFORM 2610-PRINT-DETAIL-LINE
+                   VARYING WS-STMT-INDEX FROM 1 BY 1
+                   UNTIL WS-STMT-INDEX > WS-STMT-COUNT
+           END-IF
+
+           MOVE WS-END-BALANCE TO WS-FORMATTED-BALANCE
+           DISPLAY '--------------------------------------------------'
+           DISPLAY 'Ending Balance    : $' WS-FORMATTED-BALANCE
+           DISPLAY '=================================================='
+           .
+
+      *----------------------------------------------------------------
+       2610-PRINT-DETAIL-LINE.
+      *----------------------------------------------------------------
+           MOVE STMT-BALANCE(WS-STMT-INDEX) TO WS-FORMATTED-BALANCE
+
+           IF STMT-AMOUNT-VALID(WS-STMT-INDEX) = 'Y'
+               MOVE STMT-AMOUNT(WS-STMT-INDEX) TO WS-FORMATTED-AMOUNT
+               DISPLAY STMT-DATE(WS-STMT-INDEX) '  '
+                       STMT-DESC(WS-STMT-INDEX) '  $'
+                       WS-FORMATTED-AMOUNT '   $' WS-FORMATTED-BALANCE
+           ELSE
+               DISPLAY STMT-DATE(WS-STMT-INDEX) '  '
+                       STMT-DESC(WS-STMT-INDEX)
+                       '                       $' WS-FORMATTED-BALANCE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2900-ASK-CONTINUE.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Generate another statement? (Y/N): ' NO ADVANCING
+           ACCEPT WS-CONTINUE
+           .
+
+      *----------------------------------------------------------------
+       3000-TERMINATE.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'STATEMENT GENERATION SESSION ENDED'
+           DISPLAY '=================================================='
+           .
