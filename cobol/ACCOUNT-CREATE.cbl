@@ -0,0 +1,439 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-CREATE.
+       AUTHOR. MAINFRAME-DEMO.
+      *================================================================
+      * PROGRAM: ACCOUNT-CREATE
+      * PURPOSE: Onboard a new customer account - collects customer
+      *          name, account type and opening deposit, then calls
+      *          Adabas command N1 to append the new record
+      * INPUT:   Customer name, account type and opening deposit
+      * OUTPUT:  Confirmation of the new account or error message
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "../data/audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                  PIC X(150).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Adabas Control Block
+      *----------------------------------------------------------------
+       01  ADABAS-CONTROL-BLOCK.
+           05  ACB-COMMAND-CODE        PIC XX.
+           05  ACB-COMMAND-ID          PIC X(04).
+           05  ACB-FILE-NUMBER         PIC 9(05).
+           05  ACB-RESPONSE-CODE       PIC 9(03).
+           05  ACB-ISN                 PIC 9(10).
+           05  ACB-ISN-LOWER-LIMIT     PIC 9(10).
+           05  ACB-ISN-QUANTITY        PIC 9(10).
+           05  ACB-FORMAT-BUFFER-LEN   PIC 9(05).
+           05  ACB-RECORD-BUFFER-LEN   PIC 9(05).
+           05  ACB-SEARCH-BUFFER-LEN   PIC 9(05).
+           05  ACB-VALUE-BUFFER-LEN    PIC 9(05).
+           05  ACB-ISN-BUFFER-LEN      PIC 9(05).
+           05  FILLER                  PIC X(40).
+
+      *----------------------------------------------------------------
+      * Working Variables
+      *----------------------------------------------------------------
+       01  WS-INPUT-NAME               PIC X(50).
+       01  WS-INPUT-TYPE               PIC X(15).
+           88  VALID-ACCOUNT-TYPE      VALUE 'CHECKING       '
+                                              'SAVINGS        '
+                                              'MONEY-MARKET   '.
+       01  WS-INPUT-DEPOSIT            PIC 9(09)V99.
+       01  WS-NEW-BALANCE              PIC S9(08)V99.
+       01  WS-NEW-ACCOUNT-NUMBER       PIC 9(10).
+       01  WS-CONTINUE                 PIC X VALUE 'Y'.
+       01  WS-CONFIRM                  PIC X.
+
+      *----------------------------------------------------------------
+      * Customer Linking - every new account is tied to a customer
+      * master record, either one that already exists or one created
+      * on the spot, so the account carries a CUSTOMER-ID foreign key.
+      *----------------------------------------------------------------
+       01  WS-EXISTING-CUSTOMER        PIC X VALUE 'N'.
+       01  WS-CUSTOMER-ID              PIC 9(10) VALUE 0.
+       01  WS-INPUT-ADDRESS            PIC X(30).
+       01  WS-INPUT-CITY               PIC X(20).
+       01  WS-INPUT-STATE              PIC X(02).
+       01  WS-INPUT-ZIP                PIC X(10).
+
+      *----------------------------------------------------------------
+      * Response-code lookup - see RESPCODE-LOOKUP for the full set
+      * of codes and wording, kept there so it can't drift out of
+      * sync with what ACCOUNT-READ, ACCOUNT-UPDATE and
+      * ACCOUNT-CLOSE display for the same codes.
+      *----------------------------------------------------------------
+       01  WS-RESPONSE-INFO.
+           05  WS-RESP-SHORT-MSG       PIC X(40).
+           05  WS-RESP-EXPLANATION     PIC X(72).
+           05  WS-RESP-NEXT-ACTION     PIC X(72).
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YEAR            PIC 9(04).
+           05  WS-CURR-MONTH           PIC 99.
+           05  WS-CURR-DAY             PIC 99.
+       01  WS-NEW-TXN-DATE             PIC 9(08).
+
+      *----------------------------------------------------------------
+      * Audit Trail
+      *----------------------------------------------------------------
+       01  WS-AUDIT-FILE-STATUS        PIC XX.
+       01  WS-AUDIT-LINE               PIC X(150).
+       01  WS-AUDIT-TIME               PIC 9(08).
+       01  WS-AUDIT-NEW-BAL-EDIT       PIC -9(08).99.
+
+      *----------------------------------------------------------------
+      * Display Formatting
+      *----------------------------------------------------------------
+       01  WS-FORMATTED-BALANCE        PIC -ZZ,ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * Format and Search Buffers
+      *----------------------------------------------------------------
+       01  CREATE-FORMAT-BUFFER        PIC X(50) VALUE
+           'CUSTOMER-NAME,ACCOUNT-TYPE,BALANCE,LAST-TXN-DATE.'.
+
+       01  SEARCH-BUFFER               PIC X(01) VALUE SPACES.
+
+       01  RECORD-BUFFER               PIC X(500).
+       01  CREATE-VIEW REDEFINES RECORD-BUFFER.
+           05  CV-ACCOUNT-NUMBER       PIC 9(10).
+           05  CV-CUSTOMER-NAME        PIC X(50).
+           05  CV-ACCOUNT-TYPE         PIC X(15).
+           05  CV-BALANCE              PIC S9(08)V99.
+           05  CV-LAST-TXN-DATE        PIC 9(08).
+           05  FILLER                  PIC X(03).
+           05  CV-CUSTOMER-ID          PIC 9(10).
+           05  FILLER                  PIC X(394).
+
+      *----------------------------------------------------------------
+      * Customer Master lookup (command S3) and create (command N2) -
+      * used during onboarding to link the new account to a customer.
+      *----------------------------------------------------------------
+       01  CUSTOMER-VIEW REDEFINES RECORD-BUFFER.
+           05  CSV-CUSTOMER-ID         PIC 9(10).
+           05  CSV-CUSTOMER-NAME       PIC X(30).
+           05  CSV-ADDRESS-LINE-1      PIC X(30).
+           05  CSV-CITY                PIC X(20).
+           05  CSV-STATE               PIC X(02).
+           05  CSV-ZIP-CODE            PIC X(10).
+           05  FILLER                  PIC X(398).
+
+       01  CUSTOMER-FORMAT-BUFFER      PIC X(100) VALUE
+           'CUSTOMER-ID,CUSTOMER-NAME,ADDRESS-LINE-1,CITY,STATE,ZIP-
+      -    'CODE.'.
+
+       01  CUSTOMER-SEARCH-BUFFER.
+           05  FILLER                  PIC X(14) VALUE
+               'CUSTOMER-ID,1,'.
+           05  CSB-CUSTOMER-ID         PIC 9(10).
+           05  FILLER                  PIC X VALUE '.'.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+       0000-MAIN-ROUTINE.
+      *----------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ONBOARDING
+               UNTIL WS-CONTINUE = 'N' OR WS-CONTINUE = 'n'
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+      *----------------------------------------------------------------
+           DISPLAY '=================================================='
+           DISPLAY 'NEW ACCOUNT ONBOARDING'
+           DISPLAY '=================================================='
+           DISPLAY ' '
+
+           MOVE 00012 TO ACB-FILE-NUMBER
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-NEW-TXN-DATE
+           .
+
+      *----------------------------------------------------------------
+       2000-PROCESS-ONBOARDING.
+      *----------------------------------------------------------------
+           PERFORM 2100-GET-ACCOUNT-INFO
+
+           IF WS-CONFIRM = 'N' OR WS-CONFIRM = 'n'
+               DISPLAY 'Account creation cancelled.'
+           ELSE
+               PERFORM 2400-CREATE-ACCOUNT
+               IF ACB-RESPONSE-CODE = 000
+                   PERFORM 2500-DISPLAY-SUCCESS
+               ELSE
+                   PERFORM 2600-HANDLE-ERROR
+               END-IF
+           END-IF
+
+           PERFORM 2800-ASK-CONTINUE
+           .
+
+      *----------------------------------------------------------------
+       2100-GET-ACCOUNT-INFO.
+      *----------------------------------------------------------------
+           MOVE 'N' TO WS-CONFIRM
+
+           DISPLAY ' '
+           DISPLAY 'Enter Customer Name: ' NO ADVANCING
+           ACCEPT WS-INPUT-NAME
+
+           IF WS-INPUT-NAME = SPACES
+               DISPLAY 'Invalid customer name. Please try again.'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 2200-GET-ACCOUNT-TYPE
+           IF NOT VALID-ACCOUNT-TYPE
+               DISPLAY 'Invalid account type. Please try again.'
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY 'Enter Opening Deposit: ' NO ADVANCING
+           ACCEPT WS-INPUT-DEPOSIT
+
+           IF WS-INPUT-DEPOSIT < 0
+               DISPLAY 'Opening deposit may not be negative.'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-INPUT-DEPOSIT TO WS-NEW-BALANCE
+           MOVE WS-NEW-BALANCE TO WS-FORMATTED-BALANCE
+
+           PERFORM 2150-LINK-CUSTOMER
+           IF WS-CUSTOMER-ID = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'NEW ACCOUNT SUMMARY'
+           DISPLAY '=================================================='
+           DISPLAY 'Customer ID    : ' WS-CUSTOMER-ID
+           DISPLAY 'Customer Name  : ' WS-INPUT-NAME
+           DISPLAY 'Account Type   : ' WS-INPUT-TYPE
+           DISPLAY 'Opening Deposit: $' WS-FORMATTED-BALANCE
+           DISPLAY '=================================================='
+           DISPLAY 'Confirm new account? (Y/N): ' NO ADVANCING
+           ACCEPT WS-CONFIRM
+           .
+
+      *----------------------------------------------------------------
+       2150-LINK-CUSTOMER.
+      *----------------------------------------------------------------
+      *    Every account needs a customer master row behind it - an
+      *    operator either links the account to a customer who already
+      *    banks with us (command S3 validates the ID) or onboards a
+      *    brand new one on the spot (command N2).  WS-CUSTOMER-ID is
+      *    left at zero to signal "start over" on any failed lookup.
+           MOVE 0 TO WS-CUSTOMER-ID
+           DISPLAY ' '
+           DISPLAY 'Is this an existing customer? (Y/N): ' NO ADVANCING
+           ACCEPT WS-EXISTING-CUSTOMER
+
+           IF WS-EXISTING-CUSTOMER = 'Y' OR WS-EXISTING-CUSTOMER = 'y'
+               PERFORM 2160-FIND-EXISTING-CUSTOMER
+           ELSE
+               PERFORM 2170-CREATE-NEW-CUSTOMER
+           END-IF
+           .
+
+       2160-FIND-EXISTING-CUSTOMER.
+           DISPLAY 'Enter Customer ID: ' NO ADVANCING
+           ACCEPT CSB-CUSTOMER-ID
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'S3'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 25     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               CUSTOMER-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               CUSTOMER-SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE CSV-CUSTOMER-ID TO WS-CUSTOMER-ID
+               DISPLAY 'Found: ' CSV-CUSTOMER-NAME
+           ELSE
+               DISPLAY 'Customer ID not found.'
+           END-IF
+           .
+
+       2170-CREATE-NEW-CUSTOMER.
+           DISPLAY 'Enter Address Line 1: ' NO ADVANCING
+           ACCEPT WS-INPUT-ADDRESS
+           DISPLAY 'Enter City: ' NO ADVANCING
+           ACCEPT WS-INPUT-CITY
+           DISPLAY 'Enter State (2-letter): ' NO ADVANCING
+           ACCEPT WS-INPUT-STATE
+           DISPLAY 'Enter Zip Code: ' NO ADVANCING
+           ACCEPT WS-INPUT-ZIP
+
+           MOVE SPACES           TO RECORD-BUFFER
+           MOVE WS-INPUT-NAME    TO CSV-CUSTOMER-NAME
+           MOVE WS-INPUT-ADDRESS TO CSV-ADDRESS-LINE-1
+           MOVE WS-INPUT-CITY    TO CSV-CITY
+           MOVE WS-INPUT-STATE   TO CSV-STATE
+           MOVE WS-INPUT-ZIP     TO CSV-ZIP-CODE
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'N2'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 01     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               CUSTOMER-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE CSV-CUSTOMER-ID TO WS-CUSTOMER-ID
+               DISPLAY 'New customer ID assigned: ' WS-CUSTOMER-ID
+           ELSE
+               DISPLAY 'Unable to create customer record.'
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2200-GET-ACCOUNT-TYPE.
+      *----------------------------------------------------------------
+           DISPLAY 'Account Type (CHECKING/SAVINGS/MONEY-MARKET): '
+               NO ADVANCING
+           ACCEPT WS-INPUT-TYPE
+           .
+
+      *----------------------------------------------------------------
+       2400-CREATE-ACCOUNT.
+      *----------------------------------------------------------------
+           MOVE SPACES TO RECORD-BUFFER
+           MOVE WS-INPUT-NAME    TO CV-CUSTOMER-NAME
+           MOVE WS-INPUT-TYPE    TO CV-ACCOUNT-TYPE
+           MOVE WS-NEW-BALANCE   TO CV-BALANCE
+           MOVE WS-NEW-TXN-DATE  TO CV-LAST-TXN-DATE
+           MOVE WS-CUSTOMER-ID   TO CV-CUSTOMER-ID
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'N1'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE 50     TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 01     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               CREATE-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE CV-ACCOUNT-NUMBER TO WS-NEW-ACCOUNT-NUMBER
+               PERFORM 2450-WRITE-AUDIT-ENTRY
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2450-WRITE-AUDIT-ENTRY.
+      *----------------------------------------------------------------
+      *    Append a CSV record of this new account to the audit trail:
+      *    ISN,ACCOUNT-NUMBER,OLD-BAL,NEW-BAL,TXN-TYPE,AMOUNT,
+      *    TIMESTAMP(YYYYMMDDHHMMSS) - OLD-BAL is zero, TXN-TYPE is 'N'
+      *    for New account, matching the existing balance-change trail.
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE WS-NEW-BALANCE TO WS-AUDIT-NEW-BAL-EDIT
+
+           STRING ACB-ISN               DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-NEW-ACCOUNT-NUMBER DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  ' 00000000.00'        DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-AUDIT-NEW-BAL-EDIT DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  'N'                   DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-AUDIT-NEW-BAL-EDIT DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-NEW-TXN-DATE       DELIMITED BY SIZE
+                  WS-AUDIT-TIME         DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00' AND
+              WS-AUDIT-FILE-STATUS NOT = '05'
+      *        First entry ever written - file does not exist yet
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-AUDIT-FILE-STATUS = '00' OR WS-AUDIT-FILE-STATUS = '05'
+               MOVE WS-AUDIT-LINE TO AUDIT-LINE
+               WRITE AUDIT-LINE
+               CLOSE AUDIT-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2500-DISPLAY-SUCCESS.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'ACCOUNT CREATED'
+           DISPLAY '=================================================='
+           DISPLAY 'Account Number : ' WS-NEW-ACCOUNT-NUMBER
+           DISPLAY 'Customer ID    : ' WS-CUSTOMER-ID
+           DISPLAY 'Customer Name  : ' WS-INPUT-NAME
+           DISPLAY 'Account Type   : ' WS-INPUT-TYPE
+           DISPLAY 'Opening Deposit: $' WS-FORMATTED-BALANCE
+           DISPLAY 'Open Date      : ' WS-NEW-TXN-DATE
+           DISPLAY '=================================================='
+           .
+
+      *----------------------------------------------------------------
+       2600-HANDLE-ERROR.
+      *----------------------------------------------------------------
+           CALL 'RESPCODE-LOOKUP' USING ACB-RESPONSE-CODE
+                                        WS-RESPONSE-INFO
+           DISPLAY ' '
+           DISPLAY 'ERROR: ' WS-RESP-SHORT-MSG
+           DISPLAY '  ' WS-RESP-EXPLANATION
+           DISPLAY '  Next: ' WS-RESP-NEXT-ACTION
+           DISPLAY ' '
+           .
+
+      *----------------------------------------------------------------
+       2800-ASK-CONTINUE.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Create another account? (Y/N): ' NO ADVANCING
+           ACCEPT WS-CONTINUE
+           .
+
+      *----------------------------------------------------------------
+       3000-TERMINATE.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'ACCOUNT ONBOARDING SESSION ENDED'
+           DISPLAY '=================================================='
+           .
