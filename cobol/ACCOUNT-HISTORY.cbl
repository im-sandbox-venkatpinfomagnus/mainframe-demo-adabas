@@ -0,0 +1,411 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-HISTORY.
+       AUTHOR. MAINFRAME-DEMO.
+      *================================================================
+      * PROGRAM: ACCOUNT-HISTORY
+      * PURPOSE: Online transaction history inquiry - shows a teller
+      *          the most recent audit-log entries for one account,
+      *          newest first, a page at a time, without waiting on a
+      *          printed CUSTOMER-STATEMENT run
+      * INPUT:   Account number and the audit trail
+      *          (../data/audit-log.txt)
+      * OUTPUT:  Paged transaction history on screen
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "../data/audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                  PIC X(150).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Adabas Control Block
+      *----------------------------------------------------------------
+       01  ADABAS-CONTROL-BLOCK.
+           05  ACB-COMMAND-CODE        PIC XX.
+           05  ACB-COMMAND-ID          PIC X(04).
+           05  ACB-FILE-NUMBER         PIC 9(05).
+           05  ACB-RESPONSE-CODE       PIC 9(03).
+           05  ACB-ISN                 PIC 9(10).
+           05  ACB-ISN-LOWER-LIMIT     PIC 9(10).
+           05  ACB-ISN-QUANTITY        PIC 9(10).
+           05  ACB-FORMAT-BUFFER-LEN   PIC 9(05).
+           05  ACB-RECORD-BUFFER-LEN   PIC 9(05).
+           05  ACB-SEARCH-BUFFER-LEN   PIC 9(05).
+           05  ACB-VALUE-BUFFER-LEN    PIC 9(05).
+           05  ACB-ISN-BUFFER-LEN      PIC 9(05).
+           05  FILLER                  PIC X(40).
+
+      *----------------------------------------------------------------
+      * Account Record Structure
+      *----------------------------------------------------------------
+       01  ACCOUNT-RECORD.
+           05  ACCOUNT-NUMBER          PIC 9(10).
+           05  CUSTOMER-NAME           PIC X(50).
+           05  ACCOUNT-TYPE            PIC X(15).
+           05  BALANCE                 PIC S9(08)V99.
+           05  LAST-TXN-DATE           PIC 9(08).
+
+      *----------------------------------------------------------------
+      * Inquiry Input
+      *----------------------------------------------------------------
+       01  WS-INPUT-ACCOUNT            PIC 9(10).
+       01  WS-CONTINUE                 PIC X VALUE 'Y'.
+       01  WS-PAGE-MORE                PIC X VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * Audit-Log Line Parsing (ISN,ACCT,OLD-BAL,NEW-BAL,TYPE,AMOUNT,
+      * TIMESTAMP - see ACCOUNT-UPDATE's 2550-WRITE-AUDIT-ENTRY for the
+      * layout this mirrors, the same idiom CUSTOMER-STATEMENT uses)
+      *----------------------------------------------------------------
+       01  WS-AUDIT-FILE-STATUS         PIC XX.
+       01  WS-EOF                       PIC X VALUE 'N'.
+       01  WS-LOG-ISN-TXT               PIC X(10).
+       01  WS-LOG-ACCOUNT-TXT           PIC X(10).
+       01  WS-LOG-ACCOUNT               PIC 9(10).
+       01  WS-LOG-OLD-BAL-TXT           PIC X(12).
+       01  WS-LOG-NEW-BAL-TXT           PIC X(12).
+       01  WS-LOG-TYPE                  PIC X.
+           88  WS-LOG-DEPOSIT                   VALUE 'D'.
+           88  WS-LOG-WITHDRAWAL                VALUE 'W'.
+           88  WS-LOG-ADJUSTMENT                VALUE 'A'.
+           88  WS-LOG-NEW-ACCOUNT               VALUE 'N'.
+           88  WS-LOG-CLOSE                     VALUE 'C'.
+           88  WS-LOG-INTEREST                  VALUE 'I'.
+           88  WS-LOG-MAINTENANCE               VALUE 'M'.
+           88  WS-LOG-FEE                       VALUE 'F'.
+       01  WS-LOG-AMOUNT-TXT             PIC X(12).
+       01  WS-LOG-TIMESTAMP              PIC X(16).
+       01  WS-LOG-DATE                   PIC 9(08).
+       01  WS-LOG-OLD-BAL                PIC S9(08)V99.
+       01  WS-LOG-NEW-BAL                PIC S9(08)V99.
+
+      *----------------------------------------------------------------
+      * History Line Accumulator - loaded in the order the audit log
+      * was written (oldest first), then displayed back to front so
+      * the most recent activity shows up first
+      *----------------------------------------------------------------
+       01  WS-HIST-LINES.
+           05  WS-HIST-ENTRY OCCURS 100 TIMES.
+               10  HIST-DATE            PIC 9(08).
+               10  HIST-DESC            PIC X(15).
+               10  HIST-AMOUNT          PIC S9(08)V99.
+               10  HIST-AMOUNT-VALID    PIC X VALUE 'Y'.
+               10  HIST-BALANCE         PIC S9(08)V99.
+       01  WS-HIST-COUNT                PIC 9(03) VALUE 0.
+       01  WS-HIST-CURSOR               PIC 9(03) VALUE 0.
+       01  WS-HIST-STOP-AT              PIC S9(03) VALUE 0.
+       01  WS-PAGE-SIZE                 PIC 9(02) VALUE 5.
+
+      *----------------------------------------------------------------
+      * Display Formatting
+      *----------------------------------------------------------------
+       01  WS-FORMATTED-BALANCE         PIC -ZZ,ZZZ,ZZ9.99.
+       01  WS-FORMATTED-AMOUNT          PIC -ZZ,ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * Format and Search Buffers
+      *----------------------------------------------------------------
+       01  READ-FORMAT-BUFFER          PIC X(100) VALUE
+           'ACCOUNT-NUMBER,CUSTOMER-NAME,ACCOUNT-TYPE,BALANCE,LAST-TXN-
+      -    'DATE.'.
+
+       01  SEARCH-BUFFER.
+           05  FILLER                  PIC X(17) VALUE
+               'ACCOUNT-NUMBER,1,'.
+           05  SB-ACCOUNT-NUMBER       PIC 9(10).
+           05  FILLER                  PIC X VALUE '.'.
+
+       01  RECORD-BUFFER               PIC X(500).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+       0000-MAIN-ROUTINE.
+      *----------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-INQUIRY
+               UNTIL WS-CONTINUE = 'N' OR WS-CONTINUE = 'n'
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+      *----------------------------------------------------------------
+           DISPLAY '=================================================='
+           DISPLAY 'ACCOUNT TRANSACTION HISTORY INQUIRY'
+           DISPLAY '=================================================='
+           DISPLAY ' '
+
+           MOVE 00012 TO ACB-FILE-NUMBER
+           .
+
+      *----------------------------------------------------------------
+       2000-PROCESS-INQUIRY.
+      *----------------------------------------------------------------
+           PERFORM 2100-GET-ACCOUNT-NUMBER
+
+           IF WS-INPUT-ACCOUNT > 0
+               PERFORM 2200-READ-ACCOUNT
+               IF ACB-RESPONSE-CODE = 000
+                   PERFORM 2300-SCAN-AUDIT-LOG
+                   PERFORM 2500-DISPLAY-ACCOUNT-HEADER
+                   PERFORM 2600-PAGE-THROUGH-HISTORY
+               ELSE
+                   DISPLAY ' '
+                   DISPLAY 'ERROR: Account not found'
+                   DISPLAY ' '
+               END-IF
+           END-IF
+
+           PERFORM 2900-ASK-CONTINUE
+           .
+
+      *----------------------------------------------------------------
+       2100-GET-ACCOUNT-NUMBER.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Enter Account Number (10 digits): ' NO ADVANCING
+           ACCEPT WS-INPUT-ACCOUNT
+
+           IF WS-INPUT-ACCOUNT = 0
+               DISPLAY 'Invalid account number. Please try again.'
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2200-READ-ACCOUNT.
+      *----------------------------------------------------------------
+           MOVE WS-INPUT-ACCOUNT TO SB-ACCOUNT-NUMBER
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'S1'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 30     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               READ-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE RECORD-BUFFER TO ACCOUNT-RECORD
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2300-SCAN-AUDIT-LOG.
+      *----------------------------------------------------------------
+           MOVE 0   TO WS-HIST-COUNT
+           MOVE 'N' TO WS-EOF
+
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+      *        No audit entries have ever been written yet
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 2310-READ-LOG-LINE UNTIL WS-EOF = 'Y'
+
+           CLOSE AUDIT-FILE
+           .
+
+      *----------------------------------------------------------------
+       2310-READ-LOG-LINE.
+      *----------------------------------------------------------------
+           READ AUDIT-FILE INTO AUDIT-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM 2320-PARSE-LOG-LINE
+                   IF WS-LOG-ACCOUNT = WS-INPUT-ACCOUNT
+                       PERFORM 2330-RECORD-ACTIVITY
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------
+       2320-PARSE-LOG-LINE.
+      *----------------------------------------------------------------
+           UNSTRING AUDIT-LINE DELIMITED BY ','
+               INTO WS-LOG-ISN-TXT
+                    WS-LOG-ACCOUNT-TXT
+                    WS-LOG-OLD-BAL-TXT
+                    WS-LOG-NEW-BAL-TXT
+                    WS-LOG-TYPE
+                    WS-LOG-AMOUNT-TXT
+                    WS-LOG-TIMESTAMP
+           END-UNSTRING
+
+           MOVE FUNCTION NUMVAL(WS-LOG-ACCOUNT-TXT) TO WS-LOG-ACCOUNT
+           MOVE FUNCTION NUMVAL(WS-LOG-OLD-BAL-TXT) TO WS-LOG-OLD-BAL
+           MOVE FUNCTION NUMVAL(WS-LOG-NEW-BAL-TXT) TO WS-LOG-NEW-BAL
+           MOVE WS-LOG-TIMESTAMP(1:8)                TO WS-LOG-DATE
+           .
+
+      *----------------------------------------------------------------
+       2330-RECORD-ACTIVITY.
+      *----------------------------------------------------------------
+      *    Oldest entries fall off the front of the table once it
+      *    fills, so the 100 slots always hold the most recent 100
+      *    postings for this account - shifting the table down one
+      *    slot the same way a ring buffer would, so paging backward
+      *    from WS-HIST-COUNT always starts with the newest entry.
+           IF WS-HIST-COUNT >= 100
+               PERFORM 2331-SHIFT-HISTORY-DOWN
+                   VARYING WS-HIST-CURSOR FROM 1 BY 1
+                   UNTIL WS-HIST-CURSOR > 99
+           ELSE
+               ADD 1 TO WS-HIST-COUNT
+           END-IF
+
+           MOVE WS-LOG-DATE    TO HIST-DATE(WS-HIST-COUNT)
+           MOVE WS-LOG-NEW-BAL TO HIST-BALANCE(WS-HIST-COUNT)
+           PERFORM 2340-DESCRIBE-ENTRY
+           .
+
+      *----------------------------------------------------------------
+       2331-SHIFT-HISTORY-DOWN.
+      *----------------------------------------------------------------
+           MOVE WS-HIST-ENTRY(WS-HIST-CURSOR + 1)
+               TO WS-HIST-ENTRY(WS-HIST-CURSOR)
+           .
+
+      *----------------------------------------------------------------
+       2340-DESCRIBE-ENTRY.
+      *----------------------------------------------------------------
+      *    Same TXN-TYPE-to-description mapping as CUSTOMER-STATEMENT's
+      *    2340-DESCRIBE-ENTRY - the AMOUNT column carries a closure
+      *    reason code (Close) or the literal MAINTENANCE (Maintenance)
+      *    rather than a dollar figure for those two transaction types.
+           EVALUATE TRUE
+               WHEN WS-LOG-DEPOSIT
+                   MOVE 'DEPOSIT'      TO HIST-DESC(WS-HIST-COUNT)
+                   MOVE 'Y' TO HIST-AMOUNT-VALID(WS-HIST-COUNT)
+               WHEN WS-LOG-WITHDRAWAL
+                   MOVE 'WITHDRAWAL'   TO HIST-DESC(WS-HIST-COUNT)
+                   MOVE 'Y' TO HIST-AMOUNT-VALID(WS-HIST-COUNT)
+               WHEN WS-LOG-ADJUSTMENT
+                   MOVE 'ADJUSTMENT'   TO HIST-DESC(WS-HIST-COUNT)
+                   MOVE 'Y' TO HIST-AMOUNT-VALID(WS-HIST-COUNT)
+               WHEN WS-LOG-INTEREST
+                   MOVE 'INTEREST'     TO HIST-DESC(WS-HIST-COUNT)
+                   MOVE 'Y' TO HIST-AMOUNT-VALID(WS-HIST-COUNT)
+               WHEN WS-LOG-NEW-ACCOUNT
+                   MOVE 'OPENING DEP'  TO HIST-DESC(WS-HIST-COUNT)
+                   MOVE 'Y' TO HIST-AMOUNT-VALID(WS-HIST-COUNT)
+               WHEN WS-LOG-CLOSE
+                   MOVE 'ACCT CLOSED'  TO HIST-DESC(WS-HIST-COUNT)
+                   MOVE 'N' TO HIST-AMOUNT-VALID(WS-HIST-COUNT)
+               WHEN WS-LOG-MAINTENANCE
+                   MOVE 'MAINTENANCE'  TO HIST-DESC(WS-HIST-COUNT)
+                   MOVE 'N' TO HIST-AMOUNT-VALID(WS-HIST-COUNT)
+               WHEN WS-LOG-FEE
+                   MOVE 'MAINT FEE'    TO HIST-DESC(WS-HIST-COUNT)
+                   MOVE 'Y' TO HIST-AMOUNT-VALID(WS-HIST-COUNT)
+               WHEN OTHER
+                   MOVE 'OTHER'        TO HIST-DESC(WS-HIST-COUNT)
+                   MOVE 'N' TO HIST-AMOUNT-VALID(WS-HIST-COUNT)
+           END-EVALUATE
+
+           IF HIST-AMOUNT-VALID(WS-HIST-COUNT) = 'Y'
+               MOVE FUNCTION NUMVAL(WS-LOG-AMOUNT-TXT)
+                   TO HIST-AMOUNT(WS-HIST-COUNT)
+           ELSE
+               MOVE 0 TO HIST-AMOUNT(WS-HIST-COUNT)
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2500-DISPLAY-ACCOUNT-HEADER.
+      *----------------------------------------------------------------
+           MOVE BALANCE TO WS-FORMATTED-BALANCE
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'HISTORY FOR ACCOUNT ' WS-INPUT-ACCOUNT
+           DISPLAY CUSTOMER-NAME
+           DISPLAY 'Current Balance : $' WS-FORMATTED-BALANCE
+           DISPLAY '=================================================='
+
+           IF WS-HIST-COUNT = 0
+               DISPLAY 'No transaction history found for this account.'
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2600-PAGE-THROUGH-HISTORY.
+      *----------------------------------------------------------------
+           MOVE WS-HIST-COUNT TO WS-HIST-CURSOR
+
+           PERFORM 2610-DISPLAY-ONE-PAGE
+               UNTIL WS-HIST-CURSOR = 0
+           .
+
+      *----------------------------------------------------------------
+       2610-DISPLAY-ONE-PAGE.
+      *----------------------------------------------------------------
+           COMPUTE WS-HIST-STOP-AT = WS-HIST-CURSOR - WS-PAGE-SIZE + 1
+           IF WS-HIST-STOP-AT < 1
+               MOVE 1 TO WS-HIST-STOP-AT
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'Date       Description       Amount      '
+                   '     Balance'
+           PERFORM 2620-DISPLAY-ONE-LINE
+               VARYING WS-HIST-CURSOR FROM WS-HIST-CURSOR BY -1
+               UNTIL WS-HIST-CURSOR < WS-HIST-STOP-AT
+
+           IF WS-HIST-CURSOR > 0
+               DISPLAY ' '
+               DISPLAY 'Show older entries? (Y/N): ' NO ADVANCING
+               ACCEPT WS-PAGE-MORE
+               IF WS-PAGE-MORE = 'N' OR WS-PAGE-MORE = 'n'
+                   MOVE 0 TO WS-HIST-CURSOR
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2620-DISPLAY-ONE-LINE.
+      *----------------------------------------------------------------
+           MOVE HIST-BALANCE(WS-HIST-CURSOR) TO WS-FORMATTED-BALANCE
+
+           IF HIST-AMOUNT-VALID(WS-HIST-CURSOR) = 'Y'
+               MOVE HIST-AMOUNT(WS-HIST-CURSOR) TO WS-FORMATTED-AMOUNT
+               DISPLAY HIST-DATE(WS-HIST-CURSOR) '  '
+                       HIST-DESC(WS-HIST-CURSOR) '  $'
+                       WS-FORMATTED-AMOUNT '   $' WS-FORMATTED-BALANCE
+           ELSE
+               DISPLAY HIST-DATE(WS-HIST-CURSOR) '  '
+                       HIST-DESC(WS-HIST-CURSOR)
+                       '                       $' WS-FORMATTED-BALANCE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2900-ASK-CONTINUE.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Look up another account? (Y/N): ' NO ADVANCING
+           ACCEPT WS-CONTINUE
+           .
+
+      *----------------------------------------------------------------
+       3000-TERMINATE.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'ACCOUNT HISTORY SESSION ENDED'
+           DISPLAY '=================================================='
+           .
