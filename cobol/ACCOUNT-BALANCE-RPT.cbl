@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-BALANCE-RPT.
+       AUTHOR. MAINFRAME-DEMO.
+      *================================================================
+      * PROGRAM: ACCOUNT-BALANCE-RPT
+      * PURPOSE: Daily trial balance / control total report - walks
+      *          every ISN in the account file (via ADABAS command
+      *          L2, unfiltered) and prints record count plus sum of
+      *          BALANCE by ACCOUNT-TYPE, for reconciling the account
+      *          file total against the general ledger
+      * OUTPUT:  Control total report by account type and grand total
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO
+                   "../data/balance-control-total.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTAL-FILE.
+       01  CTRL-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Adabas Control Block
+      *----------------------------------------------------------------
+       01  ADABAS-CONTROL-BLOCK.
+           05  ACB-COMMAND-CODE        PIC XX.
+           05  ACB-COMMAND-ID          PIC X(04).
+           05  ACB-FILE-NUMBER         PIC 9(05).
+           05  ACB-RESPONSE-CODE       PIC 9(03).
+           05  ACB-ISN                 PIC 9(10).
+           05  ACB-ISN-LOWER-LIMIT     PIC 9(10).
+           05  ACB-ISN-QUANTITY        PIC 9(10).
+           05  ACB-FORMAT-BUFFER-LEN   PIC 9(05).
+           05  ACB-RECORD-BUFFER-LEN   PIC 9(05).
+           05  ACB-SEARCH-BUFFER-LEN   PIC 9(05).
+           05  ACB-VALUE-BUFFER-LEN    PIC 9(05).
+           05  ACB-ISN-BUFFER-LEN      PIC 9(05).
+           05  FILLER                  PIC X(40).
+
+      *----------------------------------------------------------------
+      * Browse Result Row (matches ADABAS.cbl's BROWSE-VIEW layout)
+      *----------------------------------------------------------------
+       01  BROWSE-RESULT.
+           05  BR-ENTRY OCCURS 5 TIMES.
+               10  BR-ACCOUNT-NUMBER   PIC 9(10).
+               10  BR-CUSTOMER-NAME    PIC X(50).
+               10  BR-ACCOUNT-TYPE     PIC X(15).
+               10  BR-BALANCE          PIC S9(08)V99.
+               10  BR-LAST-TXN-DATE    PIC 9(08).
+               10  FILLER              PIC X(07).
+
+      *----------------------------------------------------------------
+      * Control-Total Accumulator, one entry per distinct ACCOUNT-TYPE
+      * seen so far (a control-break style summary table, not a fixed
+      * list of types, so a new product type totals correctly too)
+      *----------------------------------------------------------------
+       01  WS-TYPE-TOTALS.
+           05  WS-TYPE-ENTRY           OCCURS 10 TIMES.
+               10  WS-TYPE-NAME        PIC X(15).
+               10  WS-TYPE-COUNT       PIC 9(05).
+               10  WS-TYPE-SUM         PIC S9(11)V99.
+       01  WS-TYPE-ENTRIES-USED        PIC 9(02) VALUE 0.
+       01  WS-TYPE-SUBSCRIPT           PIC 9(02) VALUE 0.
+       01  WS-TYPE-MATCH-INDEX         PIC 9(02) VALUE 0.
+       01  WS-TYPE-FOUND               PIC X VALUE 'N'.
+
+      *----------------------------------------------------------------
+      * Working Variables
+      *----------------------------------------------------------------
+       01  WS-NEXT-ISN                 PIC 9(10) VALUE 1.
+       01  WS-MORE-RECORDS             PIC X VALUE 'Y'.
+       01  WS-ROW-INDEX                PIC 9(02) VALUE 0.
+       01  WS-GRAND-COUNT              PIC 9(05) VALUE 0.
+       01  WS-GRAND-SUM                PIC S9(11)V99 VALUE 0.
+       01  WS-FORMATTED-SUM            PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * Format and Search Buffers
+      *----------------------------------------------------------------
+       01  FORMAT-BUFFER                PIC X(100) VALUE
+           'ACCOUNT-NUMBER,CUSTOMER-NAME,ACCOUNT-TYPE,BALANCE,LAST-TXN-
+      -    'DATE.'.
+
+       01  SEARCH-BUFFER.
+           05  FILLER                  PIC X(15) VALUE
+               'ACCOUNT-TYPE,1,'.
+           05  SB-ACCOUNT-TYPE         PIC X(15) VALUE SPACES.
+           05  FILLER                  PIC X VALUE '.'.
+
+       01  RECORD-BUFFER                PIC X(500).
+
+      *----------------------------------------------------------------
+      * Control-Total Feed - one line per ACCOUNT-TYPE, written fresh
+      * on every run for ACCOUNT-GL-RECON to read and tie out against
+      * the general ledger extract.
+      *----------------------------------------------------------------
+       01  WS-CTRL-FILE-STATUS         PIC XX.
+       01  WS-CTRL-SUM-EDIT            PIC -9(09).99.
+       01  WS-CTRL-LINE                PIC X(80).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+       0000-MAIN-ROUTINE.
+      *----------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BROWSE-ACCOUNTS
+               UNTIL WS-MORE-RECORDS = 'N'
+           PERFORM 3000-PRINT-REPORT
+           PERFORM 4000-WRITE-CONTROL-TOTALS
+           STOP RUN.
+
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+      *----------------------------------------------------------------
+           DISPLAY '=================================================='
+           DISPLAY 'DAILY TRIAL BALANCE / CONTROL TOTAL REPORT'
+           DISPLAY '=================================================='
+
+           INITIALIZE WS-TYPE-TOTALS
+
+           MOVE 00012 TO ACB-FILE-NUMBER
+           MOVE 1     TO WS-NEXT-ISN
+           .
+
+      *----------------------------------------------------------------
+       2000-BROWSE-ACCOUNTS.
+      *----------------------------------------------------------------
+           PERFORM 2100-CALL-BROWSE
+
+           IF ACB-RESPONSE-CODE = 000
+               PERFORM 2200-ACCUMULATE-ROW
+                   VARYING WS-ROW-INDEX FROM 1 BY 1
+                   UNTIL WS-ROW-INDEX > ACB-ISN-QUANTITY
+               COMPUTE WS-NEXT-ISN = ACB-ISN + 1
+           ELSE
+               MOVE 'N' TO WS-MORE-RECORDS
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2100-CALL-BROWSE.
+      *----------------------------------------------------------------
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'L2'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE WS-NEXT-ISN TO ACB-ISN-LOWER-LIMIT
+           MOVE 5      TO ACB-ISN-QUANTITY
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 31     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               FORMAT-BUFFER
+                               RECORD-BUFFER
+                               SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE RECORD-BUFFER TO BROWSE-RESULT
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2200-ACCUMULATE-ROW.
+      *----------------------------------------------------------------
+           PERFORM 2210-FIND-OR-ADD-TYPE
+
+           ADD 1 TO WS-TYPE-COUNT(WS-TYPE-MATCH-INDEX)
+           ADD BR-BALANCE(WS-ROW-INDEX)
+               TO WS-TYPE-SUM(WS-TYPE-MATCH-INDEX)
+
+           ADD 1 TO WS-GRAND-COUNT
+           ADD BR-BALANCE(WS-ROW-INDEX) TO WS-GRAND-SUM
+           .
+
+      *----------------------------------------------------------------
+       2210-FIND-OR-ADD-TYPE.
+      *----------------------------------------------------------------
+      *    Note: WS-TYPE-SUBSCRIPT is left one past the matching entry
+      *    when PERFORM VARYING exits (the variable is incremented
+      *    before the UNTIL is retested), so the matched index is
+      *    captured into WS-TYPE-MATCH-INDEX inside the scan itself
+      *    rather than read back off WS-TYPE-SUBSCRIPT afterward.
+           MOVE 'N' TO WS-TYPE-FOUND
+           MOVE 0   TO WS-TYPE-SUBSCRIPT
+           MOVE 0   TO WS-TYPE-MATCH-INDEX
+
+           PERFORM 2220-SCAN-ONE-TYPE
+               VARYING WS-TYPE-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-TYPE-SUBSCRIPT > WS-TYPE-ENTRIES-USED
+                   OR WS-TYPE-FOUND = 'Y'
+
+           IF WS-TYPE-FOUND = 'N'
+               ADD 1 TO WS-TYPE-ENTRIES-USED
+               MOVE WS-TYPE-ENTRIES-USED TO WS-TYPE-MATCH-INDEX
+               MOVE BR-ACCOUNT-TYPE(WS-ROW-INDEX)
+                   TO WS-TYPE-NAME(WS-TYPE-MATCH-INDEX)
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2220-SCAN-ONE-TYPE.
+      *----------------------------------------------------------------
+           IF WS-TYPE-NAME(WS-TYPE-SUBSCRIPT) =
+                   BR-ACCOUNT-TYPE(WS-ROW-INDEX)
+               MOVE 'Y' TO WS-TYPE-FOUND
+               MOVE WS-TYPE-SUBSCRIPT TO WS-TYPE-MATCH-INDEX
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       3000-PRINT-REPORT.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Account Type         Count           Total Balance'
+           DISPLAY '--------------------------------------------------'
+           PERFORM 3100-PRINT-TYPE-LINE
+               VARYING WS-TYPE-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-TYPE-SUBSCRIPT > WS-TYPE-ENTRIES-USED
+
+           MOVE WS-GRAND-SUM TO WS-FORMATTED-SUM
+           DISPLAY '--------------------------------------------------'
+           DISPLAY 'Total Records Processed : ' WS-GRAND-COUNT
+           DISPLAY 'Grand Total Balance     : $' WS-FORMATTED-SUM
+           DISPLAY '=================================================='
+           .
+
+      *----------------------------------------------------------------
+       3100-PRINT-TYPE-LINE.
+      *----------------------------------------------------------------
+           MOVE WS-TYPE-SUM(WS-TYPE-SUBSCRIPT) TO WS-FORMATTED-SUM
+           DISPLAY WS-TYPE-NAME(WS-TYPE-SUBSCRIPT) '  '
+                   WS-TYPE-COUNT(WS-TYPE-SUBSCRIPT) '   $'
+                   WS-FORMATTED-SUM
+           .
+
+      *----------------------------------------------------------------
+       4000-WRITE-CONTROL-TOTALS.
+      *----------------------------------------------------------------
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           IF WS-CTRL-FILE-STATUS NOT = '00'
+               MOVE 8 TO RETURN-CODE
+               GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 4100-WRITE-ONE-TYPE-LINE
+               VARYING WS-TYPE-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-TYPE-SUBSCRIPT > WS-TYPE-ENTRIES-USED
+
+           CLOSE CONTROL-TOTAL-FILE
+           MOVE 0 TO RETURN-CODE
+           .
+
+       4000-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------
+       4100-WRITE-ONE-TYPE-LINE.
+      *----------------------------------------------------------------
+           MOVE WS-TYPE-SUM(WS-TYPE-SUBSCRIPT) TO WS-CTRL-SUM-EDIT
+           MOVE SPACES TO WS-CTRL-LINE
+           STRING WS-TYPE-NAME(WS-TYPE-SUBSCRIPT)  DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  WS-TYPE-COUNT(WS-TYPE-SUBSCRIPT)  DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  WS-CTRL-SUM-EDIT                  DELIMITED BY SIZE
+               INTO WS-CTRL-LINE
+           END-STRING
+           MOVE WS-CTRL-LINE TO CTRL-LINE
+           WRITE CTRL-LINE
+           .
