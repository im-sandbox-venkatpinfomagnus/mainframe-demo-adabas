@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESPCODE-HELP.
+       AUTHOR. MAINFRAME-DEMO.
+      *================================================================
+      * PROGRAM: RESPCODE-HELP
+      * PURPOSE: On-screen response-code reference a teller can call
+      *          up mid-transaction - enter any Adabas response code
+      *          seen on an inquiry or update screen and get back a
+      *          plain-language explanation and what to do next, or
+      *          enter ALL to browse every code this system defines.
+      *          The wording comes from RESPCODE-LOOKUP, the same
+      *          place ACCOUNT-READ, ACCOUNT-UPDATE, ACCOUNT-CREATE
+      *          and ACCOUNT-CLOSE get their own short error messages
+      *          from, so this reference can never drift out of sync
+      *          with what those screens actually display.
+      * INPUT:   Response code (or ALL) from the teller
+      * OUTPUT:  Plain-language explanation and next action
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Every response code this system currently defines - kept
+      * here only for the ALL listing.  The plain-language wording
+      * itself always comes from RESPCODE-LOOKUP.
+      *----------------------------------------------------------------
+       01  WS-KNOWN-CODES.
+           05  FILLER                  PIC 9(03) VALUE 000.
+           05  FILLER                  PIC 9(03) VALUE 003.
+           05  FILLER                  PIC 9(03) VALUE 009.
+           05  FILLER                  PIC 9(03) VALUE 017.
+           05  FILLER                  PIC 9(03) VALUE 044.
+           05  FILLER                  PIC 9(03) VALUE 062.
+           05  FILLER                  PIC 9(03) VALUE 145.
+       01  WS-KNOWN-CODES-TABLE REDEFINES WS-KNOWN-CODES.
+           05  WS-KNOWN-CODE           PIC 9(03) OCCURS 7 TIMES.
+       01  WS-CODE-SUBSCRIPT           PIC 9(02).
+
+       01  WS-INPUT-TEXT               PIC X(10).
+       01  WS-INPUT-CODE               PIC 9(03).
+       01  WS-CONTINUE                 PIC X VALUE 'Y'.
+
+       01  LK-RESPONSE-CODE            PIC 9(03).
+       01  LK-RESPONSE-INFO.
+           05  LK-SHORT-MESSAGE        PIC X(40).
+           05  LK-LONG-EXPLANATION     PIC X(72).
+           05  LK-NEXT-ACTION          PIC X(72).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+       0000-MAIN-ROUTINE.
+      *----------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOOKUP
+               UNTIL WS-CONTINUE = 'N' OR WS-CONTINUE = 'n'
+           STOP RUN.
+
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+      *----------------------------------------------------------------
+           DISPLAY '=================================================='
+           DISPLAY 'ADABAS RESPONSE CODE HELP'
+           DISPLAY '=================================================='
+           DISPLAY 'Enter a response code for an explanation and what'
+           DISPLAY 'to do next, or ALL to list every code.'
+           .
+
+      *----------------------------------------------------------------
+       2000-PROCESS-LOOKUP.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Response code (or ALL): ' NO ADVANCING
+           ACCEPT WS-INPUT-TEXT
+
+           IF WS-INPUT-TEXT = 'ALL' OR WS-INPUT-TEXT = 'all'
+               PERFORM 2500-LIST-ALL-CODES
+                   VARYING WS-CODE-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-CODE-SUBSCRIPT > 7
+           ELSE
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-INPUT-TEXT))
+                   TO WS-INPUT-CODE
+               PERFORM 2200-DISPLAY-ONE-CODE
+           END-IF
+
+           PERFORM 2900-ASK-CONTINUE
+           .
+
+      *----------------------------------------------------------------
+       2200-DISPLAY-ONE-CODE.
+      *----------------------------------------------------------------
+           MOVE WS-INPUT-CODE TO LK-RESPONSE-CODE
+           CALL 'RESPCODE-LOOKUP' USING LK-RESPONSE-CODE
+                                        LK-RESPONSE-INFO
+           DISPLAY ' '
+           DISPLAY 'CODE ' WS-INPUT-CODE ' - ' LK-SHORT-MESSAGE
+           DISPLAY '  Explanation : ' LK-LONG-EXPLANATION
+           DISPLAY '  Next action : ' LK-NEXT-ACTION
+           .
+
+      *----------------------------------------------------------------
+       2500-LIST-ALL-CODES.
+      *----------------------------------------------------------------
+           MOVE WS-KNOWN-CODE(WS-CODE-SUBSCRIPT) TO WS-INPUT-CODE
+           PERFORM 2200-DISPLAY-ONE-CODE
+           .
+
+      *----------------------------------------------------------------
+       2900-ASK-CONTINUE.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Look up another code? (Y/N): ' NO ADVANCING
+           ACCEPT WS-CONTINUE
+           .
