@@ -0,0 +1,453 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-FEE-ASSESS.
+       AUTHOR. MAINFRAME-DEMO.
+      *================================================================
+      * PROGRAM: ACCOUNT-FEE-ASSESS
+      * PURPOSE: Monthly low-balance maintenance fee batch - walks
+      *          every CHECKING account (via ADABAS command L2,
+      *          type-filtered, mirroring ACCOUNT-INTEREST's SAVINGS
+      *          scan) and, where BALANCE is below a configurable
+      *          minimum, posts a maintenance fee through the same
+      *          S1-then-A1 update path a teller withdrawal uses, so
+      *          it shows up in the audit trail and updates
+      *          LAST-TXN-DATE exactly like any other withdrawal would
+      * OUTPUT:  Fee assessment summary report, audit-log entries
+      *          (txn type F)
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "../data/audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO
+                   "../data/account-fee-assess.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                  PIC X(150).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-LINE                   PIC X(10).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Adabas Control Block
+      *----------------------------------------------------------------
+       01  ADABAS-CONTROL-BLOCK.
+           05  ACB-COMMAND-CODE        PIC XX.
+           05  ACB-COMMAND-ID          PIC X(04).
+           05  ACB-FILE-NUMBER         PIC 9(05).
+           05  ACB-RESPONSE-CODE       PIC 9(03).
+           05  ACB-ISN                 PIC 9(10).
+           05  ACB-ISN-LOWER-LIMIT     PIC 9(10).
+           05  ACB-ISN-QUANTITY        PIC 9(10).
+           05  ACB-FORMAT-BUFFER-LEN   PIC 9(05).
+           05  ACB-RECORD-BUFFER-LEN   PIC 9(05).
+           05  ACB-SEARCH-BUFFER-LEN   PIC 9(05).
+           05  ACB-VALUE-BUFFER-LEN    PIC 9(05).
+           05  ACB-ISN-BUFFER-LEN      PIC 9(05).
+           05  FILLER                  PIC X(40).
+
+      *----------------------------------------------------------------
+      * Account Record Structure
+      *----------------------------------------------------------------
+       01  ACCOUNT-RECORD.
+           05  ACCOUNT-NUMBER          PIC 9(10).
+           05  CUSTOMER-NAME           PIC X(50).
+           05  ACCOUNT-TYPE            PIC X(15).
+           05  BALANCE                 PIC S9(08)V99.
+           05  LAST-TXN-DATE           PIC 9(08).
+
+      *----------------------------------------------------------------
+      * Browse Result Row (matches ADABAS.cbl's BROWSE-VIEW layout)
+      *----------------------------------------------------------------
+       01  BROWSE-RESULT.
+           05  BR-ENTRY OCCURS 5 TIMES.
+               10  BR-ACCOUNT-NUMBER   PIC 9(10).
+               10  BR-CUSTOMER-NAME    PIC X(50).
+               10  BR-ACCOUNT-TYPE     PIC X(15).
+               10  BR-BALANCE          PIC S9(08)V99.
+               10  BR-LAST-TXN-DATE    PIC 9(08).
+               10  FILLER              PIC X(07).
+
+      *----------------------------------------------------------------
+      * Fee Parameters - the minimum balance a CHECKING account must
+      * stay above to avoid the fee, and the fee itself; edit these
+      * values to change what the next run assesses at.
+      *----------------------------------------------------------------
+       01  WS-MINIMUM-BALANCE          PIC S9(08)V99 VALUE 500.00.
+       01  WS-FEE-AMOUNT               PIC S9(08)V99 VALUE 15.00.
+
+      *----------------------------------------------------------------
+      * Working Variables
+      *----------------------------------------------------------------
+       01  WS-NEXT-ISN                 PIC 9(10) VALUE 1.
+       01  WS-MORE-RECORDS             PIC X VALUE 'Y'.
+       01  WS-ROW-INDEX                PIC 9(02) VALUE 0.
+       01  WS-OLD-BALANCE              PIC S9(08)V99.
+       01  WS-NEW-BALANCE              PIC S9(08)V99.
+       01  WS-SAVED-ISN                PIC 9(10).
+       01  WS-DISPLAY-ACCOUNT          PIC 9(10).
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YEAR            PIC 9(04).
+           05  WS-CURR-MONTH           PIC 99.
+           05  WS-CURR-DAY             PIC 99.
+       01  WS-NEW-TXN-DATE             PIC 9(08).
+
+      *----------------------------------------------------------------
+      * Checkpoint/Restart - the last fully-processed ISN is saved to
+      * CHECKPOINT-FILE after every browse batch, so a run that abends
+      * partway through can be restarted from where it left off
+      * instead of re-assessing fees already posted.  Cleared (left
+      * empty) when a run finishes the whole file, so next month's run
+      * starts from ISN 1 again.
+      *----------------------------------------------------------------
+       01  WS-CKPT-FILE-STATUS         PIC XX.
+       01  WS-CKPT-ISN-EDIT            PIC 9(10).
+
+      *----------------------------------------------------------------
+      * Counters and Result Log
+      *----------------------------------------------------------------
+       01  WS-TOTAL-EXAMINED           PIC 9(05) VALUE 0.
+       01  WS-TOTAL-ASSESSED           PIC 9(05) VALUE 0.
+       01  WS-TOTAL-FAILED             PIC 9(05) VALUE 0.
+       01  WS-TOTAL-FEES               PIC S9(11)V99 VALUE 0.
+
+      *----------------------------------------------------------------
+      * Audit Trail
+      *----------------------------------------------------------------
+       01  WS-AUDIT-FILE-STATUS        PIC XX.
+       01  WS-AUDIT-LINE               PIC X(150).
+       01  WS-AUDIT-TIME                PIC 9(08).
+       01  WS-AUDIT-OLD-BAL-EDIT       PIC -9(08).99.
+       01  WS-AUDIT-NEW-BAL-EDIT       PIC -9(08).99.
+       01  WS-AUDIT-AMOUNT-EDIT        PIC 9(09).99.
+
+      *----------------------------------------------------------------
+      * Display Formatting
+      *----------------------------------------------------------------
+       01  WS-FORMATTED-AMOUNT         PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-FORMATTED-TOTAL          PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * Format and Search Buffers
+      *----------------------------------------------------------------
+       01  BROWSE-FORMAT-BUFFER        PIC X(100) VALUE
+           'ACCOUNT-NUMBER,CUSTOMER-NAME,ACCOUNT-TYPE,BALANCE,LAST-TXN-
+      -    'DATE.'.
+
+       01  BROWSE-SEARCH-BUFFER.
+           05  FILLER                  PIC X(15) VALUE
+               'ACCOUNT-TYPE,1,'.
+           05  BSB-ACCOUNT-TYPE        PIC X(15) VALUE 'CHECKING'.
+           05  FILLER                  PIC X VALUE '.'.
+
+       01  READ-FORMAT-BUFFER          PIC X(100) VALUE
+           'ACCOUNT-NUMBER,CUSTOMER-NAME,ACCOUNT-TYPE,BALANCE,LAST-TXN-
+      -    'DATE.'.
+
+       01  UPDATE-FORMAT-BUFFER        PIC X(50) VALUE
+           'BALANCE,LAST-TXN-DATE.'.
+
+       01  READ-SEARCH-BUFFER.
+           05  FILLER                  PIC X(17) VALUE
+               'ACCOUNT-NUMBER,1,'.
+           05  RSB-ACCOUNT-NUMBER      PIC 9(10).
+           05  FILLER                  PIC X VALUE '.'.
+
+       01  RECORD-BUFFER                PIC X(500).
+       01  UPDATE-BUFFER.
+           05  UB-BALANCE              PIC S9(08)V99.
+           05  UB-LAST-TXN-DATE        PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+       0000-MAIN-ROUTINE.
+      *----------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BROWSE-CHECKING
+               UNTIL WS-MORE-RECORDS = 'N'
+           PERFORM 3000-PRINT-SUMMARY
+           STOP RUN.
+
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+      *----------------------------------------------------------------
+           DISPLAY '=================================================='
+           DISPLAY 'MONTHLY LOW-BALANCE MAINTENANCE FEE BATCH'
+           DISPLAY '=================================================='
+           DISPLAY ' '
+
+           MOVE 00012 TO ACB-FILE-NUMBER
+           MOVE 1     TO WS-NEXT-ISN
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-NEW-TXN-DATE
+
+           PERFORM 1050-LOAD-CHECKPOINT THRU 1050-EXIT
+           .
+
+      *----------------------------------------------------------------
+       1050-LOAD-CHECKPOINT.
+      *----------------------------------------------------------------
+      *    A non-empty checkpoint file means a prior run did not reach
+      *    the end of the file - resume just past the last ISN it
+      *    finished instead of starting over from ISN 1.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = '00'
+               GO TO 1050-EXIT
+           END-IF
+
+           READ CHECKPOINT-FILE INTO CKPT-LINE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CKPT-LINE IS NUMERIC
+                       MOVE CKPT-LINE TO WS-CKPT-ISN-EDIT
+                       COMPUTE WS-NEXT-ISN = WS-CKPT-ISN-EDIT + 1
+                       DISPLAY 'Resuming after checkpoint - ISN '
+                               WS-CKPT-ISN-EDIT ' already processed'
+                   END-IF
+           END-READ
+
+           CLOSE CHECKPOINT-FILE
+           .
+
+       1050-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------
+       2000-BROWSE-CHECKING.
+      *----------------------------------------------------------------
+           PERFORM 2100-CALL-BROWSE
+
+           IF ACB-RESPONSE-CODE = 000
+               PERFORM 2200-ASSESS-ONE-ROW
+                   VARYING WS-ROW-INDEX FROM 1 BY 1
+                   UNTIL WS-ROW-INDEX > ACB-ISN-QUANTITY
+               COMPUTE WS-NEXT-ISN = ACB-ISN + 1
+               PERFORM 2050-WRITE-CHECKPOINT
+           ELSE
+               MOVE 'N' TO WS-MORE-RECORDS
+               PERFORM 2060-CLEAR-CHECKPOINT
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2050-WRITE-CHECKPOINT.
+      *----------------------------------------------------------------
+      *    Record the last ISN examined in this batch so a restart
+      *    after an abend skips every account already handled.
+           MOVE ACB-ISN TO WS-CKPT-ISN-EDIT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               MOVE WS-CKPT-ISN-EDIT TO CKPT-LINE
+               WRITE CKPT-LINE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2060-CLEAR-CHECKPOINT.
+      *----------------------------------------------------------------
+      *    The browse ran out of accounts, so this run reached the end
+      *    of the file - leave the checkpoint file empty so the next
+      *    scheduled run starts over from ISN 1.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2100-CALL-BROWSE.
+      *----------------------------------------------------------------
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'L2'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE WS-NEXT-ISN TO ACB-ISN-LOWER-LIMIT
+           MOVE 5      TO ACB-ISN-QUANTITY
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 31     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               BROWSE-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               BROWSE-SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE RECORD-BUFFER TO BROWSE-RESULT
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2200-ASSESS-ONE-ROW.
+      *----------------------------------------------------------------
+           ADD 1 TO WS-TOTAL-EXAMINED
+
+           PERFORM 2210-READ-ACCOUNT
+
+           IF ACB-RESPONSE-CODE = 000
+               IF WS-OLD-BALANCE < WS-MINIMUM-BALANCE
+                   COMPUTE WS-NEW-BALANCE =
+                       WS-OLD-BALANCE - WS-FEE-AMOUNT
+                   PERFORM 2500-UPDATE-ACCOUNT
+
+                   MOVE BR-ACCOUNT-NUMBER(WS-ROW-INDEX)
+                       TO WS-DISPLAY-ACCOUNT
+
+                   IF ACB-RESPONSE-CODE = 000
+                       PERFORM 2550-WRITE-AUDIT-ENTRY
+                       ADD 1 TO WS-TOTAL-ASSESSED
+                       ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES
+                       MOVE WS-FEE-AMOUNT TO WS-FORMATTED-AMOUNT
+                       DISPLAY 'ASSESSED  ' WS-DISPLAY-ACCOUNT
+                               ' $' WS-FORMATTED-AMOUNT
+                   ELSE
+                       ADD 1 TO WS-TOTAL-FAILED
+                       DISPLAY 'FAILED    ' WS-DISPLAY-ACCOUNT
+                               ' - Adabas update rejected'
+                   END-IF
+               ELSE
+      *            Balance is at or above the minimum - release the
+      *            hold 2210-READ-ACCOUNT took out, since no A1 will
+      *            follow to release it.
+                   PERFORM 2450-RELEASE-HOLD
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2210-READ-ACCOUNT.
+      *----------------------------------------------------------------
+           MOVE BR-ACCOUNT-NUMBER(WS-ROW-INDEX) TO RSB-ACCOUNT-NUMBER
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'S1'   TO ACB-COMMAND-CODE
+           MOVE 'HOLD' TO ACB-COMMAND-ID
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 30     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               READ-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               READ-SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE RECORD-BUFFER TO ACCOUNT-RECORD
+               MOVE BALANCE TO WS-OLD-BALANCE
+               MOVE ACB-ISN TO WS-SAVED-ISN
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2450-RELEASE-HOLD.
+      *----------------------------------------------------------------
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'U1'         TO ACB-COMMAND-CODE
+           MOVE 00012        TO ACB-FILE-NUMBER
+           MOVE WS-SAVED-ISN TO ACB-ISN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               READ-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               READ-SEARCH-BUFFER
+           .
+
+      *----------------------------------------------------------------
+       2500-UPDATE-ACCOUNT.
+      *----------------------------------------------------------------
+           MOVE WS-NEW-BALANCE TO UB-BALANCE
+           MOVE WS-NEW-TXN-DATE TO UB-LAST-TXN-DATE
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'A1'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE WS-SAVED-ISN TO ACB-ISN
+           MOVE 50     TO ACB-FORMAT-BUFFER-LEN
+           MOVE 20     TO ACB-RECORD-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               UPDATE-FORMAT-BUFFER
+                               UPDATE-BUFFER
+           .
+
+      *----------------------------------------------------------------
+       2550-WRITE-AUDIT-ENTRY.
+      *----------------------------------------------------------------
+      *    Append a CSV record of this fee to the audit trail:
+      *    ISN,ACCOUNT-NUMBER,OLD-BAL,NEW-BAL,TXN-TYPE,AMOUNT,
+      *    TIMESTAMP(YYYYMMDDHHMMSS) - TXN-TYPE 'F' for Fee, kept
+      *    distinct from a customer-initiated 'W' withdrawal so a
+      *    statement or reconciliation can tell the two apart.
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE WS-OLD-BALANCE      TO WS-AUDIT-OLD-BAL-EDIT
+           MOVE WS-NEW-BALANCE      TO WS-AUDIT-NEW-BAL-EDIT
+           MOVE WS-FEE-AMOUNT       TO WS-AUDIT-AMOUNT-EDIT
+
+           STRING WS-SAVED-ISN                    DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  BR-ACCOUNT-NUMBER(WS-ROW-INDEX)  DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  WS-AUDIT-OLD-BAL-EDIT            DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  WS-AUDIT-NEW-BAL-EDIT            DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  'F'                              DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  WS-AUDIT-AMOUNT-EDIT             DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  WS-NEW-TXN-DATE                  DELIMITED BY SIZE
+                  WS-AUDIT-TIME                    DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00' AND
+              WS-AUDIT-FILE-STATUS NOT = '05'
+      *        First entry ever written - file does not exist yet
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-AUDIT-FILE-STATUS = '00' OR WS-AUDIT-FILE-STATUS = '05'
+               MOVE WS-AUDIT-LINE TO AUDIT-LINE
+               WRITE AUDIT-LINE
+               CLOSE AUDIT-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       3000-PRINT-SUMMARY.
+      *----------------------------------------------------------------
+           MOVE WS-TOTAL-FEES TO WS-FORMATTED-TOTAL
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'FEE ASSESSMENT SUMMARY'
+           DISPLAY '=================================================='
+           DISPLAY 'Accounts Examined      : ' WS-TOTAL-EXAMINED
+           DISPLAY 'Fees Assessed          : ' WS-TOTAL-ASSESSED
+           DISPLAY 'Accounts Failed        : ' WS-TOTAL-FAILED
+           DISPLAY 'Total Fees Posted      : $' WS-FORMATTED-TOTAL
+           DISPLAY '=================================================='
+
+           IF WS-TOTAL-FAILED > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           .
