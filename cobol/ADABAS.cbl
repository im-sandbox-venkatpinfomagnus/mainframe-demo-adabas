@@ -12,29 +12,297 @@
            SELECT ACCOUNT-FILE ASSIGN TO "../data/seed-data.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
-       
+           SELECT ARCHIVE-FILE ASSIGN TO "../data/seed-data-archive.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-FILE-STATUS.
+           SELECT LOCK-FILE ASSIGN TO "../data/lock-table.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO
+                   "../data/seed-data.exception-rpt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+           SELECT CUSTOMER-FILE ASSIGN TO "../data/customer-master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+           SELECT BACKUP-GEN-1-FILE ASSIGN TO
+                   "../data/seed-data.backup.1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BACKUP-GEN-1-STATUS.
+           SELECT BACKUP-GEN-2-FILE ASSIGN TO
+                   "../data/seed-data.backup.2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BACKUP-GEN-2-STATUS.
+           SELECT BACKUP-GEN-3-FILE ASSIGN TO
+                   "../data/seed-data.backup.3"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BACKUP-GEN-3-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
        01  ACCOUNT-LINE                PIC X(200).
-       
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-LINE                PIC X(200).
+
+       FD  LOCK-FILE.
+       01  LOCK-LINE                   PIC X(10).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE              PIC X(250).
+
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-LINE               PIC X(200).
+
+       FD  BACKUP-GEN-1-FILE.
+       01  BACKUP-GEN-1-LINE           PIC X(200).
+
+       FD  BACKUP-GEN-2-FILE.
+       01  BACKUP-GEN-2-LINE           PIC X(200).
+
+       FD  BACKUP-GEN-3-FILE.
+       01  BACKUP-GEN-3-LINE           PIC X(200).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS              PIC XX.
        01  WS-EOF                      PIC X VALUE 'N'.
        01  WS-FOUND                    PIC X VALUE 'N'.
        01  WS-SEARCH-ACCOUNT           PIC 9(10).
        01  WS-LINE-COUNT               PIC 9(03) VALUE 0.
-       
+
        01  WS-PARSED-ACCOUNT.
            05  WS-ACC-NUMBER           PIC 9(10).
            05  WS-ACC-NAME             PIC X(50).
            05  WS-ACC-TYPE             PIC X(15).
-           05  WS-ACC-BALANCE          PIC 9(09)V99.
+           05  WS-ACC-BALANCE          PIC S9(08)V99.
            05  WS-ACC-DATE             PIC 9(08).
-       
+           05  WS-ACC-CURRENCY         PIC X(03).
+           05  WS-ACC-CUSTOMER-ID      PIC 9(10).
+
        01  WS-RECORD-BUFFER            PIC X(500).
        01  WS-ISN                      PIC 9(10) VALUE 1.
-       
+
+      *----------------------------------------------------------------
+      * Rewrite-in-place work area for command A1 (update).  Adabas
+      * files don't support rewriting a LINE SEQUENTIAL record, so the
+      * whole file is read into a table, the target line is patched in
+      * memory, and the table is spilled back out over the same file.
+      *----------------------------------------------------------------
+       01  WS-REWRITE-TABLE.
+           05  WS-REWRITE-LINE         OCCURS 2000 TIMES
+                                        PIC X(200).
+       01  WS-REWRITE-TOTAL            PIC 9(04) VALUE 0.
+       01  WS-TARGET-INDEX             PIC 9(04) VALUE 0.
+       01  WS-BAL-EDIT                 PIC -9(08).99.
+       01  WS-DATE-EDIT                PIC 9(08).
+
+      *----------------------------------------------------------------
+      * Work area for command N1 (add a new account record).  A new
+      * line is appended to WS-REWRITE-TABLE and the header's
+      * RECORD-COUNT/LAST-ISN counters are patched, then the whole
+      * table is spilled back out the same way as command A1.
+      *----------------------------------------------------------------
+       01  WS-HEADER-LINES             PIC 9(02) VALUE 7.
+       01  WS-NEW-ISN                  PIC 9(10) VALUE 0.
+       01  WS-NEW-ACCOUNT-NUMBER       PIC 9(10) VALUE 0.
+       01  WS-NEW-LINE.
+           05  WS-NL-ACCOUNT-NUMBER    PIC 9(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-NL-CUSTOMER-NAME     PIC X(26).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-NL-ACCOUNT-TYPE      PIC X(15).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-NL-BALANCE           PIC -9(08).99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-NL-LAST-TXN-DATE     PIC 9(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-NL-CURRENCY-CODE     PIC X(03).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-NL-CUSTOMER-ID       PIC 9(10).
+       01  WS-HEADER-COUNT-EDIT        PIC 9(05).
+
+      *----------------------------------------------------------------
+      * Work area for command C1 (close an account).  The active
+      * line's ACCOUNT-NUMBER column is overwritten with a non-numeric
+      * tombstone - 1000-SEARCH-RECORD and 4100-BROWSE-NEXT-LINE both
+      * already skip any line that fails the ACCOUNT-LINE(1:10) IS
+      * NUMERIC test, so no change is needed to either of them for a
+      * closed account to become unreachable.  The ISN stays in place
+      * (the line is never removed) so ISNs already handed out to
+      * other accounts never shift.  The original line is copied to
+      * the archive file first, with the reason code and closure date
+      * appended, for compliance retention.
+      *----------------------------------------------------------------
+       01  WS-ARCHIVE-FILE-STATUS      PIC XX.
+
+      *----------------------------------------------------------------
+      * Work area for command L2 (browse a range of ISNs, optionally
+      * filtered by ACCOUNT-TYPE).  BV-ENTRY in RECORD-BUFFER only
+      * holds WS-BROWSE-CAPACITY rows per call, so the caller loops,
+      * resuming from ACB-ISN + 1 each time, until response 003.
+      *----------------------------------------------------------------
+       01  WS-BROWSE-TYPE-FILTER       PIC X(15).
+       01  WS-BROWSE-CAPACITY          PIC 9(02) VALUE 5.
+       01  WS-BROWSE-MAX               PIC 9(02) VALUE 0.
+       01  WS-BROWSE-COUNT             PIC 9(02) VALUE 0.
+       01  WS-BROWSE-LAST-ISN          PIC 9(10) VALUE 0.
+
+      *----------------------------------------------------------------
+      * Account-number-to-ISN index used by command S1.  Built once,
+      * on the first search after startup or after any command that
+      * rewrites the account file (A1/N1/C1, via 3300-REWRITE-FILE),
+      * so a search only re-reads seed-data.txt when the index is
+      * actually stale instead of on every single lookup.
+      *----------------------------------------------------------------
+       01  WS-INDEX-VALID              PIC X VALUE 'N'.
+       01  WS-INDEX-TABLE.
+           05  WS-INDEX-ENTRY          OCCURS 2000 TIMES.
+               10  IDX-ACCOUNT-NUMBER  PIC 9(10).
+               10  IDX-ISN             PIC 9(10).
+               10  IDX-CUSTOMER-NAME   PIC X(50).
+               10  IDX-ACCOUNT-TYPE    PIC X(15).
+               10  IDX-BALANCE         PIC S9(08)V99.
+               10  IDX-LAST-TXN-DATE   PIC 9(08).
+               10  IDX-CURRENCY-CODE   PIC X(03).
+               10  IDX-CUSTOMER-ID     PIC 9(10).
+       01  WS-INDEX-COUNT              PIC 9(04) VALUE 0.
+       01  WS-INDEX-SUBSCRIPT          PIC 9(04) VALUE 0.
+       01  WS-INDEX-MATCH              PIC 9(04) VALUE 0.
+
+      *----------------------------------------------------------------
+      * Work area for command S2 (search by customer name, full or
+      * partial).  Unlike S1's index-backed exact match, this walks
+      * the account file directly - the same way 4000-BROWSE-RECORDS
+      * walks it for L2 - looking for the search text anywhere in the
+      * 26-byte CUSTOMER-NAME column, and packs up to
+      * WS-BROWSE-CAPACITY matches into BV-ENTRY the same way L2 does.
+      * Read-only: no hold is taken, so no lock-release is needed.
+      *----------------------------------------------------------------
+       01  WS-NAME-FILTER              PIC X(50).
+       01  WS-NAME-FILTER-LEN          PIC 9(02) VALUE 0.
+       01  WS-NAME-SCAN-POS            PIC 9(02) VALUE 0.
+       01  WS-NAME-MATCH-FOUND         PIC X VALUE 'N'.
+
+      *----------------------------------------------------------------
+      * Work area for ISN-level record locking.  A caller that intends
+      * to follow a search with an update requests a hold by setting
+      * ACB-COMMAND-ID to 'HOLD' before command S1; if the ISN found
+      * is already held by an earlier, still-open hold, S1 returns
+      * response 044 instead of the record.  The hold is released the
+      * moment the matching update (command A1) is attempted, or,
+      * if the caller abandons the update without ever posting one,
+      * by command U1.  Locks live in a small flat file
+      * (data/lock-table.txt) rather than only in WORKING-STORAGE,
+      * because two concurrent online users are two separate program
+      * runs, not two calls within the same run, and only a file
+      * survives across separate runs the way seed-data.txt does.
+      *----------------------------------------------------------------
+       01  WS-LOCK-FILE-STATUS         PIC XX.
+       01  WS-LOCK-TABLE.
+           05  WS-LOCK-ENTRY           OCCURS 500 TIMES
+                                        PIC 9(10).
+       01  WS-LOCK-TOTAL               PIC 9(03) VALUE 0.
+       01  WS-LOCK-SUBSCRIPT           PIC 9(03) VALUE 0.
+       01  WS-LOCK-MATCH               PIC 9(03) VALUE 0.
+       01  WS-LOCK-FOUND               PIC X VALUE 'N'.
+
+      *----------------------------------------------------------------
+      * Work area for header/control-record validation.  Every command
+      * that opens the account file checks the header's RECORD-COUNT
+      * and LAST-ISN (see WS-HEADER-LINES for the header layout) against
+      * what is actually in the file first, so a truncated or corrupted
+      * seed-data.txt is caught up front instead of silently processing
+      * a partial file.
+      *----------------------------------------------------------------
+       01  WS-HEADER-VALID             PIC X VALUE 'Y'.
+       01  WS-HEADER-EXP-COUNT         PIC 9(05).
+       01  WS-HEADER-EXP-LAST-ISN      PIC 9(05).
+       01  WS-HEADER-ACT-COUNT         PIC 9(05) VALUE 0.
+       01  WS-HEADER-ACT-TOTAL         PIC 9(05) VALUE 0.
+
+      *----------------------------------------------------------------
+      * Work area for the data-quality exception report.  The same
+      * header-validation pass that counts live data lines also runs
+      * across every tombstoned and malformed line, so it is the
+      * natural place to capture any line that fails the
+      * ACCOUNT-LINE(1:10) IS NUMERIC test instead of letting
+      * 1071-VALIDATE-NEXT-LINE quietly drop it - a line tombstoned by
+      * 6200-TOMBSTONE-RECORD (ACCOUNT-LINE(1:14) = 'ACCOUNT CLOSED')
+      * is expected and is not reported.  A fresh report is written
+      * every time the account file is opened, so it always reflects
+      * only the exceptions present on the most recent run.
+      *----------------------------------------------------------------
+       01  WS-EXCEPTION-FILE-STATUS    PIC XX.
+       01  WS-EXCEPTION-COUNT          PIC 9(05) VALUE 0.
+       01  WS-EXCEPTION-LINE-EDIT      PIC 9(03).
+
+      *----------------------------------------------------------------
+      * Work area for the customer master file (data/customer-master.
+      * txt) - one row per customer, holding the name/address details
+      * that used to be duplicated on every account line.  Each account
+      * line now carries a CUSTOMER-ID foreign key (see WS-ACC-CUSTOMER-
+      * ID) instead of owning its own copy of the address.  Command S3
+      * looks a customer up by CUSTOMER-ID; command L4 lists every
+      * account tied to a CUSTOMER-ID (see 4000-BROWSE-RECORDS, which
+      * this reuses the account-file scan pattern of); command N2 adds
+      * a new customer.  This file gets none of req012's header/
+      * control-record cross-check - it is far smaller and far less
+      * volatile than the account file, and a second full validation
+      * pass was judged not worth the duplication for this file.
+      *----------------------------------------------------------------
+       01  WS-CUSTOMER-FILE-STATUS     PIC XX.
+       01  WS-CUST-HEADER-LINES        PIC 9(02) VALUE 7.
+
+      *----------------------------------------------------------------
+      * Generation-dataset backups of the account file.  Before every
+      * rewrite, the file as it currently sits on disk (i.e. still
+      * holding the values being replaced) is rolled into a three-deep
+      * set of backup generations - gen 1 is the most recent copy, gen
+      * 3 the oldest - the same way an old GDG base would keep its
+      * (0), (-1), (-2) generations.  Rotation is oldest-first: gen 2
+      * becomes gen 3, gen 1 becomes gen 2, then the live file is
+      * copied into gen 1.  A missing source generation (there have
+      * been fewer than three rewrites so far) is simply skipped.
+      *----------------------------------------------------------------
+       01  WS-BACKUP-GEN-1-STATUS      PIC XX.
+       01  WS-BACKUP-GEN-2-STATUS      PIC XX.
+       01  WS-BACKUP-GEN-3-STATUS      PIC XX.
+       01  WS-BACKUP-LINE              PIC X(200).
+       01  WS-PARSED-CUSTOMER.
+           05  WS-CUST-ID              PIC 9(10).
+           05  WS-CUST-NAME            PIC X(30).
+           05  WS-CUST-ADDRESS         PIC X(30).
+           05  WS-CUST-CITY            PIC X(20).
+           05  WS-CUST-STATE           PIC X(02).
+           05  WS-CUST-ZIP             PIC X(10).
+       01  WS-SEARCH-CUSTOMER-ID       PIC 9(10).
+       01  WS-CUST-FOUND               PIC X VALUE 'N'.
+
+      *----------------------------------------------------------------
+      * Rewrite-in-place work area for command N2 (add a new customer),
+      * the customer-file counterpart of WS-REWRITE-TABLE/WS-NEW-LINE.
+      *----------------------------------------------------------------
+       01  WS-CUST-REWRITE-TABLE.
+           05  WS-CUST-REWRITE-LINE    OCCURS 500 TIMES
+                                        PIC X(200).
+       01  WS-CUST-REWRITE-TOTAL       PIC 9(04) VALUE 0.
+       01  WS-NEW-CUST-ISN             PIC 9(10) VALUE 0.
+       01  WS-NEW-CUSTOMER-ID          PIC 9(10) VALUE 0.
+       01  WS-NEW-CUST-LINE.
+           05  WS-NCL-CUSTOMER-ID      PIC 9(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-NCL-CUSTOMER-NAME    PIC X(30).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-NCL-ADDRESS          PIC X(30).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-NCL-CITY             PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-NCL-STATE            PIC X(02).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-NCL-ZIP              PIC X(10).
+       01  WS-CUST-HEADER-COUNT-EDIT   PIC 9(05).
+
        LINKAGE SECTION.
        01  ACB-CONTROL-BLOCK.
            05  ACB-COMMAND-CODE        PIC XX.
@@ -53,6 +321,77 @@
        
        01  FORMAT-BUFFER               PIC X(500).
        01  RECORD-BUFFER               PIC X(500).
+      *----------------------------------------------------------------
+      * Alternate view of RECORD-BUFFER used on command A1, where the
+      * caller passes UB-BALANCE/UB-LAST-TXN-DATE (see ACCOUNT-UPDATE's
+      * UPDATE-BUFFER) instead of a full ACCOUNT-RECORD.
+      *----------------------------------------------------------------
+       01  UPDATE-VIEW REDEFINES RECORD-BUFFER.
+           05  UV-BALANCE              PIC S9(08)V99.
+           05  UV-LAST-TXN-DATE        PIC 9(08).
+           05  FILLER                  PIC X(482).
+      *----------------------------------------------------------------
+      * Alternate view of RECORD-BUFFER used on command A2, where the
+      * caller passes a corrected MV-CUSTOMER-NAME/MV-ACCOUNT-TYPE
+      * instead of a financial transaction (see ACCOUNT-UPDATE's
+      * MAINT-BUFFER).  BALANCE and LAST-TXN-DATE are left untouched.
+      *----------------------------------------------------------------
+       01  MAINT-VIEW REDEFINES RECORD-BUFFER.
+           05  MV-CUSTOMER-NAME        PIC X(50).
+           05  MV-ACCOUNT-TYPE         PIC X(15).
+           05  FILLER                  PIC X(435).
+      *----------------------------------------------------------------
+      * Alternate view of RECORD-BUFFER used on command L2, packed
+      * with up to WS-BROWSE-CAPACITY account rows per call.
+      *----------------------------------------------------------------
+       01  BROWSE-VIEW REDEFINES RECORD-BUFFER.
+           05  BV-ENTRY OCCURS 5 TIMES.
+               10  BV-ACCOUNT-NUMBER   PIC 9(10).
+               10  BV-CUSTOMER-NAME    PIC X(50).
+               10  BV-ACCOUNT-TYPE     PIC X(15).
+               10  BV-BALANCE          PIC S9(08)V99.
+               10  BV-LAST-TXN-DATE    PIC 9(08).
+               10  BV-CURRENCY-CODE    PIC X(03).
+               10  FILLER              PIC X(04).
+      *----------------------------------------------------------------
+      * Alternate view of RECORD-BUFFER used on command N1.  The
+      * caller fills in CV-CUSTOMER-NAME/CV-ACCOUNT-TYPE/CV-BALANCE/
+      * CV-LAST-TXN-DATE before the call; Adabas assigns the new
+      * account and hands it back in CV-ACCOUNT-NUMBER.
+      *----------------------------------------------------------------
+       01  CREATE-VIEW REDEFINES RECORD-BUFFER.
+           05  CV-ACCOUNT-NUMBER       PIC 9(10).
+           05  CV-CUSTOMER-NAME        PIC X(50).
+           05  CV-ACCOUNT-TYPE         PIC X(15).
+           05  CV-BALANCE              PIC S9(08)V99.
+           05  CV-LAST-TXN-DATE        PIC 9(08).
+           05  CV-CURRENCY-CODE        PIC X(03).
+           05  CV-CUSTOMER-ID          PIC 9(10).
+           05  FILLER                  PIC X(394).
+      *----------------------------------------------------------------
+      * Alternate view of RECORD-BUFFER used on command C1.  The
+      * caller fills in CLV-REASON-CODE/CLV-CLOSURE-DATE before the
+      * call (see ACCOUNT-CLOSE).
+      *----------------------------------------------------------------
+       01  CLOSE-VIEW REDEFINES RECORD-BUFFER.
+           05  CLV-REASON-CODE         PIC X(10).
+           05  CLV-CLOSURE-DATE        PIC 9(08).
+           05  FILLER                  PIC X(482).
+      *----------------------------------------------------------------
+      * Alternate view of RECORD-BUFFER used on commands S3 (search
+      * customer master by CUSTOMER-ID) and N2 (add a new customer) -
+      * the caller fills in CSV-CUSTOMER-NAME/ADDRESS/CITY/STATE/ZIP
+      * before an N2 call and Adabas hands the new CSV-CUSTOMER-ID back
+      * in, the same convention CREATE-VIEW uses for a new account.
+      *----------------------------------------------------------------
+       01  CUSTOMER-VIEW REDEFINES RECORD-BUFFER.
+           05  CSV-CUSTOMER-ID         PIC 9(10).
+           05  CSV-CUSTOMER-NAME       PIC X(30).
+           05  CSV-ADDRESS-LINE-1      PIC X(30).
+           05  CSV-CITY                PIC X(20).
+           05  CSV-STATE               PIC X(02).
+           05  CSV-ZIP-CODE            PIC X(10).
+           05  FILLER                  PIC X(398).
        01  SEARCH-BUFFER               PIC X(500).
        
        PROCEDURE DIVISION USING ACB-CONTROL-BLOCK
@@ -63,11 +402,29 @@
        0000-MAIN.
            EVALUATE ACB-COMMAND-CODE
                WHEN 'S1'
-                   PERFORM 1000-SEARCH-RECORD
+                   PERFORM 1000-SEARCH-RECORD THRU 1000-EXIT
+               WHEN 'S2'
+                   PERFORM 1500-SEARCH-BY-NAME THRU 1500-EXIT
+               WHEN 'S3'
+                   PERFORM 1600-SEARCH-CUSTOMER THRU 1600-EXIT
+               WHEN 'L4'
+                   PERFORM 1700-BROWSE-BY-CUSTOMER THRU 1700-EXIT
+               WHEN 'N2'
+                   PERFORM 9000-CREATE-CUSTOMER THRU 9000-EXIT
                WHEN 'L3'
                    PERFORM 2000-READ-RECORD
                WHEN 'A1'
-                   PERFORM 3000-UPDATE-RECORD
+                   PERFORM 3000-UPDATE-RECORD THRU 3000-EXIT
+               WHEN 'A2'
+                   PERFORM 3500-MAINTAIN-RECORD THRU 3500-EXIT
+               WHEN 'L2'
+                   PERFORM 4000-BROWSE-RECORDS THRU 4000-EXIT
+               WHEN 'N1'
+                   PERFORM 5000-CREATE-RECORD THRU 5000-EXIT
+               WHEN 'C1'
+                   PERFORM 6000-CLOSE-RECORD THRU 6000-EXIT
+               WHEN 'U1'
+                   PERFORM 8000-UNLOCK-RECORD
                WHEN OTHER
                    MOVE 017 TO ACB-RESPONSE-CODE
            END-EVALUATE
@@ -77,66 +434,256 @@
        
        1000-SEARCH-RECORD.
       *    Extract account number from search buffer
-           MOVE SEARCH-BUFFER(19:10) TO WS-SEARCH-ACCOUNT
-           
+           MOVE SEARCH-BUFFER(18:10) TO WS-SEARCH-ACCOUNT
+
+           IF WS-INDEX-VALID = 'N'
+               PERFORM 1050-BUILD-INDEX THRU 1050-EXIT
+               IF WS-HEADER-VALID = 'N'
+                   MOVE 062 TO ACB-RESPONSE-CODE
+                   GO TO 1000-EXIT
+               END-IF
+               IF WS-FILE-STATUS NOT = '00'
+                   MOVE 009 TO ACB-RESPONSE-CODE
+                   GO TO 1000-EXIT
+               END-IF
+           END-IF
+
+           MOVE 'N' TO WS-FOUND
+           MOVE 0   TO WS-INDEX-SUBSCRIPT
+           MOVE 0   TO WS-INDEX-MATCH
+
+           PERFORM 1060-SCAN-ONE-INDEX-ENTRY
+               VARYING WS-INDEX-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-INDEX-SUBSCRIPT > WS-INDEX-COUNT
+
+           IF WS-FOUND = 'Y'
+               MOVE IDX-ISN(WS-INDEX-MATCH)           TO ACB-ISN
+
+               IF ACB-COMMAND-ID = 'HOLD'
+      *            Caller intends to follow this search with an
+      *            update - deny it if someone else is still holding
+      *            this ISN from their own earlier search-for-update.
+                   PERFORM 7100-CHECK-LOCK
+                   IF WS-LOCK-FOUND = 'Y'
+                       MOVE 044 TO ACB-RESPONSE-CODE
+                       GO TO 1000-EXIT
+                   END-IF
+                   PERFORM 7200-ADD-LOCK
+               END-IF
+
+               MOVE IDX-ACCOUNT-NUMBER(WS-INDEX-MATCH) TO WS-ACC-NUMBER
+               MOVE IDX-CUSTOMER-NAME(WS-INDEX-MATCH)  TO WS-ACC-NAME
+               MOVE IDX-ACCOUNT-TYPE(WS-INDEX-MATCH)   TO WS-ACC-TYPE
+               MOVE IDX-BALANCE(WS-INDEX-MATCH)        TO WS-ACC-BALANCE
+               MOVE IDX-LAST-TXN-DATE(WS-INDEX-MATCH)  TO WS-ACC-DATE
+               MOVE IDX-CURRENCY-CODE(WS-INDEX-MATCH)
+                   TO WS-ACC-CURRENCY
+               MOVE IDX-CUSTOMER-ID(WS-INDEX-MATCH)
+                   TO WS-ACC-CUSTOMER-ID
+               PERFORM 1200-BUILD-RECORD
+               MOVE 000 TO ACB-RESPONSE-CODE
+           ELSE
+               MOVE 003 TO ACB-RESPONSE-CODE
+           END-IF
+           .
+
+       1000-EXIT.
+           EXIT
+           .
+
+       1050-BUILD-INDEX.
+      *    Read every line of the account file once and cache the
+      *    parsed fields of every live (non-tombstoned) account into
+      *    WS-INDEX-TABLE, keyed by ACCOUNT-NUMBER.  Left in place
+      *    across calls until 3300-REWRITE-FILE marks it stale again.
+           PERFORM 1070-VALIDATE-HEADER-FILE THRU 1070-EXIT
+           IF WS-HEADER-VALID = 'N'
+               GO TO 1050-EXIT
+           END-IF
+
+           MOVE 0   TO WS-INDEX-COUNT
+           MOVE 'N' TO WS-EOF
+           MOVE 0   TO WS-LINE-COUNT
+           MOVE 0   TO WS-ISN
+
            OPEN INPUT ACCOUNT-FILE
            IF WS-FILE-STATUS NOT = '00'
-               MOVE 009 TO ACB-RESPONSE-CODE
-               GO TO 1000-EXIT
+               GO TO 1050-EXIT
            END-IF
-           
-           MOVE 'N' TO WS-FOUND
-           MOVE 0 TO WS-LINE-COUNT
-           MOVE 0 TO WS-ISN
-           
-           PERFORM UNTIL WS-EOF = 'Y' OR WS-FOUND = 'Y'
-               READ ACCOUNT-FILE INTO ACCOUNT-LINE
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       ADD 1 TO WS-LINE-COUNT
-                       IF WS-LINE-COUNT > 7
-                           ADD 1 TO WS-ISN
-                           IF ACCOUNT-LINE(1:10) IS NUMERIC
-                               MOVE ACCOUNT-LINE(1:10) TO WS-ACC-NUMBER
-                               IF WS-ACC-NUMBER = WS-SEARCH-ACCOUNT
-                                   MOVE 'Y' TO WS-FOUND
-                                   MOVE WS-ISN TO ACB-ISN
-                                   PERFORM 1100-PARSE-LINE
-                                   PERFORM 1200-BUILD-RECORD
-                                   MOVE 000 TO ACB-RESPONSE-CODE
-                               END-IF
-                           END-IF
+
+           PERFORM 1051-INDEX-NEXT-LINE UNTIL WS-EOF = 'Y'
+
+           CLOSE ACCOUNT-FILE
+           MOVE 'Y' TO WS-INDEX-VALID
+           .
+
+       1050-EXIT.
+           EXIT
+           .
+
+       1051-INDEX-NEXT-LINE.
+           READ ACCOUNT-FILE INTO ACCOUNT-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-LINE-COUNT
+                   IF WS-LINE-COUNT > 7
+                       ADD 1 TO WS-ISN
+                       IF ACCOUNT-LINE(1:10) IS NUMERIC
+                           PERFORM 1100-PARSE-LINE
+                           ADD 1 TO WS-INDEX-COUNT
+                           MOVE WS-ACC-NUMBER
+                               TO IDX-ACCOUNT-NUMBER(WS-INDEX-COUNT)
+                           MOVE WS-ISN
+                               TO IDX-ISN(WS-INDEX-COUNT)
+                           MOVE WS-ACC-NAME
+                               TO IDX-CUSTOMER-NAME(WS-INDEX-COUNT)
+                           MOVE WS-ACC-TYPE
+                               TO IDX-ACCOUNT-TYPE(WS-INDEX-COUNT)
+                           MOVE WS-ACC-BALANCE
+                               TO IDX-BALANCE(WS-INDEX-COUNT)
+                           MOVE WS-ACC-DATE
+                               TO IDX-LAST-TXN-DATE(WS-INDEX-COUNT)
+                           MOVE WS-ACC-CURRENCY
+                               TO IDX-CURRENCY-CODE(WS-INDEX-COUNT)
+                           MOVE WS-ACC-CUSTOMER-ID
+                               TO IDX-CUSTOMER-ID(WS-INDEX-COUNT)
                        END-IF
-               END-READ
-           END-PERFORM
-           
-           IF WS-FOUND = 'N'
-               MOVE 003 TO ACB-RESPONSE-CODE
+                   END-IF
+           END-READ
+           .
+
+       1060-SCAN-ONE-INDEX-ENTRY.
+      *    Scans every entry unconditionally rather than exiting on
+      *    first match, so WS-INDEX-MATCH is captured directly here
+      *    instead of read back off the post-loop PERFORM VARYING
+      *    subscript (which lands one past the match - see req004).
+           IF IDX-ACCOUNT-NUMBER(WS-INDEX-SUBSCRIPT) = WS-SEARCH-ACCOUNT
+               MOVE 'Y' TO WS-FOUND
+               MOVE WS-INDEX-SUBSCRIPT TO WS-INDEX-MATCH
            END-IF
-           
+           .
+
+       1070-VALIDATE-HEADER-FILE.
+      *    An independent pass over the account file: capture the
+      *    header's RECORD-COUNT/LAST-ISN, then count the live
+      *    (non-tombstoned) data lines and the total data lines
+      *    actually present, and compare.  WS-HEADER-VALID comes back
+      *    'N' if either count is off.  Called before every command
+      *    that is about to open the account file for real, so a
+      *    truncated/corrupted file is caught before any of them acts
+      *    on a partial read.
+           MOVE 'Y' TO WS-HEADER-VALID
+           MOVE 0   TO WS-HEADER-ACT-COUNT
+           MOVE 0   TO WS-HEADER-ACT-TOTAL
+           MOVE 0   TO WS-EXCEPTION-COUNT
+           MOVE 'N' TO WS-EOF
+           MOVE 0   TO WS-LINE-COUNT
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               GO TO 1070-EXIT
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-FILE
+           MOVE 'DATA QUALITY EXCEPTION REPORT - ACCOUNT FILE'
+               TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           MOVE 'LINE NO.,RAW CONTENT,REASON' TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+
+           PERFORM 1071-VALIDATE-NEXT-LINE UNTIL WS-EOF = 'Y'
+
            CLOSE ACCOUNT-FILE
+           CLOSE EXCEPTION-FILE
+
+           IF WS-HEADER-ACT-COUNT NOT = WS-HEADER-EXP-COUNT
+               OR WS-HEADER-ACT-TOTAL NOT = WS-HEADER-EXP-LAST-ISN
+               MOVE 'N' TO WS-HEADER-VALID
+           END-IF
            .
-           
-       1000-EXIT.
+
+       1070-EXIT.
            EXIT
            .
-       
+
+       1071-VALIDATE-NEXT-LINE.
+           READ ACCOUNT-FILE INTO ACCOUNT-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-LINE-COUNT
+                   IF WS-LINE-COUNT = 5
+                       MOVE ACCOUNT-LINE(15:5) TO WS-HEADER-EXP-COUNT
+                   END-IF
+                   IF WS-LINE-COUNT = 6
+                       MOVE ACCOUNT-LINE(15:5)
+                           TO WS-HEADER-EXP-LAST-ISN
+                   END-IF
+                   IF WS-LINE-COUNT > WS-HEADER-LINES
+                       ADD 1 TO WS-HEADER-ACT-TOTAL
+                       IF ACCOUNT-LINE(1:10) IS NUMERIC
+                           ADD 1 TO WS-HEADER-ACT-COUNT
+                       ELSE
+                           IF ACCOUNT-LINE(1:14) NOT = 'ACCOUNT CLOSED'
+                               PERFORM 1072-RECORD-EXCEPTION
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ
+           .
+
+       1072-RECORD-EXCEPTION.
+      *    A data line that is neither numeric nor a recognized
+      *    tombstone - most likely corrupted or hand-edited.  Capture
+      *    it into the exception report rather than letting it vanish
+      *    silently from every search, browse, and index build.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-LINE-COUNT TO WS-EXCEPTION-LINE-EDIT
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING WS-EXCEPTION-LINE-EDIT   DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  ACCOUNT-LINE              DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  'NON-NUMERIC ACCOUNT NUMBER' DELIMITED BY SIZE
+               INTO EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-LINE
+           .
+
        1100-PARSE-LINE.
       *    Parse the fixed-format line
            MOVE ACCOUNT-LINE(1:10) TO WS-ACC-NUMBER
            MOVE ACCOUNT-LINE(13:26) TO WS-ACC-NAME
            MOVE ACCOUNT-LINE(41:15) TO WS-ACC-TYPE
-           
+
       *    Parse balance (remove spaces and format)
            MOVE FUNCTION NUMVAL(
                FUNCTION TRIM(ACCOUNT-LINE(58:12)))
                TO WS-ACC-BALANCE
-           
+
       *    Parse date
            MOVE ACCOUNT-LINE(72:8) TO WS-ACC-DATE
+
+      *    Parse currency code - a line written before currency codes
+      *    existed has spaces in this column, and is treated as USD.
+           IF ACCOUNT-LINE(82:3) = SPACES
+               MOVE 'USD' TO WS-ACC-CURRENCY
+           ELSE
+               MOVE ACCOUNT-LINE(82:3) TO WS-ACC-CURRENCY
+           END-IF
+
+      *    Parse customer-id foreign key - a line written before the
+      *    customer master file existed has spaces in this column, and
+      *    is treated as its own single-account customer (its own
+      *    account number doubles as its customer ID).
+           IF ACCOUNT-LINE(87:10) = SPACES
+               MOVE WS-ACC-NUMBER TO WS-ACC-CUSTOMER-ID
+           ELSE
+               MOVE ACCOUNT-LINE(87:10) TO WS-ACC-CUSTOMER-ID
+           END-IF
            .
-       
+
        1200-BUILD-RECORD.
       *    Build record buffer in expected format
            STRING WS-ACC-NUMBER DELIMITED BY SIZE
@@ -144,18 +691,1029 @@
                   WS-ACC-TYPE DELIMITED BY SIZE
                   WS-ACC-BALANCE DELIMITED BY SIZE
                   WS-ACC-DATE DELIMITED BY SIZE
+                  WS-ACC-CURRENCY DELIMITED BY SIZE
+                  WS-ACC-CUSTOMER-ID DELIMITED BY SIZE
                INTO RECORD-BUFFER
            END-STRING
            .
        
+       1500-SEARCH-BY-NAME.
+      *    Command S2: return up to WS-BROWSE-CAPACITY accounts whose
+      *    CUSTOMER-NAME contains the text carried in SEARCH-BUFFER
+      *    (full or partial, e.g. a caller who only remembers a last
+      *    name).  ACB-ISN-QUANTITY comes back as the count of rows
+      *    actually placed in BV-ENTRY; response 003 if nothing
+      *    matches or the search text itself was blank.
+           MOVE SEARCH-BUFFER(17:50) TO WS-NAME-FILTER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-FILTER))
+               TO WS-NAME-FILTER-LEN
+
+           MOVE 0 TO WS-BROWSE-COUNT
+           MOVE 0 TO WS-BROWSE-LAST-ISN
+           MOVE SPACES TO RECORD-BUFFER
+
+           IF WS-NAME-FILTER-LEN = 0 OR WS-NAME-FILTER-LEN > 26
+               MOVE 003 TO ACB-RESPONSE-CODE
+               GO TO 1500-EXIT
+           END-IF
+
+           PERFORM 1070-VALIDATE-HEADER-FILE THRU 1070-EXIT
+           IF WS-HEADER-VALID = 'N'
+               MOVE 062 TO ACB-RESPONSE-CODE
+               GO TO 1500-EXIT
+           END-IF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+               GO TO 1500-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO WS-LINE-COUNT
+           MOVE 0 TO WS-ISN
+
+           PERFORM 1510-NAME-SEARCH-NEXT-LINE
+               UNTIL WS-EOF = 'Y'
+                  OR WS-BROWSE-COUNT NOT < WS-BROWSE-CAPACITY
+
+           CLOSE ACCOUNT-FILE
+
+           IF WS-BROWSE-COUNT = 0
+               MOVE 003 TO ACB-RESPONSE-CODE
+           ELSE
+               MOVE 000 TO ACB-RESPONSE-CODE
+               MOVE WS-BROWSE-LAST-ISN TO ACB-ISN
+           END-IF
+           MOVE WS-BROWSE-COUNT TO ACB-ISN-QUANTITY
+           .
+
+       1500-EXIT.
+           EXIT
+           .
+
+       1510-NAME-SEARCH-NEXT-LINE.
+           READ ACCOUNT-FILE INTO ACCOUNT-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-LINE-COUNT
+                   IF WS-LINE-COUNT > WS-HEADER-LINES
+                       ADD 1 TO WS-ISN
+                       IF ACCOUNT-LINE(1:10) IS NUMERIC
+                           PERFORM 1520-EVALUATE-NAME-CANDIDATE
+                       END-IF
+                   END-IF
+           END-READ
+           .
+
+       1520-EVALUATE-NAME-CANDIDATE.
+           PERFORM 1100-PARSE-LINE
+
+           MOVE 'N' TO WS-NAME-MATCH-FOUND
+           PERFORM 1530-SCAN-ONE-NAME-POSITION
+               VARYING WS-NAME-SCAN-POS FROM 1 BY 1
+               UNTIL WS-NAME-SCAN-POS > (27 - WS-NAME-FILTER-LEN)
+                  OR WS-NAME-MATCH-FOUND = 'Y'
+
+           IF WS-NAME-MATCH-FOUND = 'Y'
+               ADD 1 TO WS-BROWSE-COUNT
+               MOVE WS-ISN         TO WS-BROWSE-LAST-ISN
+               MOVE WS-ACC-NUMBER  TO BV-ACCOUNT-NUMBER(WS-BROWSE-COUNT)
+               MOVE WS-ACC-NAME    TO BV-CUSTOMER-NAME(WS-BROWSE-COUNT)
+               MOVE WS-ACC-TYPE    TO BV-ACCOUNT-TYPE(WS-BROWSE-COUNT)
+               MOVE WS-ACC-BALANCE TO BV-BALANCE(WS-BROWSE-COUNT)
+               MOVE WS-ACC-DATE    TO BV-LAST-TXN-DATE(WS-BROWSE-COUNT)
+               MOVE WS-ACC-CURRENCY
+                   TO BV-CURRENCY-CODE(WS-BROWSE-COUNT)
+           END-IF
+           .
+
+       1530-SCAN-ONE-NAME-POSITION.
+           IF WS-ACC-NAME(WS-NAME-SCAN-POS:WS-NAME-FILTER-LEN)
+               = WS-NAME-FILTER(1:WS-NAME-FILTER-LEN)
+               MOVE 'Y' TO WS-NAME-MATCH-FOUND
+           END-IF
+           .
+
+       1600-SEARCH-CUSTOMER.
+      *    Command S3: look up one customer master row by CUSTOMER-ID.
+      *    A straight-line scan, like S2's name search, rather than an
+      *    index - the customer file is small and this is not called
+      *    anywhere near as often as S1's account lookup.
+           MOVE SEARCH-BUFFER(15:10) TO WS-SEARCH-CUSTOMER-ID
+           MOVE 'N' TO WS-CUST-FOUND
+           MOVE SPACES TO RECORD-BUFFER
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+               GO TO 1600-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           MOVE 0   TO WS-LINE-COUNT
+
+           PERFORM 1610-CUSTOMER-SEARCH-NEXT-LINE
+               UNTIL WS-EOF = 'Y' OR WS-CUST-FOUND = 'Y'
+
+           CLOSE CUSTOMER-FILE
+
+           IF WS-CUST-FOUND = 'Y'
+               PERFORM 1620-BUILD-CUSTOMER-RECORD
+               MOVE 000 TO ACB-RESPONSE-CODE
+           ELSE
+               MOVE 003 TO ACB-RESPONSE-CODE
+           END-IF
+           .
+
+       1600-EXIT.
+           EXIT
+           .
+
+       1610-CUSTOMER-SEARCH-NEXT-LINE.
+           READ CUSTOMER-FILE INTO CUSTOMER-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-LINE-COUNT
+                   IF WS-LINE-COUNT > WS-CUST-HEADER-LINES
+                       AND CUSTOMER-LINE(1:10) IS NUMERIC
+                       IF CUSTOMER-LINE(1:10) = WS-SEARCH-CUSTOMER-ID
+                           PERFORM 1630-PARSE-CUSTOMER-LINE
+                           MOVE 'Y' TO WS-CUST-FOUND
+                       END-IF
+                   END-IF
+           END-READ
+           .
+
+       1620-BUILD-CUSTOMER-RECORD.
+           STRING WS-CUST-ID      DELIMITED BY SIZE
+                  WS-CUST-NAME    DELIMITED BY SIZE
+                  WS-CUST-ADDRESS DELIMITED BY SIZE
+                  WS-CUST-CITY    DELIMITED BY SIZE
+                  WS-CUST-STATE   DELIMITED BY SIZE
+                  WS-CUST-ZIP     DELIMITED BY SIZE
+               INTO RECORD-BUFFER
+           END-STRING
+           .
+
+       1630-PARSE-CUSTOMER-LINE.
+           MOVE CUSTOMER-LINE(1:10)   TO WS-CUST-ID
+           MOVE CUSTOMER-LINE(13:30)  TO WS-CUST-NAME
+           MOVE CUSTOMER-LINE(45:30)  TO WS-CUST-ADDRESS
+           MOVE CUSTOMER-LINE(77:20)  TO WS-CUST-CITY
+           MOVE CUSTOMER-LINE(99:2)   TO WS-CUST-STATE
+           MOVE CUSTOMER-LINE(103:10) TO WS-CUST-ZIP
+           .
+
+       1700-BROWSE-BY-CUSTOMER.
+      *    Command L4: return every account row whose CUSTOMER-ID
+      *    matches the one carried in SEARCH-BUFFER - "everything this
+      *    customer holds with us" - packed into BV-ENTRY the same way
+      *    4000-BROWSE-RECORDS packs an ACCOUNT-TYPE browse.  Capped at
+      *    WS-BROWSE-CAPACITY rows per call like every other browse
+      *    command in this system; a customer with more accounts than
+      *    that would need the same ACB-ISN-LOWER-LIMIT resume loop L2
+      *    already supports, but no seed customer approaches that today.
+           MOVE SEARCH-BUFFER(15:10) TO WS-SEARCH-CUSTOMER-ID
+
+           MOVE 0 TO WS-BROWSE-COUNT
+           MOVE 0 TO WS-BROWSE-LAST-ISN
+           MOVE SPACES TO RECORD-BUFFER
+
+           PERFORM 1070-VALIDATE-HEADER-FILE THRU 1070-EXIT
+           IF WS-HEADER-VALID = 'N'
+               MOVE 062 TO ACB-RESPONSE-CODE
+               GO TO 1700-EXIT
+           END-IF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+               GO TO 1700-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO WS-LINE-COUNT
+           MOVE 0 TO WS-ISN
+
+           PERFORM 1710-CUSTOMER-BROWSE-NEXT-LINE
+               UNTIL WS-EOF = 'Y'
+                  OR WS-BROWSE-COUNT NOT < WS-BROWSE-CAPACITY
+
+           CLOSE ACCOUNT-FILE
+
+           IF WS-BROWSE-COUNT = 0
+               MOVE 003 TO ACB-RESPONSE-CODE
+           ELSE
+               MOVE 000 TO ACB-RESPONSE-CODE
+               MOVE WS-BROWSE-LAST-ISN TO ACB-ISN
+           END-IF
+           MOVE WS-BROWSE-COUNT TO ACB-ISN-QUANTITY
+           .
+
+       1700-EXIT.
+           EXIT
+           .
+
+       1710-CUSTOMER-BROWSE-NEXT-LINE.
+           READ ACCOUNT-FILE INTO ACCOUNT-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-LINE-COUNT
+                   IF WS-LINE-COUNT > WS-HEADER-LINES
+                       ADD 1 TO WS-ISN
+                       IF ACCOUNT-LINE(1:10) IS NUMERIC
+                           PERFORM 1720-EVALUATE-CUSTOMER-CANDIDATE
+                       END-IF
+                   END-IF
+           END-READ
+           .
+
+       1720-EVALUATE-CUSTOMER-CANDIDATE.
+           PERFORM 1100-PARSE-LINE
+           IF WS-ACC-CUSTOMER-ID = WS-SEARCH-CUSTOMER-ID
+               ADD 1 TO WS-BROWSE-COUNT
+               MOVE WS-ISN         TO WS-BROWSE-LAST-ISN
+               MOVE WS-ACC-NUMBER  TO BV-ACCOUNT-NUMBER(WS-BROWSE-COUNT)
+               MOVE WS-ACC-NAME    TO BV-CUSTOMER-NAME(WS-BROWSE-COUNT)
+               MOVE WS-ACC-TYPE    TO BV-ACCOUNT-TYPE(WS-BROWSE-COUNT)
+               MOVE WS-ACC-BALANCE TO BV-BALANCE(WS-BROWSE-COUNT)
+               MOVE WS-ACC-DATE    TO BV-LAST-TXN-DATE(WS-BROWSE-COUNT)
+               MOVE WS-ACC-CURRENCY
+                   TO BV-CURRENCY-CODE(WS-BROWSE-COUNT)
+           END-IF
+           .
+
        2000-READ-RECORD.
       *    For L3 command, data already in record buffer from search
            MOVE 000 TO ACB-RESPONSE-CODE
            .
-       
+
        3000-UPDATE-RECORD.
-      *    Mock update - just return success
-      *    In a real implementation, this would modify the database
+      *    Rewrite the account line addressed by ACB-ISN with the new
+      *    balance and transaction date, then persist the whole file.
+      *    The hold taken out by the search-for-update that preceded
+      *    this call is released here unconditionally, win or lose,
+      *    so a failed update never leaves a permanent lock behind.
+           PERFORM 7300-REMOVE-LOCK
+
+           PERFORM 3100-LOAD-FILE-TO-TABLE THRU 3100-EXIT
+           IF WS-HEADER-VALID = 'N'
+               MOVE 062 TO ACB-RESPONSE-CODE
+               GO TO 3000-EXIT
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+               GO TO 3000-EXIT
+           END-IF
+
+           COMPUTE WS-TARGET-INDEX = 7 + ACB-ISN
+           IF ACB-ISN = 0
+               OR WS-TARGET-INDEX > WS-REWRITE-TOTAL
+               MOVE 003 TO ACB-RESPONSE-CODE
+               GO TO 3000-EXIT
+           END-IF
+
+           PERFORM 3200-APPLY-UPDATE
+           PERFORM 3300-REWRITE-FILE THRU 3300-EXIT
+
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+           ELSE
+               MOVE 000 TO ACB-RESPONSE-CODE
+           END-IF
+           .
+
+       3000-EXIT.
+           EXIT
+           .
+
+       3100-LOAD-FILE-TO-TABLE.
+      *    Read every line of the account file into WS-REWRITE-TABLE
+      *    so it can be patched in memory and rewritten whole.
+           PERFORM 1070-VALIDATE-HEADER-FILE THRU 1070-EXIT
+           IF WS-HEADER-VALID = 'N'
+               GO TO 3100-EXIT
+           END-IF
+
+           MOVE 0 TO WS-REWRITE-TOTAL
+           MOVE 'N' TO WS-EOF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               GO TO 3100-EXIT
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ACCOUNT-FILE INTO ACCOUNT-LINE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REWRITE-TOTAL
+                       MOVE ACCOUNT-LINE
+                           TO WS-REWRITE-LINE(WS-REWRITE-TOTAL)
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+           .
+
+       3100-EXIT.
+           EXIT
+           .
+
+       3200-APPLY-UPDATE.
+      *    Patch balance and last-transaction-date columns of the
+      *    target line in place (see 1200-BUILD-RECORD for layout).
+           MOVE UV-BALANCE TO WS-BAL-EDIT
+           MOVE WS-BAL-EDIT
+               TO WS-REWRITE-LINE(WS-TARGET-INDEX)(58:12)
+
+           MOVE UV-LAST-TXN-DATE TO WS-DATE-EDIT
+           MOVE WS-DATE-EDIT
+               TO WS-REWRITE-LINE(WS-TARGET-INDEX)(72:8)
+           .
+
+       3250-BACKUP-ACCOUNT-FILE.
+      *    Roll the account file, as it currently sits on disk, into
+      *    the three-deep backup generations before it gets truncated
+      *    and rewritten below.  Oldest generation first, so nothing
+      *    is overwritten before it has been copied forward.
+           PERFORM 3260-ROTATE-GEN-2-TO-3 THRU 3260-EXIT
+           PERFORM 3270-ROTATE-GEN-1-TO-2 THRU 3270-EXIT
+           PERFORM 3280-COPY-LIVE-TO-GEN-1 THRU 3280-EXIT
+           .
+       3250-EXIT.
+           EXIT
+           .
+
+       3260-ROTATE-GEN-2-TO-3.
+           OPEN INPUT BACKUP-GEN-2-FILE
+           IF WS-BACKUP-GEN-2-STATUS NOT = '00'
+               GO TO 3260-EXIT
+           END-IF
+
+           OPEN OUTPUT BACKUP-GEN-3-FILE
+           IF WS-BACKUP-GEN-3-STATUS NOT = '00'
+               CLOSE BACKUP-GEN-2-FILE
+               GO TO 3260-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           PERFORM 3261-COPY-GEN-2-LINE UNTIL WS-EOF = 'Y'
+
+           CLOSE BACKUP-GEN-2-FILE
+           CLOSE BACKUP-GEN-3-FILE
+           .
+       3260-EXIT.
+           EXIT
+           .
+       3261-COPY-GEN-2-LINE.
+           READ BACKUP-GEN-2-FILE INTO WS-BACKUP-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   MOVE WS-BACKUP-LINE TO BACKUP-GEN-3-LINE
+                   WRITE BACKUP-GEN-3-LINE
+           END-READ
+           .
+
+       3270-ROTATE-GEN-1-TO-2.
+           OPEN INPUT BACKUP-GEN-1-FILE
+           IF WS-BACKUP-GEN-1-STATUS NOT = '00'
+               GO TO 3270-EXIT
+           END-IF
+
+           OPEN OUTPUT BACKUP-GEN-2-FILE
+           IF WS-BACKUP-GEN-2-STATUS NOT = '00'
+               CLOSE BACKUP-GEN-1-FILE
+               GO TO 3270-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           PERFORM 3271-COPY-GEN-1-LINE UNTIL WS-EOF = 'Y'
+
+           CLOSE BACKUP-GEN-1-FILE
+           CLOSE BACKUP-GEN-2-FILE
+           .
+       3270-EXIT.
+           EXIT
+           .
+       3271-COPY-GEN-1-LINE.
+           READ BACKUP-GEN-1-FILE INTO WS-BACKUP-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   MOVE WS-BACKUP-LINE TO BACKUP-GEN-2-LINE
+                   WRITE BACKUP-GEN-2-LINE
+           END-READ
+           .
+
+       3280-COPY-LIVE-TO-GEN-1.
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               GO TO 3280-EXIT
+           END-IF
+
+           OPEN OUTPUT BACKUP-GEN-1-FILE
+           IF WS-BACKUP-GEN-1-STATUS NOT = '00'
+               CLOSE ACCOUNT-FILE
+               GO TO 3280-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           PERFORM 3281-COPY-LIVE-LINE UNTIL WS-EOF = 'Y'
+
+           CLOSE ACCOUNT-FILE
+           CLOSE BACKUP-GEN-1-FILE
+           .
+       3280-EXIT.
+           EXIT
+           .
+       3281-COPY-LIVE-LINE.
+           READ ACCOUNT-FILE INTO WS-BACKUP-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   MOVE WS-BACKUP-LINE TO BACKUP-GEN-1-LINE
+                   WRITE BACKUP-GEN-1-LINE
+           END-READ
+           .
+
+       3300-REWRITE-FILE.
+      *    The account file just changed underneath the cached search
+      *    index (balances, a new ISN, or a tombstoned line) - mark it
+      *    stale so the next S1 rebuilds it instead of searching data
+      *    that command 1000-SEARCH-RECORD would otherwise still think
+      *    is current.
+           MOVE 'N' TO WS-INDEX-VALID
+
+           PERFORM 3250-BACKUP-ACCOUNT-FILE THRU 3250-EXIT
+
+           OPEN OUTPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               GO TO 3300-EXIT
+           END-IF
+
+           PERFORM VARYING WS-TARGET-INDEX FROM 1 BY 1
+                   UNTIL WS-TARGET-INDEX > WS-REWRITE-TOTAL
+               MOVE WS-REWRITE-LINE(WS-TARGET-INDEX) TO ACCOUNT-LINE
+               WRITE ACCOUNT-LINE
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+           .
+
+       3300-EXIT.
+           EXIT
+           .
+
+       3500-MAINTAIN-RECORD.
+      *    Command A2: rewrite the account line addressed by ACB-ISN
+      *    with a corrected customer name and account type, leaving
+      *    BALANCE and LAST-TXN-DATE untouched - the maintenance
+      *    counterpart to command A1's financial update.  The hold
+      *    taken out by the search-for-update that preceded this call
+      *    is released here unconditionally, the same as command A1.
+           PERFORM 7300-REMOVE-LOCK
+
+           PERFORM 3100-LOAD-FILE-TO-TABLE THRU 3100-EXIT
+           IF WS-HEADER-VALID = 'N'
+               MOVE 062 TO ACB-RESPONSE-CODE
+               GO TO 3500-EXIT
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+               GO TO 3500-EXIT
+           END-IF
+
+           COMPUTE WS-TARGET-INDEX = 7 + ACB-ISN
+           IF ACB-ISN = 0
+               OR WS-TARGET-INDEX > WS-REWRITE-TOTAL
+               MOVE 003 TO ACB-RESPONSE-CODE
+               GO TO 3500-EXIT
+           END-IF
+
+           PERFORM 3600-APPLY-MAINTENANCE
+           PERFORM 3300-REWRITE-FILE THRU 3300-EXIT
+
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+           ELSE
+               MOVE 000 TO ACB-RESPONSE-CODE
+           END-IF
+           .
+
+       3500-EXIT.
+           EXIT
+           .
+
+       3600-APPLY-MAINTENANCE.
+      *    Patch customer-name and account-type columns of the target
+      *    line in place (see 1200-BUILD-RECORD for layout).
+           MOVE MV-CUSTOMER-NAME(1:26)
+               TO WS-REWRITE-LINE(WS-TARGET-INDEX)(13:26)
+
+           MOVE MV-ACCOUNT-TYPE
+               TO WS-REWRITE-LINE(WS-TARGET-INDEX)(41:15)
+           .
+
+       4000-BROWSE-RECORDS.
+      *    Command L2: return up to WS-BROWSE-CAPACITY accounts at or
+      *    after ACB-ISN-LOWER-LIMIT, optionally filtered to a single
+      *    ACCOUNT-TYPE carried in SEARCH-BUFFER (spaces = all types).
+      *    ACB-ISN comes back as the last ISN returned, so the caller
+      *    resumes the browse from ACB-ISN + 1; ACB-ISN-QUANTITY comes
+      *    back as the count of rows actually placed in BV-ENTRY.
+           MOVE SEARCH-BUFFER(16:15) TO WS-BROWSE-TYPE-FILTER
+
+           MOVE ACB-ISN-QUANTITY TO WS-BROWSE-MAX
+           IF WS-BROWSE-MAX = 0 OR WS-BROWSE-MAX > WS-BROWSE-CAPACITY
+               MOVE WS-BROWSE-CAPACITY TO WS-BROWSE-MAX
+           END-IF
+
+           MOVE 0 TO WS-BROWSE-COUNT
+           MOVE 0 TO WS-BROWSE-LAST-ISN
+           MOVE SPACES TO RECORD-BUFFER
+
+           PERFORM 1070-VALIDATE-HEADER-FILE THRU 1070-EXIT
+           IF WS-HEADER-VALID = 'N'
+               MOVE 062 TO ACB-RESPONSE-CODE
+               GO TO 4000-EXIT
+           END-IF
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+               GO TO 4000-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO WS-LINE-COUNT
+           MOVE 0 TO WS-ISN
+
+           PERFORM 4100-BROWSE-NEXT-LINE
+               UNTIL WS-EOF = 'Y' OR WS-BROWSE-COUNT NOT < WS-BROWSE-MAX
+
+           CLOSE ACCOUNT-FILE
+
+           IF WS-BROWSE-COUNT = 0
+               MOVE 003 TO ACB-RESPONSE-CODE
+           ELSE
+               MOVE 000 TO ACB-RESPONSE-CODE
+               MOVE WS-BROWSE-LAST-ISN TO ACB-ISN
+           END-IF
+           MOVE WS-BROWSE-COUNT TO ACB-ISN-QUANTITY
+           .
+
+       4000-EXIT.
+           EXIT
+           .
+
+       4100-BROWSE-NEXT-LINE.
+           READ ACCOUNT-FILE INTO ACCOUNT-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-LINE-COUNT
+                   IF WS-LINE-COUNT > 7
+                       ADD 1 TO WS-ISN
+                       IF WS-ISN NOT < ACB-ISN-LOWER-LIMIT
+                           AND ACCOUNT-LINE(1:10) IS NUMERIC
+                           PERFORM 4200-EVALUATE-CANDIDATE
+                       END-IF
+                   END-IF
+           END-READ
+           .
+
+       4200-EVALUATE-CANDIDATE.
+           IF WS-BROWSE-TYPE-FILTER = SPACES
+               OR ACCOUNT-LINE(41:15) = WS-BROWSE-TYPE-FILTER
+               PERFORM 1100-PARSE-LINE
+               ADD 1 TO WS-BROWSE-COUNT
+               MOVE WS-ISN         TO WS-BROWSE-LAST-ISN
+               MOVE WS-ACC-NUMBER  TO BV-ACCOUNT-NUMBER(WS-BROWSE-COUNT)
+               MOVE WS-ACC-NAME    TO BV-CUSTOMER-NAME(WS-BROWSE-COUNT)
+               MOVE WS-ACC-TYPE    TO BV-ACCOUNT-TYPE(WS-BROWSE-COUNT)
+               MOVE WS-ACC-BALANCE TO BV-BALANCE(WS-BROWSE-COUNT)
+               MOVE WS-ACC-DATE    TO BV-LAST-TXN-DATE(WS-BROWSE-COUNT)
+               MOVE WS-ACC-CURRENCY
+                   TO BV-CURRENCY-CODE(WS-BROWSE-COUNT)
+           END-IF
+           .
+
+       5000-CREATE-RECORD.
+      *    Command N1: append a new account record.  The new ISN and
+      *    ACCOUNT-NUMBER are assigned here (ACCOUNT-NUMBER always
+      *    1000000000 + ISN, the same numbering the seed data uses),
+      *    and the header's RECORD-COUNT/LAST-ISN counters are kept in
+      *    step with the row actually appended.
+           PERFORM 3100-LOAD-FILE-TO-TABLE THRU 3100-EXIT
+           IF WS-HEADER-VALID = 'N'
+               MOVE 062 TO ACB-RESPONSE-CODE
+               GO TO 5000-EXIT
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+               GO TO 5000-EXIT
+           END-IF
+
+           COMPUTE WS-NEW-ISN = WS-REWRITE-TOTAL - WS-HEADER-LINES + 1
+           COMPUTE WS-NEW-ACCOUNT-NUMBER = 1000000000 + WS-NEW-ISN
+
+           PERFORM 5100-BUILD-NEW-LINE
+           PERFORM 5200-APPEND-NEW-LINE
+           PERFORM 5300-UPDATE-HEADER
+           PERFORM 3300-REWRITE-FILE THRU 3300-EXIT
+
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+           ELSE
+               MOVE WS-NEW-ISN            TO ACB-ISN
+               MOVE WS-NEW-ACCOUNT-NUMBER TO CV-ACCOUNT-NUMBER
+               MOVE 000 TO ACB-RESPONSE-CODE
+           END-IF
+           .
+
+       5000-EXIT.
+           EXIT
+           .
+
+       5100-BUILD-NEW-LINE.
+           MOVE WS-NEW-ACCOUNT-NUMBER TO WS-NL-ACCOUNT-NUMBER
+           MOVE CV-CUSTOMER-NAME(1:26) TO WS-NL-CUSTOMER-NAME
+           MOVE CV-ACCOUNT-TYPE       TO WS-NL-ACCOUNT-TYPE
+           MOVE CV-BALANCE            TO WS-NL-BALANCE
+           MOVE CV-LAST-TXN-DATE      TO WS-NL-LAST-TXN-DATE
+
+      *    A caller that doesn't know about CV-CURRENCY-CODE yet (its
+      *    own copy of CREATE-VIEW predates this field) leaves it as
+      *    spaces - default that account to USD the same way a legacy
+      *    line with no currency column is treated on read.
+           IF CV-CURRENCY-CODE = SPACES
+               MOVE 'USD' TO WS-NL-CURRENCY-CODE
+           ELSE
+               MOVE CV-CURRENCY-CODE TO WS-NL-CURRENCY-CODE
+           END-IF
+
+      *    A caller that doesn't know about CV-CUSTOMER-ID yet leaves it
+      *    as zero - default the account to being its own customer the
+      *    same way a legacy account line with no foreign key is
+      *    treated on read.
+           IF CV-CUSTOMER-ID = 0
+               MOVE WS-NEW-ACCOUNT-NUMBER TO WS-NL-CUSTOMER-ID
+           ELSE
+               MOVE CV-CUSTOMER-ID TO WS-NL-CUSTOMER-ID
+           END-IF
+           .
+
+       5200-APPEND-NEW-LINE.
+           ADD 1 TO WS-REWRITE-TOTAL
+           MOVE SPACES TO WS-REWRITE-LINE(WS-REWRITE-TOTAL)
+           MOVE WS-NEW-LINE
+               TO WS-REWRITE-LINE(WS-REWRITE-TOTAL)(1:96)
+           .
+
+       5300-UPDATE-HEADER.
+      *    RECORD-COUNT tracks active accounts (it is incremented off
+      *    its own prior value, not recomputed from the line count, so
+      *    a closed account tombstoned by command C1 does not get
+      *    counted back in here); LAST-ISN tracks the highest ISN slot
+      *    ever used, which is just the new total line count since a
+      *    close never removes a line.
+           MOVE WS-REWRITE-LINE(5)(15:5) TO WS-HEADER-COUNT-EDIT
+           ADD 1 TO WS-HEADER-COUNT-EDIT
+           MOVE WS-HEADER-COUNT-EDIT TO WS-REWRITE-LINE(5)(15:5)
+
+           COMPUTE WS-HEADER-COUNT-EDIT =
+               WS-REWRITE-TOTAL - WS-HEADER-LINES
+           MOVE WS-HEADER-COUNT-EDIT TO WS-REWRITE-LINE(6)(15:5)
+           .
+
+       6000-CLOSE-RECORD.
+      *    A hold taken out by the search-for-update that preceded
+      *    this call is released here unconditionally, the same way
+      *    3000-UPDATE-RECORD releases one for command A1.
+           PERFORM 7300-REMOVE-LOCK
+
+           PERFORM 3100-LOAD-FILE-TO-TABLE THRU 3100-EXIT
+           IF WS-HEADER-VALID = 'N'
+               MOVE 062 TO ACB-RESPONSE-CODE
+               GO TO 6000-EXIT
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+               GO TO 6000-EXIT
+           END-IF
+
+           COMPUTE WS-TARGET-INDEX = WS-HEADER-LINES + ACB-ISN
+           IF ACB-ISN = 0
+               OR WS-TARGET-INDEX > WS-REWRITE-TOTAL
+               MOVE 003 TO ACB-RESPONSE-CODE
+               GO TO 6000-EXIT
+           END-IF
+
+           IF WS-REWRITE-LINE(WS-TARGET-INDEX)(1:10) NOT NUMERIC
+      *        Already closed, or never an account line to begin with
+               MOVE 003 TO ACB-RESPONSE-CODE
+               GO TO 6000-EXIT
+           END-IF
+
+           PERFORM 6100-ARCHIVE-RECORD
+           PERFORM 6200-TOMBSTONE-RECORD
+           PERFORM 6300-DECREMENT-HEADER-COUNT
+           PERFORM 3300-REWRITE-FILE THRU 3300-EXIT
+
+           IF WS-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+           ELSE
+               MOVE 000 TO ACB-RESPONSE-CODE
+           END-IF
+           .
+
+       6000-EXIT.
+           EXIT
+           .
+
+       6100-ARCHIVE-RECORD.
+           MOVE SPACES TO ARCHIVE-LINE
+           STRING WS-REWRITE-LINE(WS-TARGET-INDEX)(1:84)
+                                       DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  CLV-REASON-CODE      DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  CLV-CLOSURE-DATE     DELIMITED BY SIZE
+               INTO ARCHIVE-LINE
+           END-STRING
+
+           OPEN EXTEND ARCHIVE-FILE
+           IF WS-ARCHIVE-FILE-STATUS NOT = '00' AND
+              WS-ARCHIVE-FILE-STATUS NOT = '05'
+      *        First entry ever written - file does not exist yet
+               CLOSE ARCHIVE-FILE
+               OPEN OUTPUT ARCHIVE-FILE
+           END-IF
+
+           WRITE ARCHIVE-LINE
+           CLOSE ARCHIVE-FILE
+           .
+
+       6200-TOMBSTONE-RECORD.
+           MOVE SPACES TO WS-REWRITE-LINE(WS-TARGET-INDEX)
+           MOVE 'ACCOUNT CLOSED'
+               TO WS-REWRITE-LINE(WS-TARGET-INDEX)(1:15)
+           .
+
+       6300-DECREMENT-HEADER-COUNT.
+           MOVE WS-REWRITE-LINE(5)(15:5) TO WS-HEADER-COUNT-EDIT
+           SUBTRACT 1 FROM WS-HEADER-COUNT-EDIT
+           MOVE WS-HEADER-COUNT-EDIT TO WS-REWRITE-LINE(5)(15:5)
+           .
+
+       7000-LOAD-LOCKS.
+      *    Read the lock table, if any, into WS-LOCK-TABLE.  Absence
+      *    of the file just means nothing is currently locked - it is
+      *    only ever created the first time a hold is taken out.
+           MOVE 0   TO WS-LOCK-TOTAL
+           MOVE 'N' TO WS-EOF
+
+           OPEN INPUT LOCK-FILE
+           IF WS-LOCK-FILE-STATUS NOT = '00'
+               GO TO 7000-EXIT
+           END-IF
+
+           PERFORM 7010-LOAD-ONE-LOCK-LINE UNTIL WS-EOF = 'Y'
+
+           CLOSE LOCK-FILE
+           .
+
+       7000-EXIT.
+           EXIT
+           .
+
+       7010-LOAD-ONE-LOCK-LINE.
+           READ LOCK-FILE INTO LOCK-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF LOCK-LINE IS NUMERIC
+                       ADD 1 TO WS-LOCK-TOTAL
+                       MOVE LOCK-LINE TO WS-LOCK-ENTRY(WS-LOCK-TOTAL)
+                   END-IF
+           END-READ
+           .
+
+       7020-REWRITE-LOCKS.
+      *    Spill WS-LOCK-TABLE back out over the lock file - the same
+      *    load/patch/rewrite idiom command A1 uses for the account
+      *    file, since LINE SEQUENTIAL cannot rewrite a line in place.
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK-FILE-STATUS NOT = '00'
+               GO TO 7020-EXIT
+           END-IF
+
+           PERFORM 7021-WRITE-ONE-LOCK-LINE
+               VARYING WS-LOCK-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-LOCK-SUBSCRIPT > WS-LOCK-TOTAL
+
+           CLOSE LOCK-FILE
+           .
+
+       7020-EXIT.
+           EXIT
+           .
+
+       7021-WRITE-ONE-LOCK-LINE.
+           MOVE WS-LOCK-ENTRY(WS-LOCK-SUBSCRIPT) TO LOCK-LINE
+           WRITE LOCK-LINE
+           .
+
+       7100-CHECK-LOCK.
+      *    Sets WS-LOCK-FOUND/WS-LOCK-MATCH for ACB-ISN against the
+      *    lock table as it stands on disk right now.
+           PERFORM 7000-LOAD-LOCKS THRU 7000-EXIT
+
+           MOVE 'N' TO WS-LOCK-FOUND
+           MOVE 0   TO WS-LOCK-SUBSCRIPT
+           MOVE 0   TO WS-LOCK-MATCH
+
+           PERFORM 7110-SCAN-ONE-LOCK-ENTRY
+               VARYING WS-LOCK-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-LOCK-SUBSCRIPT > WS-LOCK-TOTAL
+           .
+
+       7110-SCAN-ONE-LOCK-ENTRY.
+           IF WS-LOCK-ENTRY(WS-LOCK-SUBSCRIPT) = ACB-ISN
+               MOVE 'Y' TO WS-LOCK-FOUND
+               MOVE WS-LOCK-SUBSCRIPT TO WS-LOCK-MATCH
+           END-IF
+           .
+
+       7200-ADD-LOCK.
+      *    Record ACB-ISN as held.  Only ever called right after
+      *    7100-CHECK-LOCK has confirmed it is not already held.
+           PERFORM 7000-LOAD-LOCKS THRU 7000-EXIT
+           ADD 1 TO WS-LOCK-TOTAL
+           MOVE ACB-ISN TO WS-LOCK-ENTRY(WS-LOCK-TOTAL)
+           PERFORM 7020-REWRITE-LOCKS THRU 7020-EXIT
+           .
+
+       7300-REMOVE-LOCK.
+      *    Release the hold on ACB-ISN, if any.  A harmless no-op
+      *    when the ISN was never held, so callers can invoke this
+      *    unconditionally win or lose.
+           PERFORM 7100-CHECK-LOCK
+           IF WS-LOCK-FOUND = 'Y'
+               PERFORM 7310-COMPACT-LOCK-TABLE
+               SUBTRACT 1 FROM WS-LOCK-TOTAL
+               PERFORM 7020-REWRITE-LOCKS THRU 7020-EXIT
+           END-IF
+           .
+
+       7310-COMPACT-LOCK-TABLE.
+      *    Close the gap left by the released entry by shifting every
+      *    entry after it down one slot.
+           PERFORM 7311-SHIFT-ONE-LOCK-ENTRY
+               VARYING WS-LOCK-SUBSCRIPT FROM WS-LOCK-MATCH BY 1
+               UNTIL WS-LOCK-SUBSCRIPT NOT < WS-LOCK-TOTAL
+           .
+
+       7311-SHIFT-ONE-LOCK-ENTRY.
+           MOVE WS-LOCK-ENTRY(WS-LOCK-SUBSCRIPT + 1)
+               TO WS-LOCK-ENTRY(WS-LOCK-SUBSCRIPT)
+           .
+
+       8000-UNLOCK-RECORD.
+      *    Command U1: explicit release of a hold acquired by an
+      *    earlier search-for-update, for callers that abandon the
+      *    update without ever issuing the matching A1 (for example,
+      *    an operator who answers NO at a confirmation prompt).
+           PERFORM 7300-REMOVE-LOCK
            MOVE 000 TO ACB-RESPONSE-CODE
-           DISPLAY 'MOCK: Update simulated (not persisted)'
+           .
+
+       9000-CREATE-CUSTOMER.
+      *    Command N2: append a new customer master record.  The new
+      *    CUSTOMER-ID is assigned as 2000000000 + the new customer
+      *    ISN - a different leading digit than the 1000000000-based
+      *    numbering command N1 uses for ACCOUNT-NUMBER, so a customer
+      *    ID and an account number are never confused for one another
+      *    at a glance.  Follows the same load-table/patch-in-memory/
+      *    rewrite-whole-file shape as 5000-CREATE-RECORD, against the
+      *    customer file's own table and rewrite paragraphs instead of
+      *    the account file's, since the two files are rewritten
+      *    independently of one another.
+           PERFORM 9100-LOAD-CUSTOMER-TO-TABLE THRU 9100-EXIT
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+               GO TO 9000-EXIT
+           END-IF
+
+           COMPUTE WS-NEW-CUST-ISN =
+               WS-CUST-REWRITE-TOTAL - WS-CUST-HEADER-LINES + 1
+           COMPUTE WS-NEW-CUSTOMER-ID = 2000000000 + WS-NEW-CUST-ISN
+
+           PERFORM 9200-BUILD-NEW-CUSTOMER-LINE
+           PERFORM 9300-APPEND-NEW-CUSTOMER-LINE
+           PERFORM 9400-UPDATE-CUSTOMER-HEADER
+           PERFORM 9500-REWRITE-CUSTOMER-FILE THRU 9500-EXIT
+
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               MOVE 009 TO ACB-RESPONSE-CODE
+           ELSE
+               MOVE WS-NEW-CUSTOMER-ID TO CSV-CUSTOMER-ID
+               MOVE 000 TO ACB-RESPONSE-CODE
+           END-IF
+           .
+
+       9000-EXIT.
+           EXIT
+           .
+
+       9100-LOAD-CUSTOMER-TO-TABLE.
+      *    Read every line of the customer file into
+      *    WS-CUST-REWRITE-TABLE so a new line can be appended and the
+      *    header patched, the same way 3100-LOAD-FILE-TO-TABLE does
+      *    for the account file.  Absence of the file is fatal here -
+      *    unlike the lock table, the customer file is expected to
+      *    already exist (it ships with the seed data).
+           MOVE 0   TO WS-CUST-REWRITE-TOTAL
+           MOVE 'N' TO WS-EOF
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               GO TO 9100-EXIT
+           END-IF
+
+           PERFORM 9110-LOAD-ONE-CUSTOMER-LINE UNTIL WS-EOF = 'Y'
+
+           CLOSE CUSTOMER-FILE
+           .
+
+       9100-EXIT.
+           EXIT
+           .
+
+       9110-LOAD-ONE-CUSTOMER-LINE.
+           READ CUSTOMER-FILE INTO CUSTOMER-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-CUST-REWRITE-TOTAL
+                   MOVE CUSTOMER-LINE
+                       TO WS-CUST-REWRITE-LINE(WS-CUST-REWRITE-TOTAL)
+           END-READ
+           .
+
+       9200-BUILD-NEW-CUSTOMER-LINE.
+           MOVE WS-NEW-CUSTOMER-ID  TO WS-NCL-CUSTOMER-ID
+           MOVE CSV-CUSTOMER-NAME   TO WS-NCL-CUSTOMER-NAME
+           MOVE CSV-ADDRESS-LINE-1  TO WS-NCL-ADDRESS
+           MOVE CSV-CITY            TO WS-NCL-CITY
+           MOVE CSV-STATE           TO WS-NCL-STATE
+           MOVE CSV-ZIP-CODE        TO WS-NCL-ZIP
+           .
+
+       9300-APPEND-NEW-CUSTOMER-LINE.
+           ADD 1 TO WS-CUST-REWRITE-TOTAL
+           MOVE SPACES TO WS-CUST-REWRITE-LINE(WS-CUST-REWRITE-TOTAL)
+           MOVE WS-NEW-CUST-LINE
+               TO WS-CUST-REWRITE-LINE(WS-CUST-REWRITE-TOTAL)(1:112)
+           .
+
+       9400-UPDATE-CUSTOMER-HEADER.
+      *    Same RECORD-COUNT/LAST-ISN convention as 5300-UPDATE-HEADER
+      *    - every N2 call is a pure append, never a tombstone, so both
+      *    counters simply track the new total line count.
+           COMPUTE WS-CUST-HEADER-COUNT-EDIT =
+               WS-CUST-REWRITE-TOTAL - WS-CUST-HEADER-LINES
+           MOVE WS-CUST-HEADER-COUNT-EDIT
+               TO WS-CUST-REWRITE-LINE(5)(15:5)
+           MOVE WS-CUST-HEADER-COUNT-EDIT
+               TO WS-CUST-REWRITE-LINE(6)(15:5)
+           .
+
+       9500-REWRITE-CUSTOMER-FILE.
+           OPEN OUTPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               GO TO 9500-EXIT
+           END-IF
+
+           PERFORM 9510-WRITE-ONE-CUSTOMER-LINE
+               VARYING WS-TARGET-INDEX FROM 1 BY 1
+               UNTIL WS-TARGET-INDEX > WS-CUST-REWRITE-TOTAL
+
+           CLOSE CUSTOMER-FILE
+           .
+
+       9500-EXIT.
+           EXIT
+           .
+
+       9510-WRITE-ONE-CUSTOMER-LINE.
+           MOVE WS-CUST-REWRITE-LINE(WS-TARGET-INDEX) TO CUSTOMER-LINE
+           WRITE CUSTOMER-LINE
            .
