@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-LIST.
+       AUTHOR. MAINFRAME-DEMO.
+      *================================================================
+      * PROGRAM: ACCOUNT-LIST
+      * PURPOSE: Browse-style account listing report, optionally
+      *          filtered to a single ACCOUNT-TYPE, driven by ADABAS
+      *          command L2 instead of looking accounts up one by one
+      * INPUT:   Account type filter from user (blank = all types)
+      * OUTPUT:  Report of matching accounts and a total balance line
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Adabas Control Block
+      *----------------------------------------------------------------
+       01  ADABAS-CONTROL-BLOCK.
+           05  ACB-COMMAND-CODE        PIC XX.
+           05  ACB-COMMAND-ID          PIC X(04).
+           05  ACB-FILE-NUMBER         PIC 9(05).
+           05  ACB-RESPONSE-CODE       PIC 9(03).
+           05  ACB-ISN                 PIC 9(10).
+           05  ACB-ISN-LOWER-LIMIT     PIC 9(10).
+           05  ACB-ISN-QUANTITY        PIC 9(10).
+           05  ACB-FORMAT-BUFFER-LEN   PIC 9(05).
+           05  ACB-RECORD-BUFFER-LEN   PIC 9(05).
+           05  ACB-SEARCH-BUFFER-LEN   PIC 9(05).
+           05  ACB-VALUE-BUFFER-LEN    PIC 9(05).
+           05  ACB-ISN-BUFFER-LEN      PIC 9(05).
+           05  FILLER                  PIC X(40).
+
+      *----------------------------------------------------------------
+      * Browse Result Row (matches ADABAS.cbl's BROWSE-VIEW layout)
+      *----------------------------------------------------------------
+       01  BROWSE-RESULT.
+           05  BR-ENTRY OCCURS 5 TIMES.
+               10  BR-ACCOUNT-NUMBER   PIC 9(10).
+               10  BR-CUSTOMER-NAME    PIC X(50).
+               10  BR-ACCOUNT-TYPE     PIC X(15).
+               10  BR-BALANCE          PIC S9(08)V99.
+               10  BR-LAST-TXN-DATE    PIC 9(08).
+               10  FILLER              PIC X(07).
+
+      *----------------------------------------------------------------
+      * Working Variables
+      *----------------------------------------------------------------
+       01  WS-TYPE-FILTER               PIC X(15).
+       01  WS-MORE-RECORDS              PIC X VALUE 'Y'.
+       01  WS-NEXT-ISN                  PIC 9(10) VALUE 1.
+       01  WS-ROW-INDEX                 PIC 9(02) VALUE 0.
+       01  WS-TOTAL-ACCOUNTS            PIC 9(05) VALUE 0.
+       01  WS-TOTAL-BALANCE             PIC S9(11)V99 VALUE 0.
+       01  WS-FORMATTED-BALANCE         PIC -ZZ,ZZZ,ZZ9.99.
+       01  WS-FORMATTED-TOTAL           PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * Format and Search Buffers
+      *----------------------------------------------------------------
+       01  FORMAT-BUFFER                PIC X(100) VALUE
+           'ACCOUNT-NUMBER,CUSTOMER-NAME,ACCOUNT-TYPE,BALANCE,LAST-TXN-
+      -    'DATE.'.
+
+       01  SEARCH-BUFFER.
+           05  FILLER                  PIC X(15) VALUE
+               'ACCOUNT-TYPE,1,'.
+           05  SB-ACCOUNT-TYPE         PIC X(15).
+           05  FILLER                  PIC X VALUE '.'.
+
+       01  RECORD-BUFFER                PIC X(500).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+       0000-MAIN-ROUTINE.
+      *----------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BROWSE-ACCOUNTS
+               UNTIL WS-MORE-RECORDS = 'N'
+           PERFORM 3000-PRINT-TOTALS
+           STOP RUN.
+
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+      *----------------------------------------------------------------
+           DISPLAY '=================================================='
+           DISPLAY 'ACCOUNT LIST REPORT'
+           DISPLAY '=================================================='
+           DISPLAY ' '
+           DISPLAY 'Account Type filter (blank for all): ' NO ADVANCING
+           ACCEPT WS-TYPE-FILTER
+           MOVE WS-TYPE-FILTER TO SB-ACCOUNT-TYPE
+
+           MOVE 00012 TO ACB-FILE-NUMBER
+           MOVE 1     TO WS-NEXT-ISN
+
+           DISPLAY ' '
+           DISPLAY 'Acct Number  Customer Name               Type     '
+           DISPLAY '    Balance    Last Txn'
+           DISPLAY '--------------------------------------------------'
+           .
+
+      *----------------------------------------------------------------
+       2000-BROWSE-ACCOUNTS.
+      *----------------------------------------------------------------
+           PERFORM 2100-CALL-BROWSE
+
+           IF ACB-RESPONSE-CODE = 000
+               PERFORM 2200-DISPLAY-ROWS
+                   VARYING WS-ROW-INDEX FROM 1 BY 1
+                   UNTIL WS-ROW-INDEX > ACB-ISN-QUANTITY
+               COMPUTE WS-NEXT-ISN = ACB-ISN + 1
+           ELSE
+               MOVE 'N' TO WS-MORE-RECORDS
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2100-CALL-BROWSE.
+      *----------------------------------------------------------------
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'L2'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE WS-NEXT-ISN TO ACB-ISN-LOWER-LIMIT
+           MOVE 5      TO ACB-ISN-QUANTITY
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 31     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               FORMAT-BUFFER
+                               RECORD-BUFFER
+                               SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE RECORD-BUFFER TO BROWSE-RESULT
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2200-DISPLAY-ROWS.
+      *----------------------------------------------------------------
+           MOVE BR-BALANCE(WS-ROW-INDEX) TO WS-FORMATTED-BALANCE
+           DISPLAY BR-ACCOUNT-NUMBER(WS-ROW-INDEX) '   '
+                   BR-CUSTOMER-NAME(WS-ROW-INDEX) '  '
+                   BR-ACCOUNT-TYPE(WS-ROW-INDEX) '  $'
+                   WS-FORMATTED-BALANCE '  '
+                   BR-LAST-TXN-DATE(WS-ROW-INDEX)
+
+           ADD 1 TO WS-TOTAL-ACCOUNTS
+           ADD BR-BALANCE(WS-ROW-INDEX) TO WS-TOTAL-BALANCE
+           .
+
+      *----------------------------------------------------------------
+       3000-PRINT-TOTALS.
+      *----------------------------------------------------------------
+           MOVE WS-TOTAL-BALANCE TO WS-FORMATTED-TOTAL
+           DISPLAY '--------------------------------------------------'
+           DISPLAY 'Accounts Listed : ' WS-TOTAL-ACCOUNTS
+           DISPLAY 'Total Balance   : $' WS-FORMATTED-TOTAL
+           DISPLAY '=================================================='
+           .
