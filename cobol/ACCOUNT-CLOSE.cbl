@@ -0,0 +1,367 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-CLOSE.
+       AUTHOR. MAINFRAME-DEMO.
+      *================================================================
+      * PROGRAM: ACCOUNT-CLOSE
+      * PURPOSE: Close a customer account - archives the record for
+      *          compliance retention and makes it unavailable to
+      *          further lookups, driven by a reason code and closure
+      *          date
+      * INPUT:   Account number and closure reason code from user
+      * OUTPUT:  Confirmation of closure or error message
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "../data/audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                  PIC X(150).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Adabas Control Block
+      *----------------------------------------------------------------
+       01  ADABAS-CONTROL-BLOCK.
+           05  ACB-COMMAND-CODE        PIC XX.
+           05  ACB-COMMAND-ID          PIC X(04).
+           05  ACB-FILE-NUMBER         PIC 9(05).
+           05  ACB-RESPONSE-CODE       PIC 9(03).
+           05  ACB-ISN                 PIC 9(10).
+           05  ACB-ISN-LOWER-LIMIT     PIC 9(10).
+           05  ACB-ISN-QUANTITY        PIC 9(10).
+           05  ACB-FORMAT-BUFFER-LEN   PIC 9(05).
+           05  ACB-RECORD-BUFFER-LEN   PIC 9(05).
+           05  ACB-SEARCH-BUFFER-LEN   PIC 9(05).
+           05  ACB-VALUE-BUFFER-LEN    PIC 9(05).
+           05  ACB-ISN-BUFFER-LEN      PIC 9(05).
+           05  FILLER                  PIC X(40).
+
+      *----------------------------------------------------------------
+      * Account Record Structure
+      *----------------------------------------------------------------
+       01  ACCOUNT-RECORD.
+           05  ACCOUNT-NUMBER          PIC 9(10).
+           05  CUSTOMER-NAME           PIC X(50).
+           05  ACCOUNT-TYPE            PIC X(15).
+           05  BALANCE                 PIC S9(08)V99.
+           05  LAST-TXN-DATE           PIC 9(08).
+
+      *----------------------------------------------------------------
+      * Working Variables
+      *----------------------------------------------------------------
+       01  WS-INPUT-ACCOUNT            PIC 9(10).
+       01  WS-INPUT-REASON             PIC X(10).
+       01  WS-CONTINUE                 PIC X VALUE 'Y'.
+       01  WS-CONFIRM                  PIC X.
+
+      *----------------------------------------------------------------
+      * Response-code lookup - see RESPCODE-LOOKUP for the full set
+      * of codes and wording, kept there so it can't drift out of
+      * sync with what ACCOUNT-READ, ACCOUNT-UPDATE and
+      * ACCOUNT-CREATE display for the same codes.
+      *----------------------------------------------------------------
+       01  WS-RESPONSE-INFO.
+           05  WS-RESP-SHORT-MSG       PIC X(40).
+           05  WS-RESP-EXPLANATION     PIC X(72).
+           05  WS-RESP-NEXT-ACTION     PIC X(72).
+       01  WS-SAVED-ISN                PIC 9(10).
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YEAR            PIC 9(04).
+           05  WS-CURR-MONTH           PIC 99.
+           05  WS-CURR-DAY             PIC 99.
+       01  WS-CLOSURE-DATE             PIC 9(08).
+       01  WS-FORMATTED-BALANCE        PIC -ZZ,ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * Audit Trail
+      *----------------------------------------------------------------
+       01  WS-AUDIT-FILE-STATUS        PIC XX.
+       01  WS-AUDIT-LINE               PIC X(150).
+       01  WS-AUDIT-TIME                PIC 9(08).
+       01  WS-AUDIT-BAL-EDIT            PIC -9(08).99.
+
+      *----------------------------------------------------------------
+      * Format and Search Buffers
+      *----------------------------------------------------------------
+       01  READ-FORMAT-BUFFER          PIC X(100) VALUE
+           'ACCOUNT-NUMBER,CUSTOMER-NAME,ACCOUNT-TYPE,BALANCE,LAST-TXN-
+      -    'DATE.'.
+
+       01  CLOSE-FORMAT-BUFFER         PIC X(50) VALUE
+           'REASON-CODE,CLOSURE-DATE.'.
+
+       01  SEARCH-BUFFER.
+           05  FILLER                  PIC X(17) VALUE
+               'ACCOUNT-NUMBER,1,'.
+           05  SB-ACCOUNT-NUMBER       PIC 9(10).
+           05  FILLER                  PIC X VALUE '.'.
+
+       01  RECORD-BUFFER               PIC X(500).
+       01  CLOSE-BUFFER.
+           05  CLB-REASON-CODE         PIC X(10).
+           05  CLB-CLOSURE-DATE        PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+       0000-MAIN-ROUTINE.
+      *----------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CLOSURES
+               UNTIL WS-CONTINUE = 'N' OR WS-CONTINUE = 'n'
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+      *----------------------------------------------------------------
+           DISPLAY '=================================================='
+           DISPLAY 'CUSTOMER ACCOUNT CLOSURE'
+           DISPLAY '=================================================='
+           DISPLAY ' '
+
+           MOVE 00012 TO ACB-FILE-NUMBER
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-CLOSURE-DATE
+           .
+
+      *----------------------------------------------------------------
+       2000-PROCESS-CLOSURES.
+      *----------------------------------------------------------------
+           PERFORM 2100-GET-ACCOUNT-NUMBER
+
+           IF WS-INPUT-ACCOUNT > 0
+               PERFORM 2200-READ-ACCOUNT
+               IF ACB-RESPONSE-CODE = 000
+                   PERFORM 2300-DISPLAY-CURRENT-INFO
+                   PERFORM 2400-GET-CLOSURE-INFO
+                   IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+                       PERFORM 2500-CLOSE-ACCOUNT
+                       IF ACB-RESPONSE-CODE = 000
+                           PERFORM 2600-DISPLAY-SUCCESS
+                       ELSE
+                           PERFORM 2700-HANDLE-ERROR
+                       END-IF
+                   ELSE
+                       PERFORM 2450-RELEASE-HOLD
+                       DISPLAY 'Account closure cancelled.'
+                   END-IF
+               ELSE
+                   PERFORM 2700-HANDLE-ERROR
+               END-IF
+           END-IF
+
+           PERFORM 2800-ASK-CONTINUE
+           .
+
+      *----------------------------------------------------------------
+       2100-GET-ACCOUNT-NUMBER.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Enter Account Number to Close (10 digits): '
+               NO ADVANCING
+           ACCEPT WS-INPUT-ACCOUNT
+
+           IF WS-INPUT-ACCOUNT = 0
+               DISPLAY 'Invalid account number. Please try again.'
+               DISPLAY ' '
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2200-READ-ACCOUNT.
+      *----------------------------------------------------------------
+           MOVE WS-INPUT-ACCOUNT TO SB-ACCOUNT-NUMBER
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'S1'   TO ACB-COMMAND-CODE
+           MOVE 'HOLD' TO ACB-COMMAND-ID
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 30     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               READ-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE RECORD-BUFFER TO ACCOUNT-RECORD
+               MOVE ACB-ISN TO WS-SAVED-ISN
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2450-RELEASE-HOLD.
+      *----------------------------------------------------------------
+      *    The operator backed out after 2200-READ-ACCOUNT took out a
+      *    hold on this ISN - release it so the account isn't left
+      *    locked against every other updater until this program is
+      *    run again.
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'U1'         TO ACB-COMMAND-CODE
+           MOVE 00012        TO ACB-FILE-NUMBER
+           MOVE WS-SAVED-ISN TO ACB-ISN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               READ-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               SEARCH-BUFFER
+           .
+
+      *----------------------------------------------------------------
+       2300-DISPLAY-CURRENT-INFO.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'ACCOUNT TO BE CLOSED'
+           DISPLAY '=================================================='
+           DISPLAY 'Account Number : ' ACCOUNT-NUMBER
+           DISPLAY 'Customer Name  : ' CUSTOMER-NAME
+           DISPLAY 'Account Type   : ' ACCOUNT-TYPE
+
+           MOVE BALANCE TO WS-FORMATTED-BALANCE
+           DISPLAY 'Current Balance: $' WS-FORMATTED-BALANCE
+           DISPLAY '=================================================='
+           .
+
+      *----------------------------------------------------------------
+       2400-GET-CLOSURE-INFO.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Enter Closure Reason Code (e.g. CUST-REQ,'
+           DISPLAY 'DECEASED, FRAUD, DORMANT): ' NO ADVANCING
+           ACCEPT WS-INPUT-REASON
+
+           IF WS-INPUT-REASON = SPACES
+               DISPLAY 'Invalid reason code. Please try again.'
+               MOVE 'N' TO WS-CONFIRM
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'Closing account ' ACCOUNT-NUMBER
+                   ' reason: ' WS-INPUT-REASON
+           DISPLAY 'Confirm closure? (Y/N): ' NO ADVANCING
+           ACCEPT WS-CONFIRM
+           .
+
+      *----------------------------------------------------------------
+       2500-CLOSE-ACCOUNT.
+      *----------------------------------------------------------------
+           MOVE WS-INPUT-REASON  TO CLB-REASON-CODE
+           MOVE WS-CLOSURE-DATE  TO CLB-CLOSURE-DATE
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'C1'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE WS-SAVED-ISN TO ACB-ISN
+           MOVE 26     TO ACB-FORMAT-BUFFER-LEN
+           MOVE 18     TO ACB-RECORD-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               CLOSE-FORMAT-BUFFER
+                               CLOSE-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               PERFORM 2550-WRITE-AUDIT-ENTRY
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2550-WRITE-AUDIT-ENTRY.
+      *----------------------------------------------------------------
+      *    Append a CSV record of this closure to the audit trail:
+      *    ISN,ACCOUNT-NUMBER,OLD-BAL,NEW-BAL,TXN-TYPE,AMOUNT,
+      *    TIMESTAMP(YYYYMMDDHHMMSS) - OLD-BAL and NEW-BAL are both the
+      *    closing balance (a closure isn't a balance change), TXN-TYPE
+      *    is 'C' for Close, and AMOUNT carries the reason code instead
+      *    of a dollar amount.
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE BALANCE TO WS-AUDIT-BAL-EDIT
+
+           STRING WS-SAVED-ISN        DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  ACCOUNT-NUMBER      DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-AUDIT-BAL-EDIT   DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-AUDIT-BAL-EDIT   DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  'C'                 DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-INPUT-REASON     DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-CLOSURE-DATE     DELIMITED BY SIZE
+                  WS-AUDIT-TIME       DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00' AND
+              WS-AUDIT-FILE-STATUS NOT = '05'
+      *        First entry ever written - file does not exist yet
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-AUDIT-FILE-STATUS = '00' OR WS-AUDIT-FILE-STATUS = '05'
+               MOVE WS-AUDIT-LINE TO AUDIT-LINE
+               WRITE AUDIT-LINE
+               CLOSE AUDIT-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2600-DISPLAY-SUCCESS.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'ACCOUNT CLOSED'
+           DISPLAY '=================================================='
+           DISPLAY 'Account Number : ' ACCOUNT-NUMBER
+           DISPLAY 'Customer Name  : ' CUSTOMER-NAME
+           DISPLAY 'Reason Code    : ' WS-INPUT-REASON
+           DISPLAY 'Closure Date   : ' WS-CLOSURE-DATE
+           DISPLAY '=================================================='
+           .
+
+      *----------------------------------------------------------------
+       2700-HANDLE-ERROR.
+      *----------------------------------------------------------------
+           CALL 'RESPCODE-LOOKUP' USING ACB-RESPONSE-CODE
+                                        WS-RESPONSE-INFO
+           DISPLAY ' '
+           DISPLAY 'ERROR: ' WS-RESP-SHORT-MSG
+           DISPLAY '  ' WS-RESP-EXPLANATION
+           DISPLAY '  Next: ' WS-RESP-NEXT-ACTION
+           DISPLAY ' '
+           .
+
+      *----------------------------------------------------------------
+       2800-ASK-CONTINUE.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Close another account? (Y/N): ' NO ADVANCING
+           ACCEPT WS-CONTINUE
+           .
+
+      *----------------------------------------------------------------
+       3000-TERMINATE.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'ACCOUNT CLOSURE SESSION ENDED'
+           DISPLAY '=================================================='
+           .
