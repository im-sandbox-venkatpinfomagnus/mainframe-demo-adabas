@@ -0,0 +1,412 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-TXN-BATCH.
+       AUTHOR. MAINFRAME-DEMO.
+      *================================================================
+      * PROGRAM: ACCOUNT-TXN-BATCH
+      * PURPOSE: Post a day's worth of deposit/withdrawal/adjustment
+      *          transactions from a fixed-format file, driving the
+      *          same S1-then-A1 Adabas calls ACCOUNT-UPDATE uses for
+      *          a single teller transaction.
+      * INPUT:   Fixed-format transaction file (../data/daily-
+      *          transactions.txt) - ACCOUNT-NUMBER, TXN-CODE, AMOUNT
+      * OUTPUT:  Accepted/rejected summary report
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TXN-FILE ASSIGN TO "../data/daily-transactions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "../data/audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TXN-FILE.
+       01  TXN-LINE                    PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                  PIC X(150).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Adabas Control Block
+      *----------------------------------------------------------------
+       01  ADABAS-CONTROL-BLOCK.
+           05  ACB-COMMAND-CODE        PIC XX.
+           05  ACB-COMMAND-ID          PIC X(04).
+           05  ACB-FILE-NUMBER         PIC 9(05).
+           05  ACB-RESPONSE-CODE       PIC 9(03).
+           05  ACB-ISN                 PIC 9(10).
+           05  ACB-ISN-LOWER-LIMIT     PIC 9(10).
+           05  ACB-ISN-QUANTITY        PIC 9(10).
+           05  ACB-FORMAT-BUFFER-LEN   PIC 9(05).
+           05  ACB-RECORD-BUFFER-LEN   PIC 9(05).
+           05  ACB-SEARCH-BUFFER-LEN   PIC 9(05).
+           05  ACB-VALUE-BUFFER-LEN    PIC 9(05).
+           05  ACB-ISN-BUFFER-LEN      PIC 9(05).
+           05  FILLER                  PIC X(40).
+
+      *----------------------------------------------------------------
+      * Account Record Structure
+      *----------------------------------------------------------------
+       01  ACCOUNT-RECORD.
+           05  ACCOUNT-NUMBER          PIC 9(10).
+           05  CUSTOMER-NAME           PIC X(50).
+           05  ACCOUNT-TYPE            PIC X(15).
+           05  BALANCE                 PIC S9(08)V99.
+           05  LAST-TXN-DATE           PIC 9(08).
+
+      *----------------------------------------------------------------
+      * Transaction File Layout
+      *----------------------------------------------------------------
+       01  WS-TXN-FILE-STATUS          PIC XX.
+       01  WS-EOF                      PIC X VALUE 'N'.
+       01  WS-TXN-FIELDS.
+           05  WS-TXN-ACCOUNT          PIC 9(10).
+           05  WS-TXN-CODE             PIC X.
+               88  WS-TXN-DEPOSIT              VALUE 'D'.
+               88  WS-TXN-WITHDRAWAL           VALUE 'W'.
+               88  WS-TXN-ADJUSTMENT           VALUE 'A'.
+           05  WS-TXN-AMOUNT           PIC 9(09)V99.
+
+       01  WS-OLD-BALANCE              PIC S9(08)V99.
+       01  WS-NEW-BALANCE              PIC S9(08)V99.
+       01  WS-SAVED-ISN                PIC 9(10).
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YEAR            PIC 9(04).
+           05  WS-CURR-MONTH           PIC 99.
+           05  WS-CURR-DAY             PIC 99.
+       01  WS-NEW-TXN-DATE             PIC 9(08).
+
+      *----------------------------------------------------------------
+      * Overdraft Limits by ACCOUNT-TYPE
+      *----------------------------------------------------------------
+      *    CHECKING can run to -$500, SAVINGS and MONEY-MARKET may not
+      *    go negative at all; any ACCOUNT-TYPE not listed here defaults
+      *    to no overdraft (see WS-OD-LIMIT-FOUND below).
+       01  WS-OVERDRAFT-TABLE.
+           05  FILLER                  PIC X(26) VALUE
+               'CHECKING       00000050000'.
+           05  FILLER                  PIC X(26) VALUE
+               'SAVINGS        00000000000'.
+           05  FILLER                  PIC X(26) VALUE
+               'MONEY-MARKET   00000000000'.
+       01  WS-OVERDRAFT-ENTRIES REDEFINES WS-OVERDRAFT-TABLE.
+           05  WS-OD-ENTRY             OCCURS 3 TIMES.
+               10  WS-OD-TYPE          PIC X(15).
+               10  WS-OD-LIMIT         PIC 9(09)V99.
+       01  WS-OD-SUBSCRIPT             PIC 9(02) VALUE 0.
+       01  WS-OD-LIMIT-FOUND           PIC 9(09)V99 VALUE 0.
+
+      *----------------------------------------------------------------
+      * Counters and Result Log
+      *----------------------------------------------------------------
+       01  WS-TOTAL-READ               PIC 9(05) VALUE 0.
+       01  WS-TOTAL-ACCEPTED           PIC 9(05) VALUE 0.
+       01  WS-TOTAL-REJECTED           PIC 9(05) VALUE 0.
+       01  WS-REJECT-REASON            PIC X(40).
+
+      *----------------------------------------------------------------
+      * Audit Trail
+      *----------------------------------------------------------------
+       01  WS-AUDIT-FILE-STATUS        PIC XX.
+       01  WS-AUDIT-LINE               PIC X(150).
+       01  WS-AUDIT-TIME               PIC 9(08).
+       01  WS-AUDIT-OLD-BAL-EDIT       PIC -9(08).99.
+       01  WS-AUDIT-NEW-BAL-EDIT       PIC -9(08).99.
+       01  WS-AUDIT-AMOUNT-EDIT        PIC 9(09).99.
+
+      *----------------------------------------------------------------
+      * Display Formatting
+      *----------------------------------------------------------------
+       01  WS-FORMATTED-AMOUNT         PIC ZZZ,ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * Format and Search Buffers
+      *----------------------------------------------------------------
+       01  READ-FORMAT-BUFFER          PIC X(100) VALUE
+           'ACCOUNT-NUMBER,CUSTOMER-NAME,ACCOUNT-TYPE,BALANCE,LAST-TXN-
+      -    'DATE.'.
+
+       01  UPDATE-FORMAT-BUFFER        PIC X(50) VALUE
+           'BALANCE,LAST-TXN-DATE.'.
+
+       01  SEARCH-BUFFER.
+           05  FILLER                  PIC X(17) VALUE
+               'ACCOUNT-NUMBER,1,'.
+           05  SB-ACCOUNT-NUMBER       PIC 9(10).
+           05  FILLER                  PIC X VALUE '.'.
+
+       01  RECORD-BUFFER               PIC X(500).
+       01  UPDATE-BUFFER.
+           05  UB-BALANCE              PIC S9(08)V99.
+           05  UB-LAST-TXN-DATE        PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+       0000-MAIN-ROUTINE.
+      *----------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-EOF = 'Y'
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 4000-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+      *----------------------------------------------------------------
+           DISPLAY '=================================================='
+           DISPLAY 'END-OF-DAY TRANSACTION BATCH POSTING'
+           DISPLAY '=================================================='
+           DISPLAY ' '
+
+           MOVE 00012 TO ACB-FILE-NUMBER
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-NEW-TXN-DATE
+
+           OPEN INPUT TXN-FILE
+           IF WS-TXN-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Unable to open transaction file'
+               MOVE 'Y' TO WS-EOF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2000-PROCESS-TRANSACTIONS.
+      *----------------------------------------------------------------
+           READ TXN-FILE INTO TXN-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-READ
+                   PERFORM 2100-PARSE-TXN-LINE
+                   PERFORM 2200-APPLY-TRANSACTION THRU 2200-EXIT
+           END-READ
+           .
+
+      *----------------------------------------------------------------
+       2100-PARSE-TXN-LINE.
+      *----------------------------------------------------------------
+           MOVE TXN-LINE(1:10)  TO WS-TXN-ACCOUNT
+           MOVE TXN-LINE(12:1)  TO WS-TXN-CODE
+           MOVE FUNCTION NUMVAL(
+               FUNCTION TRIM(TXN-LINE(14:12)))
+               TO WS-TXN-AMOUNT
+           .
+
+      *----------------------------------------------------------------
+       2200-APPLY-TRANSACTION.
+      *----------------------------------------------------------------
+           PERFORM 2210-READ-ACCOUNT
+
+           IF ACB-RESPONSE-CODE = 044
+               MOVE 'Record locked by another user' TO WS-REJECT-REASON
+               PERFORM 2900-REJECT-TRANSACTION
+               GO TO 2200-EXIT
+           END-IF
+
+           IF ACB-RESPONSE-CODE NOT = 000
+               MOVE 'Account not found' TO WS-REJECT-REASON
+               PERFORM 2900-REJECT-TRANSACTION
+               GO TO 2200-EXIT
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-TXN-DEPOSIT
+                   COMPUTE WS-NEW-BALANCE =
+                       WS-OLD-BALANCE + WS-TXN-AMOUNT
+               WHEN WS-TXN-WITHDRAWAL
+                   PERFORM 2420-GET-OVERDRAFT-LIMIT
+                   IF WS-TXN-AMOUNT - WS-OLD-BALANCE
+                           > WS-OD-LIMIT-FOUND
+                       MOVE 'Insufficient funds' TO WS-REJECT-REASON
+                       PERFORM 2450-RELEASE-HOLD
+                       PERFORM 2900-REJECT-TRANSACTION
+                       GO TO 2200-EXIT
+                   END-IF
+                   COMPUTE WS-NEW-BALANCE =
+                       WS-OLD-BALANCE - WS-TXN-AMOUNT
+               WHEN WS-TXN-ADJUSTMENT
+                   MOVE WS-TXN-AMOUNT TO WS-NEW-BALANCE
+               WHEN OTHER
+                   MOVE 'Invalid transaction code' TO WS-REJECT-REASON
+                   PERFORM 2450-RELEASE-HOLD
+                   PERFORM 2900-REJECT-TRANSACTION
+                   GO TO 2200-EXIT
+           END-EVALUATE
+
+           PERFORM 2500-UPDATE-ACCOUNT
+
+           IF ACB-RESPONSE-CODE = 000
+               PERFORM 2550-WRITE-AUDIT-ENTRY
+               ADD 1 TO WS-TOTAL-ACCEPTED
+               MOVE WS-TXN-AMOUNT TO WS-FORMATTED-AMOUNT
+               DISPLAY 'ACCEPTED  ' WS-TXN-ACCOUNT ' ' WS-TXN-CODE
+                       ' $' WS-FORMATTED-AMOUNT
+           ELSE
+               STRING 'Adabas update rejected, response code '
+                      ACB-RESPONSE-CODE
+                   DELIMITED BY SIZE INTO WS-REJECT-REASON
+               PERFORM 2900-REJECT-TRANSACTION
+           END-IF
+           .
+
+       2200-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------
+       2210-READ-ACCOUNT.
+      *----------------------------------------------------------------
+           MOVE WS-TXN-ACCOUNT TO SB-ACCOUNT-NUMBER
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'S1'   TO ACB-COMMAND-CODE
+           MOVE 'HOLD' TO ACB-COMMAND-ID
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 30     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               READ-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE RECORD-BUFFER TO ACCOUNT-RECORD
+               MOVE BALANCE TO WS-OLD-BALANCE
+               MOVE ACB-ISN TO WS-SAVED-ISN
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2450-RELEASE-HOLD.
+      *----------------------------------------------------------------
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'U1'         TO ACB-COMMAND-CODE
+           MOVE 00012        TO ACB-FILE-NUMBER
+           MOVE WS-SAVED-ISN TO ACB-ISN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               READ-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               SEARCH-BUFFER
+           .
+
+      *----------------------------------------------------------------
+       2420-GET-OVERDRAFT-LIMIT.
+      *----------------------------------------------------------------
+      *    Look up the overdraft cushion for the account's own type;
+      *    an ACCOUNT-TYPE not carried in WS-OVERDRAFT-TABLE gets no
+      *    cushion at all (WS-OD-LIMIT-FOUND stays zero).
+           MOVE 0 TO WS-OD-LIMIT-FOUND
+           PERFORM 2421-SCAN-ONE-OD-ENTRY
+               VARYING WS-OD-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-OD-SUBSCRIPT > 3
+           .
+
+       2421-SCAN-ONE-OD-ENTRY.
+           IF WS-OD-TYPE(WS-OD-SUBSCRIPT) = ACCOUNT-TYPE
+               MOVE WS-OD-LIMIT(WS-OD-SUBSCRIPT) TO WS-OD-LIMIT-FOUND
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2500-UPDATE-ACCOUNT.
+      *----------------------------------------------------------------
+           MOVE WS-NEW-BALANCE TO UB-BALANCE
+           MOVE WS-NEW-TXN-DATE TO UB-LAST-TXN-DATE
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'A1'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE WS-SAVED-ISN TO ACB-ISN
+           MOVE 50     TO ACB-FORMAT-BUFFER-LEN
+           MOVE 20     TO ACB-RECORD-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               UPDATE-FORMAT-BUFFER
+                               UPDATE-BUFFER
+           .
+
+      *----------------------------------------------------------------
+       2550-WRITE-AUDIT-ENTRY.
+      *----------------------------------------------------------------
+      *    Append a CSV record of this balance change to the audit
+      *    trail: ISN,ACCOUNT-NUMBER,OLD-BAL,NEW-BAL,TXN-TYPE,AMOUNT,
+      *    TIMESTAMP(YYYYMMDDHHMMSS)
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE WS-OLD-BALANCE TO WS-AUDIT-OLD-BAL-EDIT
+           MOVE WS-NEW-BALANCE TO WS-AUDIT-NEW-BAL-EDIT
+           MOVE WS-TXN-AMOUNT  TO WS-AUDIT-AMOUNT-EDIT
+
+           STRING WS-SAVED-ISN          DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-TXN-ACCOUNT        DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-AUDIT-OLD-BAL-EDIT DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-AUDIT-NEW-BAL-EDIT DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-TXN-CODE           DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-AUDIT-AMOUNT-EDIT  DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-NEW-TXN-DATE       DELIMITED BY SIZE
+                  WS-AUDIT-TIME         DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00' AND
+              WS-AUDIT-FILE-STATUS NOT = '05'
+      *        First entry ever written - file does not exist yet
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-AUDIT-FILE-STATUS = '00' OR WS-AUDIT-FILE-STATUS = '05'
+               MOVE WS-AUDIT-LINE TO AUDIT-LINE
+               WRITE AUDIT-LINE
+               CLOSE AUDIT-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2900-REJECT-TRANSACTION.
+      *----------------------------------------------------------------
+           ADD 1 TO WS-TOTAL-REJECTED
+           DISPLAY 'REJECTED  ' WS-TXN-ACCOUNT ' ' WS-TXN-CODE
+                   ' - ' WS-REJECT-REASON
+           .
+
+      *----------------------------------------------------------------
+       3000-PRINT-SUMMARY.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'BATCH POSTING SUMMARY'
+           DISPLAY '=================================================='
+           DISPLAY 'Transactions Read     : ' WS-TOTAL-READ
+           DISPLAY 'Transactions Accepted : ' WS-TOTAL-ACCEPTED
+           DISPLAY 'Transactions Rejected : ' WS-TOTAL-REJECTED
+           DISPLAY '=================================================='
+           .
+
+      *----------------------------------------------------------------
+       4000-TERMINATE.
+      *----------------------------------------------------------------
+           CLOSE TXN-FILE
+           DISPLAY ' '
+           DISPLAY 'BATCH RUN COMPLETE'
+           .
