@@ -38,15 +38,67 @@
            05  ACCOUNT-NUMBER          PIC 9(10).
            05  CUSTOMER-NAME           PIC X(50).
            05  ACCOUNT-TYPE            PIC X(15).
-           05  BALANCE                 PIC 9(09)V99.
+           05  BALANCE                 PIC S9(08)V99.
            05  LAST-TXN-DATE           PIC 9(08).
-       
+           05  CURRENCY-CODE           PIC X(03).
+           05  CUSTOMER-ID             PIC 9(10).
+
       *----------------------------------------------------------------
       * Working Variables
       *----------------------------------------------------------------
        01  WS-INPUT-ACCOUNT            PIC 9(10).
        01  WS-CONTINUE                 PIC X VALUE 'Y'.
-       01  WS-FORMATTED-BALANCE        PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-FORMATTED-BALANCE        PIC -ZZ,ZZZ,ZZ9.99.
+
+      *----------------------------------------------------------------
+      * Response-code lookup - see RESPCODE-LOOKUP for the full set
+      * of codes and wording, kept there so it can't drift out of
+      * sync with what ACCOUNT-UPDATE, ACCOUNT-CREATE and
+      * ACCOUNT-CLOSE display for the same codes.
+      *----------------------------------------------------------------
+       01  WS-RESPONSE-INFO.
+           05  WS-RESP-SHORT-MSG       PIC X(40).
+           05  WS-RESP-EXPLANATION     PIC X(72).
+           05  WS-RESP-NEXT-ACTION     PIC X(72).
+
+      *----------------------------------------------------------------
+      * Name-Search Fallback (command S2) - used when the caller
+      * leaves the account-number field blank because they don't have
+      * it handy, only the customer's name.
+      *----------------------------------------------------------------
+       01  WS-INPUT-NAME               PIC X(50).
+       01  NAME-RESULT.
+           05  NR-ENTRY OCCURS 5 TIMES.
+               10  NR-ACCOUNT-NUMBER   PIC 9(10).
+               10  NR-CUSTOMER-NAME    PIC X(50).
+               10  NR-ACCOUNT-TYPE     PIC X(15).
+               10  NR-BALANCE          PIC S9(08)V99.
+               10  NR-LAST-TXN-DATE    PIC 9(08).
+               10  FILLER              PIC X(07).
+       01  WS-NAME-RESULT-INDEX        PIC 9(02) VALUE 0.
+       01  WS-NAME-SEARCH-BUFFER.
+           05  FILLER                  PIC X(16) VALUE
+               'CUSTOMER-NAME,1,'.
+           05  NSB-CUSTOMER-NAME       PIC X(50).
+           05  FILLER                  PIC X VALUE '.'.
+
+      *----------------------------------------------------------------
+      * Currency Symbol Lookup
+      *----------------------------------------------------------------
+      *    CURRENCY-CODE not carried in this table (or blank, on a
+      *    line written before currency codes existed) just displays
+      *    with a plain dollar sign - the same default ADABAS.cbl
+      *    itself falls back to when parsing seed-data.txt.
+       01  WS-CURRENCY-TABLE.
+           05  FILLER                  PIC X(06) VALUE 'USD$  '.
+           05  FILLER                  PIC X(06) VALUE 'EUREUR'.
+           05  FILLER                  PIC X(06) VALUE 'GBPGBP'.
+       01  WS-CURRENCY-ENTRIES REDEFINES WS-CURRENCY-TABLE.
+           05  WS-CURR-ENTRY           OCCURS 3 TIMES.
+               10  WS-CURR-CODE        PIC X(03).
+               10  WS-CURR-SYMBOL      PIC X(03).
+       01  WS-CURR-SUBSCRIPT           PIC 9(02) VALUE 0.
+       01  WS-CURRENCY-SYMBOL          PIC X(03) VALUE '$  '.
        01  WS-FORMATTED-DATE.
            05  WS-DATE-YYYY            PIC 9(04).
            05  FILLER                  PIC X VALUE '-'.
@@ -54,19 +106,53 @@
            05  FILLER                  PIC X VALUE '-'.
            05  WS-DATE-DD              PIC 99.
        
+      *----------------------------------------------------------------
+      * Customer Master Profile (command S3) and the accounts-for-
+      * customer list (command L4) - shown together right under an
+      * account's own details so a teller can see everything this
+      * customer holds with us without a separate inquiry.
+      *----------------------------------------------------------------
+       01  CUSTOMER-RECORD.
+           05  CR-CUSTOMER-ID          PIC 9(10).
+           05  CR-CUSTOMER-NAME        PIC X(30).
+           05  CR-ADDRESS-LINE-1       PIC X(30).
+           05  CR-CITY                 PIC X(20).
+           05  CR-STATE                PIC X(02).
+           05  CR-ZIP-CODE             PIC X(10).
+
+       01  CUSTOMER-FORMAT-BUFFER      PIC X(100) VALUE
+           'CUSTOMER-ID,CUSTOMER-NAME,ADDRESS-LINE-1,CITY,STATE,ZIP-
+      -    'CODE.'.
+
+       01  CUSTOMER-SEARCH-BUFFER.
+           05  FILLER                  PIC X(14) VALUE
+               'CUSTOMER-ID,1,'.
+           05  CSB-CUSTOMER-ID         PIC 9(10).
+           05  FILLER                  PIC X VALUE '.'.
+
+       01  CUST-ACCT-RESULT.
+           05  CAR-ENTRY OCCURS 5 TIMES.
+               10  CAR-ACCOUNT-NUMBER  PIC 9(10).
+               10  CAR-CUSTOMER-NAME   PIC X(50).
+               10  CAR-ACCOUNT-TYPE    PIC X(15).
+               10  CAR-BALANCE         PIC S9(08)V99.
+               10  CAR-LAST-TXN-DATE   PIC 9(08).
+               10  FILLER              PIC X(07).
+       01  WS-CUST-ACCT-INDEX          PIC 9(02) VALUE 0.
+
       *----------------------------------------------------------------
       * Format and Search Buffers
       *----------------------------------------------------------------
        01  FORMAT-BUFFER               PIC X(100) VALUE
            'ACCOUNT-NUMBER,CUSTOMER-NAME,ACCOUNT-TYPE,BALANCE,LAST-TXN-
-      -    'DATE.'.
-       
+      -    'DATE,CURRENCY-CODE.'.
+
        01  SEARCH-BUFFER.
-           05  FILLER                  PIC X(17) VALUE 
+           05  FILLER                  PIC X(17) VALUE
                'ACCOUNT-NUMBER,1,'.
            05  SB-ACCOUNT-NUMBER       PIC 9(10).
            05  FILLER                  PIC X VALUE '.'.
-       
+
        01  RECORD-BUFFER               PIC X(500).
        
        PROCEDURE DIVISION.
@@ -97,32 +183,107 @@
        2000-PROCESS-ACCOUNTS.
       *----------------------------------------------------------------
            PERFORM 2100-GET-ACCOUNT-NUMBER
-           
+
+           IF WS-INPUT-ACCOUNT = 0
+               PERFORM 2150-SEARCH-BY-NAME
+           END-IF
+
            IF WS-INPUT-ACCOUNT > 0
                PERFORM 2200-READ-ACCOUNT
                IF ACB-RESPONSE-CODE = 000
                    PERFORM 2300-DISPLAY-ACCOUNT
+                   PERFORM 2320-DISPLAY-CUSTOMER-PROFILE
+                   PERFORM 2330-LIST-CUSTOMER-ACCOUNTS
                ELSE
                    PERFORM 2400-HANDLE-ERROR
                END-IF
            END-IF
-           
+
            PERFORM 2500-ASK-CONTINUE
            .
-       
+
       *----------------------------------------------------------------
        2100-GET-ACCOUNT-NUMBER.
       *----------------------------------------------------------------
            DISPLAY ' '
-           DISPLAY 'Enter Account Number (10 digits): ' NO ADVANCING
+           DISPLAY 'Enter Account Number (blank to search by name): '
+                   NO ADVANCING
            ACCEPT WS-INPUT-ACCOUNT
-           
-           IF WS-INPUT-ACCOUNT = 0
-               DISPLAY 'Invalid account number. Please try again.'
-               DISPLAY ' '
+           .
+
+      *----------------------------------------------------------------
+       2150-SEARCH-BY-NAME.
+      *----------------------------------------------------------------
+      *    Fallback screen for a caller who doesn't have the account
+      *    number handy - looks up by CUSTOMER-NAME (full or partial)
+      *    via command S2 instead.
+           DISPLAY 'Enter Customer Name (full or partial): '
+                   NO ADVANCING
+           ACCEPT WS-INPUT-NAME
+
+           IF WS-INPUT-NAME = SPACES
+               DISPLAY 'No name entered.'
+           ELSE
+               PERFORM 2160-CALL-NAME-SEARCH
+               IF ACB-RESPONSE-CODE = 000
+                   PERFORM 2170-DISPLAY-NAME-RESULTS
+                   PERFORM 2180-SELECT-FROM-RESULTS
+               ELSE
+                   DISPLAY 'No matching accounts found.'
+               END-IF
            END-IF
            .
-       
+
+      *----------------------------------------------------------------
+       2160-CALL-NAME-SEARCH.
+      *----------------------------------------------------------------
+           MOVE WS-INPUT-NAME TO NSB-CUSTOMER-NAME
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'S2'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 67     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               FORMAT-BUFFER
+                               RECORD-BUFFER
+                               WS-NAME-SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE RECORD-BUFFER TO NAME-RESULT
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2170-DISPLAY-NAME-RESULTS.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'MATCHING ACCOUNTS'
+           DISPLAY '=================================================='
+           PERFORM 2171-DISPLAY-ONE-NAME-ROW
+               VARYING WS-NAME-RESULT-INDEX FROM 1 BY 1
+               UNTIL WS-NAME-RESULT-INDEX > ACB-ISN-QUANTITY
+           DISPLAY '=================================================='
+           .
+
+       2171-DISPLAY-ONE-NAME-ROW.
+           DISPLAY NR-ACCOUNT-NUMBER(WS-NAME-RESULT-INDEX)
+                   '  ' NR-CUSTOMER-NAME(WS-NAME-RESULT-INDEX)
+                   '  ' NR-ACCOUNT-TYPE(WS-NAME-RESULT-INDEX)
+           .
+
+      *----------------------------------------------------------------
+       2180-SELECT-FROM-RESULTS.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Enter Account Number from above (blank to cancel): '
+                   NO ADVANCING
+           ACCEPT WS-INPUT-ACCOUNT
+           .
+
       *----------------------------------------------------------------
        2200-READ-ACCOUNT.
       *----------------------------------------------------------------
@@ -142,9 +303,26 @@
            
            IF ACB-RESPONSE-CODE = 000
                MOVE RECORD-BUFFER TO ACCOUNT-RECORD
+               PERFORM 2210-LOOKUP-CURRENCY-SYMBOL
            END-IF
            .
-       
+
+      *----------------------------------------------------------------
+       2210-LOOKUP-CURRENCY-SYMBOL.
+      *----------------------------------------------------------------
+           MOVE '$  ' TO WS-CURRENCY-SYMBOL
+           PERFORM 2211-SCAN-ONE-CURRENCY-ENTRY
+               VARYING WS-CURR-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-CURR-SUBSCRIPT > 3
+           .
+
+       2211-SCAN-ONE-CURRENCY-ENTRY.
+           IF WS-CURR-CODE(WS-CURR-SUBSCRIPT) = CURRENCY-CODE
+               MOVE WS-CURR-SYMBOL(WS-CURR-SUBSCRIPT)
+                   TO WS-CURRENCY-SYMBOL
+           END-IF
+           .
+
       *----------------------------------------------------------------
        2300-DISPLAY-ACCOUNT.
       *----------------------------------------------------------------
@@ -157,7 +335,8 @@
            DISPLAY 'Account Type   : ' ACCOUNT-TYPE
            
            MOVE BALANCE TO WS-FORMATTED-BALANCE
-           DISPLAY 'Balance        : $' WS-FORMATTED-BALANCE
+           DISPLAY 'Balance        : ' FUNCTION TRIM(WS-CURRENCY-SYMBOL)
+                   WS-FORMATTED-BALANCE
            
            PERFORM 2310-FORMAT-DATE
            DISPLAY 'Last Trans Date: ' WS-FORMATTED-DATE
@@ -172,21 +351,88 @@
            MOVE LAST-TXN-DATE(7:2) TO WS-DATE-DD
            .
        
+      *----------------------------------------------------------------
+       2320-DISPLAY-CUSTOMER-PROFILE.
+      *----------------------------------------------------------------
+      *    Command S3: look up the customer master row behind this
+      *    account's CUSTOMER-ID and show the "whole customer" details
+      *    that don't live on the account row itself.
+           MOVE CUSTOMER-ID TO CSB-CUSTOMER-ID
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'S3'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 24     TO ACB-SEARCH-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               CUSTOMER-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               CUSTOMER-SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE RECORD-BUFFER TO CUSTOMER-RECORD
+               DISPLAY ' '
+               DISPLAY 'CUSTOMER PROFILE'
+               DISPLAY '----------------------------------------'
+               DISPLAY 'Customer ID    : ' CR-CUSTOMER-ID
+               DISPLAY 'Customer Name  : ' CR-CUSTOMER-NAME
+               DISPLAY 'Address        : ' CR-ADDRESS-LINE-1
+               DISPLAY 'City/State/Zip : ' CR-CITY ', ' CR-STATE
+                       '  ' CR-ZIP-CODE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2330-LIST-CUSTOMER-ACCOUNTS.
+      *----------------------------------------------------------------
+      *    Command L4: every account carrying the same CUSTOMER-ID,
+      *    so a customer with both a checking and a savings account
+      *    shows up as one customer with two accounts, not two
+      *    disconnected rows.
+           MOVE CUSTOMER-ID TO CSB-CUSTOMER-ID
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'L4'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE 100    TO ACB-FORMAT-BUFFER-LEN
+           MOVE 500    TO ACB-RECORD-BUFFER-LEN
+           MOVE 24     TO ACB-SEARCH-BUFFER-LEN
+           MOVE 5      TO ACB-ISN-QUANTITY
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               FORMAT-BUFFER
+                               RECORD-BUFFER
+                               CUSTOMER-SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               MOVE RECORD-BUFFER TO CUST-ACCT-RESULT
+               DISPLAY ' '
+               DISPLAY 'ALL ACCOUNTS FOR THIS CUSTOMER'
+               DISPLAY '----------------------------------------'
+               PERFORM 2331-DISPLAY-ONE-CUST-ACCT
+                   VARYING WS-CUST-ACCT-INDEX FROM 1 BY 1
+                   UNTIL WS-CUST-ACCT-INDEX > ACB-ISN-QUANTITY
+               DISPLAY '=========================================='
+           END-IF
+           .
+
+       2331-DISPLAY-ONE-CUST-ACCT.
+           DISPLAY CAR-ACCOUNT-NUMBER(WS-CUST-ACCT-INDEX)
+                   '  ' CAR-ACCOUNT-TYPE(WS-CUST-ACCT-INDEX)
+                   '  ' CAR-BALANCE(WS-CUST-ACCT-INDEX)
+           .
+
       *----------------------------------------------------------------
        2400-HANDLE-ERROR.
       *----------------------------------------------------------------
+           CALL 'RESPCODE-LOOKUP' USING ACB-RESPONSE-CODE
+                                        WS-RESPONSE-INFO
            DISPLAY ' '
-           EVALUATE ACB-RESPONSE-CODE
-               WHEN 003
-                   DISPLAY 'ERROR: Account not found'
-               WHEN 009
-                   DISPLAY 'ERROR: File not available'
-               WHEN 017
-                   DISPLAY 'ERROR: Invalid file number'
-               WHEN OTHER
-                   DISPLAY 'ERROR: Adabas Response Code = '
-                           ACB-RESPONSE-CODE
-           END-EVALUATE
+           DISPLAY 'ERROR: ' WS-RESP-SHORT-MSG
+           DISPLAY '  ' WS-RESP-EXPLANATION
+           DISPLAY '  Next: ' WS-RESP-NEXT-ACTION
            DISPLAY ' '
            .
        
