@@ -10,8 +10,17 @@
        
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "../data/audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                  PIC X(300).
+
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------
       * Adabas Control Block
@@ -38,8 +47,9 @@
            05  ACCOUNT-NUMBER          PIC 9(10).
            05  CUSTOMER-NAME           PIC X(50).
            05  ACCOUNT-TYPE            PIC X(15).
-           05  BALANCE                 PIC 9(09)V99.
+           05  BALANCE                 PIC S9(08)V99.
            05  LAST-TXN-DATE           PIC 9(08).
+           05  CURRENCY-CODE           PIC X(03).
        
       *----------------------------------------------------------------
       * Working Variables
@@ -49,40 +59,126 @@
            88  DEPOSIT                 VALUE 'D'.
            88  WITHDRAWAL              VALUE 'W'.
            88  BALANCE-ADJUSTMENT      VALUE 'A'.
+       01  WS-OPERATION-TYPE           PIC X.
+           88  FINANCIAL-OPERATION     VALUE 'F'.
+           88  MAINTENANCE-OPERATION   VALUE 'M'.
        01  WS-AMOUNT                   PIC 9(09)V99.
-       01  WS-NEW-BALANCE              PIC 9(09)V99.
-       01  WS-OLD-BALANCE              PIC 9(09)V99.
+       01  WS-NEW-BALANCE              PIC S9(08)V99.
+       01  WS-OLD-BALANCE              PIC S9(08)V99.
        01  WS-CONTINUE                 PIC X VALUE 'Y'.
        01  WS-CONFIRM                  PIC X.
+
+      *----------------------------------------------------------------
+      * Response-code lookup - see RESPCODE-LOOKUP for the full set
+      * of codes and wording, kept there so it can't drift out of
+      * sync with what ACCOUNT-READ, ACCOUNT-CREATE and
+      * ACCOUNT-CLOSE display for the same codes.
+      *----------------------------------------------------------------
+       01  WS-RESPONSE-INFO.
+           05  WS-RESP-SHORT-MSG       PIC X(40).
+           05  WS-RESP-EXPLANATION     PIC X(72).
+           05  WS-RESP-NEXT-ACTION     PIC X(72).
        01  WS-SAVED-ISN                PIC 9(10).
        01  WS-CURRENT-DATE.
            05  WS-CURR-YEAR            PIC 9(04).
            05  WS-CURR-MONTH           PIC 99.
            05  WS-CURR-DAY             PIC 99.
        01  WS-NEW-TXN-DATE             PIC 9(08).
-       
+
+      *----------------------------------------------------------------
+      * Overdraft Limits by ACCOUNT-TYPE
+      *----------------------------------------------------------------
+      *    CHECKING can run to -$500, SAVINGS and MONEY-MARKET may not
+      *    go negative at all; any ACCOUNT-TYPE not listed here defaults
+      *    to no overdraft (see WS-OD-LIMIT-FOUND below).
+       01  WS-OVERDRAFT-TABLE.
+           05  FILLER                  PIC X(26) VALUE
+               'CHECKING       00000050000'.
+           05  FILLER                  PIC X(26) VALUE
+               'SAVINGS        00000000000'.
+           05  FILLER                  PIC X(26) VALUE
+               'MONEY-MARKET   00000000000'.
+       01  WS-OVERDRAFT-ENTRIES REDEFINES WS-OVERDRAFT-TABLE.
+           05  WS-OD-ENTRY             OCCURS 3 TIMES.
+               10  WS-OD-TYPE          PIC X(15).
+               10  WS-OD-LIMIT         PIC 9(09)V99.
+       01  WS-OD-SUBSCRIPT             PIC 9(02) VALUE 0.
+       01  WS-OD-LIMIT-FOUND           PIC 9(09)V99 VALUE 0.
+
+      *----------------------------------------------------------------
+      * Maintenance Update (name/account-type correction) Working Data
+      *----------------------------------------------------------------
+      *    Kept separate from the financial transaction fields above so
+      *    a name/type correction never gets mistaken for a deposit,
+      *    withdrawal or adjustment further down.
+       01  WS-INPUT-NAME               PIC X(50).
+       01  WS-INPUT-TYPE               PIC X(15).
+           88  VALID-ACCOUNT-TYPE      VALUE 'CHECKING       '
+                                              'SAVINGS        '
+                                              'MONEY-MARKET   '.
+
+      *----------------------------------------------------------------
+      * Audit Trail
+      *----------------------------------------------------------------
+      *    WS-AUDIT-LINE is wider than the 150-byte AUDIT-FILE record
+      *    used by the other online programs so a maintenance entry can
+      *    also carry the old/new name and account type - those extra
+      *    columns are additive; CUSTOMER-STATEMENT's UNSTRING only
+      *    reads the first seven, so a shorter AUDIT-LINE elsewhere
+      *    still parses every entry this program writes correctly.
+       01  WS-AUDIT-FILE-STATUS        PIC XX.
+       01  WS-AUDIT-LINE               PIC X(300).
+       01  WS-AUDIT-TIME               PIC 9(08).
+       01  WS-AUDIT-OLD-BAL-EDIT       PIC -9(08).99.
+       01  WS-AUDIT-NEW-BAL-EDIT       PIC -9(08).99.
+       01  WS-AUDIT-AMOUNT-EDIT        PIC 9(09).99.
+       01  WS-AUDIT-OLD-NAME           PIC X(50).
+       01  WS-AUDIT-OLD-TYPE           PIC X(15).
+
       *----------------------------------------------------------------
       * Display Formatting
       *----------------------------------------------------------------
-       01  WS-FORMATTED-BALANCE        PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-FORMATTED-BALANCE        PIC -ZZ,ZZZ,ZZ9.99.
        01  WS-FORMATTED-AMOUNT         PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-FORMATTED-OD-LIMIT       PIC ZZZ,ZZZ,ZZ9.99.
        01  WS-FORMATTED-DATE.
            05  WS-DATE-YYYY            PIC 9(04).
            05  FILLER                  PIC X VALUE '-'.
            05  WS-DATE-MM              PIC 99.
            05  FILLER                  PIC X VALUE '-'.
            05  WS-DATE-DD              PIC 99.
-       
+
+      *----------------------------------------------------------------
+      * Currency Symbol Lookup
+      *----------------------------------------------------------------
+      *    CURRENCY-CODE not carried in this table (or blank, on a
+      *    line written before currency codes existed) just displays
+      *    with a plain dollar sign - the same default ADABAS.cbl
+      *    itself falls back to when parsing seed-data.txt.
+       01  WS-CURRENCY-TABLE.
+           05  FILLER                  PIC X(06) VALUE 'USD$  '.
+           05  FILLER                  PIC X(06) VALUE 'EUREUR'.
+           05  FILLER                  PIC X(06) VALUE 'GBPGBP'.
+       01  WS-CURRENCY-ENTRIES REDEFINES WS-CURRENCY-TABLE.
+           05  WS-CURR-ENTRY           OCCURS 3 TIMES.
+               10  WS-CURR-CODE        PIC X(03).
+               10  WS-CURR-SYMBOL      PIC X(03).
+       01  WS-CURR-SUBSCRIPT           PIC 9(02) VALUE 0.
+       01  WS-CURRENCY-SYMBOL          PIC X(03) VALUE '$  '.
+
       *----------------------------------------------------------------
       * Format and Search Buffers
       *----------------------------------------------------------------
        01  READ-FORMAT-BUFFER          PIC X(100) VALUE
            'ACCOUNT-NUMBER,CUSTOMER-NAME,ACCOUNT-TYPE,BALANCE,LAST-TXN-
-      -    'DATE.'.
+      -    'DATE,CURRENCY-CODE.'.
        
        01  UPDATE-FORMAT-BUFFER        PIC X(50) VALUE
            'BALANCE,LAST-TXN-DATE.'.
-       
+
+       01  MAINT-FORMAT-BUFFER         PIC X(50) VALUE
+           'CUSTOMER-NAME,ACCOUNT-TYPE.'.
+
        01  SEARCH-BUFFER.
            05  FILLER                  PIC X(17) VALUE 
                'ACCOUNT-NUMBER,1,'.
@@ -91,9 +187,12 @@
        
        01  RECORD-BUFFER               PIC X(500).
        01  UPDATE-BUFFER.
-           05  UB-BALANCE              PIC 9(09)V99.
+           05  UB-BALANCE              PIC S9(08)V99.
            05  UB-LAST-TXN-DATE        PIC 9(08).
-       
+       01  MAINT-BUFFER.
+           05  MB-CUSTOMER-NAME        PIC X(50).
+           05  MB-ACCOUNT-TYPE         PIC X(15).
+
        PROCEDURE DIVISION.
        
       *----------------------------------------------------------------
@@ -128,22 +227,43 @@
                PERFORM 2200-READ-ACCOUNT
                IF ACB-RESPONSE-CODE = 000
                    PERFORM 2300-DISPLAY-CURRENT-INFO
-                   PERFORM 2400-GET-UPDATE-INFO
-                   IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
-                       PERFORM 2500-UPDATE-ACCOUNT
-                       IF ACB-RESPONSE-CODE = 000
-                           PERFORM 2600-DISPLAY-SUCCESS
-                       ELSE
-                           PERFORM 2700-HANDLE-ERROR
-                       END-IF
-                   ELSE
-                       DISPLAY 'Update cancelled.'
-                   END-IF
+                   PERFORM 2250-GET-OPERATION-TYPE
+                   EVALUATE TRUE
+                       WHEN FINANCIAL-OPERATION
+                           PERFORM 2400-GET-UPDATE-INFO
+                           IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+                               PERFORM 2500-UPDATE-ACCOUNT
+                               IF ACB-RESPONSE-CODE = 000
+                                   PERFORM 2600-DISPLAY-SUCCESS
+                               ELSE
+                                   PERFORM 2700-HANDLE-ERROR
+                               END-IF
+                           ELSE
+                               PERFORM 2450-RELEASE-HOLD
+                               DISPLAY 'Update cancelled.'
+                           END-IF
+                       WHEN MAINTENANCE-OPERATION
+                           PERFORM 2900-GET-MAINTENANCE-INFO
+                           IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+                               PERFORM 2950-MAINTAIN-ACCOUNT
+                               IF ACB-RESPONSE-CODE = 000
+                                   PERFORM 2980-DISPLAY-MAINT-SUCCESS
+                               ELSE
+                                   PERFORM 2700-HANDLE-ERROR
+                               END-IF
+                           ELSE
+                               PERFORM 2450-RELEASE-HOLD
+                               DISPLAY 'Update cancelled.'
+                           END-IF
+                       WHEN OTHER
+                           PERFORM 2450-RELEASE-HOLD
+                           DISPLAY 'Invalid operation type.'
+                   END-EVALUATE
                ELSE
                    PERFORM 2700-HANDLE-ERROR
                END-IF
            END-IF
-           
+
            PERFORM 2800-ASK-CONTINUE
            .
        
@@ -168,11 +288,12 @@
            
            INITIALIZE ADABAS-CONTROL-BLOCK
            MOVE 'S1'   TO ACB-COMMAND-CODE
+           MOVE 'HOLD' TO ACB-COMMAND-ID
            MOVE 00012  TO ACB-FILE-NUMBER
            MOVE 100    TO ACB-FORMAT-BUFFER-LEN
            MOVE 500    TO ACB-RECORD-BUFFER-LEN
            MOVE 30     TO ACB-SEARCH-BUFFER-LEN
-           
+
            CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
                                READ-FORMAT-BUFFER
                                RECORD-BUFFER
@@ -182,9 +303,55 @@
                MOVE RECORD-BUFFER TO ACCOUNT-RECORD
                MOVE BALANCE TO WS-OLD-BALANCE
                MOVE ACB-ISN TO WS-SAVED-ISN
+               PERFORM 2210-LOOKUP-CURRENCY-SYMBOL
            END-IF
            .
-       
+
+      *----------------------------------------------------------------
+       2210-LOOKUP-CURRENCY-SYMBOL.
+      *----------------------------------------------------------------
+           MOVE '$  ' TO WS-CURRENCY-SYMBOL
+           PERFORM 2211-SCAN-ONE-CURRENCY-ENTRY
+               VARYING WS-CURR-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-CURR-SUBSCRIPT > 3
+           .
+
+       2211-SCAN-ONE-CURRENCY-ENTRY.
+           IF WS-CURR-CODE(WS-CURR-SUBSCRIPT) = CURRENCY-CODE
+               MOVE WS-CURR-SYMBOL(WS-CURR-SUBSCRIPT)
+                   TO WS-CURRENCY-SYMBOL
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2250-GET-OPERATION-TYPE.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Operation Type:'
+           DISPLAY '  F - Financial Transaction (Deposit/Withdrawal/A)'
+           DISPLAY '  M - Maintenance (Name/Account Type Correction)'
+           DISPLAY 'Enter Choice (F/M): ' NO ADVANCING
+           ACCEPT WS-OPERATION-TYPE
+           .
+
+      *----------------------------------------------------------------
+       2450-RELEASE-HOLD.
+      *----------------------------------------------------------------
+      *    The operator backed out after 2200-READ-ACCOUNT took out a
+      *    hold on this ISN - release it so the account isn't left
+      *    locked against every other updater until this program is
+      *    run again.
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'U1'         TO ACB-COMMAND-CODE
+           MOVE 00012        TO ACB-FILE-NUMBER
+           MOVE WS-SAVED-ISN TO ACB-ISN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               READ-FORMAT-BUFFER
+                               RECORD-BUFFER
+                               SEARCH-BUFFER
+           .
+
       *----------------------------------------------------------------
        2300-DISPLAY-CURRENT-INFO.
       *----------------------------------------------------------------
@@ -197,7 +364,8 @@
            DISPLAY 'Account Type   : ' ACCOUNT-TYPE
            
            MOVE BALANCE TO WS-FORMATTED-BALANCE
-           DISPLAY 'Current Balance: $' WS-FORMATTED-BALANCE
+           DISPLAY 'Current Balance: ' FUNCTION TRIM(WS-CURRENCY-SYMBOL)
+                   WS-FORMATTED-BALANCE
            
            PERFORM 2310-FORMAT-DATE
            DISPLAY 'Last Trans Date: ' WS-FORMATTED-DATE
@@ -231,37 +399,213 @@
                WHEN DEPOSIT
                    COMPUTE WS-NEW-BALANCE = WS-OLD-BALANCE + WS-AMOUNT
                    DISPLAY ' '
-                   DISPLAY 'Deposit of $' WS-AMOUNT
+                   DISPLAY 'Deposit of '
+                           FUNCTION TRIM(WS-CURRENCY-SYMBOL) WS-AMOUNT
                WHEN WITHDRAWAL
-                   IF WS-AMOUNT > WS-OLD-BALANCE
+                   PERFORM 2420-GET-OVERDRAFT-LIMIT
+                   IF WS-AMOUNT - WS-OLD-BALANCE > WS-OD-LIMIT-FOUND
+                       MOVE WS-OLD-BALANCE TO WS-FORMATTED-BALANCE
                        DISPLAY ' '
                        DISPLAY 'ERROR: Insufficient funds'
-                       DISPLAY 'Available balance: $' WS-OLD-BALANCE
+                       DISPLAY 'Available balance: '
+                               FUNCTION TRIM(WS-CURRENCY-SYMBOL)
+                               WS-FORMATTED-BALANCE
+                       IF WS-OD-LIMIT-FOUND > 0
+                           MOVE WS-OD-LIMIT-FOUND
+                               TO WS-FORMATTED-OD-LIMIT
+                           DISPLAY 'Overdraft limit  : '
+                                   FUNCTION TRIM(WS-CURRENCY-SYMBOL)
+                                   WS-FORMATTED-OD-LIMIT
+                       END-IF
                        MOVE 'N' TO WS-CONFIRM
                        EXIT PARAGRAPH
                    ELSE
-                       COMPUTE WS-NEW-BALANCE = 
+                       COMPUTE WS-NEW-BALANCE =
                            WS-OLD-BALANCE - WS-AMOUNT
                        DISPLAY ' '
-                       DISPLAY 'Withdrawal of $' WS-AMOUNT
+                       DISPLAY 'Withdrawal of '
+                               FUNCTION TRIM(WS-CURRENCY-SYMBOL)
+                               WS-AMOUNT
                    END-IF
                WHEN BALANCE-ADJUSTMENT
                    MOVE WS-AMOUNT TO WS-NEW-BALANCE
                    DISPLAY ' '
-                   DISPLAY 'Balance adjustment to $' WS-AMOUNT
+                   DISPLAY 'Balance adjustment to '
+                           FUNCTION TRIM(WS-CURRENCY-SYMBOL) WS-AMOUNT
                WHEN OTHER
                    DISPLAY 'Invalid transaction type'
                    MOVE 'N' TO WS-CONFIRM
                    EXIT PARAGRAPH
            END-EVALUATE
-           
+
            MOVE WS-NEW-BALANCE TO WS-FORMATTED-BALANCE
-           DISPLAY 'New Balance will be: $' WS-FORMATTED-BALANCE
+           DISPLAY 'New Balance will be: '
+                   FUNCTION TRIM(WS-CURRENCY-SYMBOL)
+                   WS-FORMATTED-BALANCE
            DISPLAY ' '
            DISPLAY 'Confirm update? (Y/N): ' NO ADVANCING
            ACCEPT WS-CONFIRM
            .
-       
+
+      *----------------------------------------------------------------
+       2420-GET-OVERDRAFT-LIMIT.
+      *----------------------------------------------------------------
+      *    Look up the overdraft cushion for the account's own type;
+      *    an ACCOUNT-TYPE not carried in WS-OVERDRAFT-TABLE gets no
+      *    cushion at all (WS-OD-LIMIT-FOUND stays zero).
+           MOVE 0 TO WS-OD-LIMIT-FOUND
+           PERFORM 2421-SCAN-ONE-OD-ENTRY
+               VARYING WS-OD-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-OD-SUBSCRIPT > 3
+           .
+
+       2421-SCAN-ONE-OD-ENTRY.
+           IF WS-OD-TYPE(WS-OD-SUBSCRIPT) = ACCOUNT-TYPE
+               MOVE WS-OD-LIMIT(WS-OD-SUBSCRIPT) TO WS-OD-LIMIT-FOUND
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2900-GET-MAINTENANCE-INFO.
+      *----------------------------------------------------------------
+      *    Its own confirmation screen, separate from the financial
+      *    transaction flow in 2400-GET-UPDATE-INFO, so a name/type
+      *    correction is never confused with a deposit, withdrawal or
+      *    adjustment - including in the audit trail (see
+      *    2960-WRITE-MAINTENANCE-AUDIT-ENTRY).
+           DISPLAY ' '
+           DISPLAY 'Enter New Customer Name (blank = no change): '
+               NO ADVANCING
+           ACCEPT WS-INPUT-NAME
+
+           IF WS-INPUT-NAME = SPACES
+               MOVE CUSTOMER-NAME TO WS-INPUT-NAME
+           END-IF
+
+           DISPLAY 'Enter New Account Type (blank = no change): '
+               NO ADVANCING
+           ACCEPT WS-INPUT-TYPE
+
+           IF WS-INPUT-TYPE = SPACES
+               MOVE ACCOUNT-TYPE TO WS-INPUT-TYPE
+           ELSE
+               IF NOT VALID-ACCOUNT-TYPE
+                   DISPLAY 'Invalid account type - type unchanged.'
+                   MOVE ACCOUNT-TYPE TO WS-INPUT-TYPE
+               END-IF
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'MAINTENANCE CONFIRMATION'
+           DISPLAY '=================================================='
+           DISPLAY 'Account Number : ' ACCOUNT-NUMBER
+           DISPLAY 'Customer Name  : ' CUSTOMER-NAME
+           DISPLAY '            ->   ' WS-INPUT-NAME
+           DISPLAY 'Account Type   : ' ACCOUNT-TYPE
+           DISPLAY '            ->   ' WS-INPUT-TYPE
+           DISPLAY '=================================================='
+           DISPLAY ' '
+           DISPLAY 'Confirm maintenance update? (Y/N): ' NO ADVANCING
+           ACCEPT WS-CONFIRM
+           .
+
+      *----------------------------------------------------------------
+       2950-MAINTAIN-ACCOUNT.
+      *----------------------------------------------------------------
+           MOVE WS-INPUT-NAME TO MB-CUSTOMER-NAME
+           MOVE WS-INPUT-TYPE TO MB-ACCOUNT-TYPE
+
+           INITIALIZE ADABAS-CONTROL-BLOCK
+           MOVE 'A2'   TO ACB-COMMAND-CODE
+           MOVE 00012  TO ACB-FILE-NUMBER
+           MOVE WS-SAVED-ISN TO ACB-ISN
+           MOVE 30     TO ACB-FORMAT-BUFFER-LEN
+           MOVE 65     TO ACB-RECORD-BUFFER-LEN
+
+           CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
+                               MAINT-FORMAT-BUFFER
+                               MAINT-BUFFER
+                               SEARCH-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               PERFORM 2960-WRITE-MAINTENANCE-AUDIT-ENTRY
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2960-WRITE-MAINTENANCE-AUDIT-ENTRY.
+      *----------------------------------------------------------------
+      *    Append a CSV record of this correction to the audit trail:
+      *    ISN,ACCOUNT-NUMBER,OLD-BAL,NEW-BAL,TXN-TYPE,AMOUNT,
+      *    TIMESTAMP(YYYYMMDDHHMMSS) plus the old/new name and account
+      *    type appended after it - OLD-BAL and NEW-BAL are both the
+      *    unchanged current balance (a maintenance correction isn't a
+      *    balance change), TXN-TYPE is 'M', and AMOUNT carries a fixed
+      *    description instead of a dollar amount, the same way
+      *    ACCOUNT-CLOSE's Close entry carries a reason code there.
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE BALANCE TO WS-AUDIT-OLD-BAL-EDIT
+           MOVE BALANCE TO WS-AUDIT-NEW-BAL-EDIT
+           MOVE CUSTOMER-NAME TO WS-AUDIT-OLD-NAME
+           MOVE ACCOUNT-TYPE  TO WS-AUDIT-OLD-TYPE
+
+           STRING WS-SAVED-ISN          DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  ACCOUNT-NUMBER        DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-AUDIT-OLD-BAL-EDIT DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-AUDIT-NEW-BAL-EDIT DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  'M'                   DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  'MAINTENANCE'         DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-NEW-TXN-DATE       DELIMITED BY SIZE
+                  WS-AUDIT-TIME         DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-AUDIT-OLD-NAME     DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-INPUT-NAME         DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-AUDIT-OLD-TYPE     DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WS-INPUT-TYPE         DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00' AND
+              WS-AUDIT-FILE-STATUS NOT = '05'
+      *        First entry ever written - file does not exist yet
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-AUDIT-FILE-STATUS = '00' OR WS-AUDIT-FILE-STATUS = '05'
+               MOVE WS-AUDIT-LINE TO AUDIT-LINE
+               WRITE AUDIT-LINE
+               CLOSE AUDIT-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       2980-DISPLAY-MAINT-SUCCESS.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY '=================================================='
+           DISPLAY 'MAINTENANCE UPDATE SUCCESSFUL'
+           DISPLAY '=================================================='
+           DISPLAY 'Account Number : ' ACCOUNT-NUMBER
+           DISPLAY 'Customer Name  : ' WS-INPUT-NAME
+           DISPLAY 'Account Type   : ' WS-INPUT-TYPE
+           DISPLAY 'Update Date    : ' WS-NEW-TXN-DATE
+           DISPLAY '=================================================='
+           .
+
       *----------------------------------------------------------------
        2500-UPDATE-ACCOUNT.
       *----------------------------------------------------------------
@@ -278,8 +622,57 @@
            CALL 'ADABAS' USING ADABAS-CONTROL-BLOCK
                                UPDATE-FORMAT-BUFFER
                                UPDATE-BUFFER
+
+           IF ACB-RESPONSE-CODE = 000
+               PERFORM 2550-WRITE-AUDIT-ENTRY
+           END-IF
            .
-       
+
+      *----------------------------------------------------------------
+       2550-WRITE-AUDIT-ENTRY.
+      *----------------------------------------------------------------
+      *    Append a CSV record of this balance change to the audit
+      *    trail: ISN,ACCOUNT-NUMBER,OLD-BAL,NEW-BAL,TXN-TYPE,AMOUNT,
+      *    TIMESTAMP(YYYYMMDDHHMMSS)
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE WS-OLD-BALANCE TO WS-AUDIT-OLD-BAL-EDIT
+           MOVE WS-NEW-BALANCE TO WS-AUDIT-NEW-BAL-EDIT
+           MOVE WS-AMOUNT      TO WS-AUDIT-AMOUNT-EDIT
+
+           STRING WS-SAVED-ISN         DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  ACCOUNT-NUMBER       DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-AUDIT-OLD-BAL-EDIT DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-AUDIT-NEW-BAL-EDIT DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-TRANSACTION-TYPE  DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-AUDIT-AMOUNT-EDIT DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-NEW-TXN-DATE      DELIMITED BY SIZE
+                  WS-AUDIT-TIME        DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           END-STRING
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00' AND
+              WS-AUDIT-FILE-STATUS NOT = '05'
+      *        First entry ever written - file does not exist yet
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-AUDIT-FILE-STATUS = '00' OR WS-AUDIT-FILE-STATUS = '05'
+               MOVE WS-AUDIT-LINE TO AUDIT-LINE
+               WRITE AUDIT-LINE
+               CLOSE AUDIT-FILE
+           END-IF
+           .
+
       *----------------------------------------------------------------
        2600-DISPLAY-SUCCESS.
       *----------------------------------------------------------------
@@ -291,18 +684,22 @@
            DISPLAY 'Customer Name  : ' CUSTOMER-NAME
            
            MOVE WS-OLD-BALANCE TO WS-FORMATTED-BALANCE
-           DISPLAY 'Old Balance    : $' WS-FORMATTED-BALANCE
-           
+           DISPLAY 'Old Balance    : ' FUNCTION TRIM(WS-CURRENCY-SYMBOL)
+                   WS-FORMATTED-BALANCE
+
            MOVE WS-NEW-BALANCE TO WS-FORMATTED-BALANCE
-           DISPLAY 'New Balance    : $' WS-FORMATTED-BALANCE
-           
+           DISPLAY 'New Balance    : ' FUNCTION TRIM(WS-CURRENCY-SYMBOL)
+                   WS-FORMATTED-BALANCE
+
            MOVE WS-AMOUNT TO WS-FORMATTED-AMOUNT
            EVALUATE TRUE
                WHEN DEPOSIT
-                   DISPLAY 'Transaction    : Deposit of $'
+                   DISPLAY 'Transaction    : Deposit of '
+                           FUNCTION TRIM(WS-CURRENCY-SYMBOL)
                            WS-FORMATTED-AMOUNT
                WHEN WITHDRAWAL
-                   DISPLAY 'Transaction    : Withdrawal of $'
+                   DISPLAY 'Transaction    : Withdrawal of '
+                           FUNCTION TRIM(WS-CURRENCY-SYMBOL)
                            WS-FORMATTED-AMOUNT
                WHEN BALANCE-ADJUSTMENT
                    DISPLAY 'Transaction    : Balance Adjustment'
@@ -315,22 +712,12 @@
       *----------------------------------------------------------------
        2700-HANDLE-ERROR.
       *----------------------------------------------------------------
+           CALL 'RESPCODE-LOOKUP' USING ACB-RESPONSE-CODE
+                                        WS-RESPONSE-INFO
            DISPLAY ' '
-           EVALUATE ACB-RESPONSE-CODE
-               WHEN 003
-                   DISPLAY 'ERROR: Account not found'
-               WHEN 009
-                   DISPLAY 'ERROR: File not available'
-               WHEN 017
-                   DISPLAY 'ERROR: Invalid file number'
-               WHEN 044
-                   DISPLAY 'ERROR: Record locked by another user'
-               WHEN 145
-                   DISPLAY 'ERROR: Update not allowed'
-               WHEN OTHER
-                   DISPLAY 'ERROR: Adabas Response Code = '
-                           ACB-RESPONSE-CODE
-           END-EVALUATE
+           DISPLAY 'ERROR: ' WS-RESP-SHORT-MSG
+           DISPLAY '  ' WS-RESP-EXPLANATION
+           DISPLAY '  Next: ' WS-RESP-NEXT-ACTION
            DISPLAY ' '
            .
        
