@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESPCODE-LOOKUP.
+       AUTHOR. MAINFRAME-DEMO.
+      *================================================================
+      * PROGRAM: RESPCODE-LOOKUP
+      * PURPOSE: Single source of truth for what each mock-Adabas
+      *          response code means and what a teller should do
+      *          about it.  ACCOUNT-READ, ACCOUNT-UPDATE,
+      *          ACCOUNT-CREATE and ACCOUNT-CLOSE each used to carry
+      *          their own copy of this EVALUATE, so a new command
+      *          code (account creation, closure, locking) meant
+      *          bolting the same error case onto every program by
+      *          hand - this keeps the mapping in one place instead.
+      *          RESPCODE-HELP calls here too, so the plain-language
+      *          on-screen reference a teller pulls up mid-transaction
+      *          can never drift out of sync with the short messages
+      *          the transaction screens themselves display.
+      * OUTPUT:  LK-RESPONSE-INFO, populated for the caller's
+      *          LK-RESPONSE-CODE.  An unrecognized code still gets a
+      *          usable (if generic) short message rather than a
+      *          blank field.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-RESPONSE-CODE            PIC 9(03).
+       01  LK-RESPONSE-INFO.
+           05  LK-SHORT-MESSAGE        PIC X(40).
+           05  LK-LONG-EXPLANATION     PIC X(72).
+           05  LK-NEXT-ACTION          PIC X(72).
+
+       PROCEDURE DIVISION USING LK-RESPONSE-CODE
+                                LK-RESPONSE-INFO.
+
+       0000-MAIN.
+           MOVE SPACES TO LK-RESPONSE-INFO
+
+           EVALUATE LK-RESPONSE-CODE
+               WHEN 000
+                   MOVE 'Successful completion'
+                       TO LK-SHORT-MESSAGE
+                   MOVE 'The command completed with no error.'
+                       TO LK-LONG-EXPLANATION
+                   MOVE 'No action needed.'
+                       TO LK-NEXT-ACTION
+               WHEN 003
+                   MOVE 'Account not found'
+                       TO LK-SHORT-MESSAGE
+                   STRING 'No record matches the search value, or a'
+                          ' browse is out of records.'
+                       DELIMITED BY SIZE INTO LK-LONG-EXPLANATION
+                   STRING 'Confirm the account number with the'
+                          ' customer and try again.'
+                       DELIMITED BY SIZE INTO LK-NEXT-ACTION
+               WHEN 009
+                   MOVE 'File not available'
+                       TO LK-SHORT-MESSAGE
+                   MOVE 'The account file could not be opened.'
+                       TO LK-LONG-EXPLANATION
+                   STRING 'Wait a few minutes and retry; if it'
+                          ' persists, call support.'
+                       DELIMITED BY SIZE INTO LK-NEXT-ACTION
+               WHEN 017
+                   MOVE 'Invalid file number'
+                       TO LK-SHORT-MESSAGE
+                   STRING 'The command named a file number this'
+                          ' system does not know.'
+                       DELIMITED BY SIZE INTO LK-LONG-EXPLANATION
+                   STRING 'Program error, not a data problem -'
+                          ' notify systems support.'
+                       DELIMITED BY SIZE INTO LK-NEXT-ACTION
+               WHEN 044
+                   MOVE 'Record locked by another user'
+                       TO LK-SHORT-MESSAGE
+                   STRING 'Another teller already has this account'
+                          ' held for update.'
+                       DELIMITED BY SIZE INTO LK-LONG-EXPLANATION
+                   STRING 'Wait a moment and retry; ask a'
+                          ' supervisor if it does not clear.'
+                       DELIMITED BY SIZE INTO LK-NEXT-ACTION
+               WHEN 062
+                   MOVE 'Account file header is invalid'
+                       TO LK-SHORT-MESSAGE
+                   STRING 'The account file failed its structural'
+                          ' check on last open.'
+                       DELIMITED BY SIZE INTO LK-LONG-EXPLANATION
+                   STRING 'Stop posting transactions and notify'
+                          ' systems support now.'
+                       DELIMITED BY SIZE INTO LK-NEXT-ACTION
+               WHEN 145
+                   MOVE 'Update not allowed'
+                       TO LK-SHORT-MESSAGE
+                   STRING 'An update was issued against an account'
+                          ' never held first.'
+                       DELIMITED BY SIZE INTO LK-LONG-EXPLANATION
+                   STRING 'Program error, not a data problem -'
+                          ' notify systems support.'
+                       DELIMITED BY SIZE INTO LK-NEXT-ACTION
+               WHEN OTHER
+                   MOVE 'Unrecognized Adabas response code'
+                       TO LK-SHORT-MESSAGE
+                   STRING 'This code has no defined meaning in'
+                          ' this system yet.'
+                       DELIMITED BY SIZE INTO LK-LONG-EXPLANATION
+                   STRING 'Notify systems support and report the'
+                          ' response code shown.'
+                       DELIMITED BY SIZE INTO LK-NEXT-ACTION
+           END-EVALUATE
+
+           GOBACK
+           .
