@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-GL-RECON.
+       AUTHOR. MAINFRAME-DEMO.
+      *================================================================
+      * PROGRAM: ACCOUNT-GL-RECON
+      * PURPOSE: Ties the account file's control totals (as produced
+      *          by ACCOUNT-BALANCE-RPT, one line per ACCOUNT-TYPE)
+      *          out against a general ledger extract feed, and flags
+      *          any account type where the two don't agree to the
+      *          penny, so this doesn't stay a manual month-end
+      *          spreadsheet exercise
+      * INPUT:   ../data/balance-control-total.txt (ACCOUNT-BALANCE-RPT
+      *          output), ../data/gl-extract.txt (GL feed)
+      * OUTPUT:  Reconciliation report by account type, RETURN-CODE 4
+      *          if any type is out of balance, else 0
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO
+                   "../data/balance-control-total.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTRL-FILE-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO
+                   "../data/gl-extract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTAL-FILE.
+       01  CTRL-LINE                   PIC X(80).
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      * Reconciliation Table - one entry per ACCOUNT-TYPE seen in
+      * either feed, holding both sides of the comparison
+      *----------------------------------------------------------------
+       01  WS-RECON-TABLE.
+           05  WS-RECON-ENTRY          OCCURS 10 TIMES.
+               10  WS-RECON-TYPE       PIC X(15).
+               10  WS-RECON-BOOK-SUM   PIC S9(09)V99 VALUE 0.
+               10  WS-RECON-BOOK-SEEN  PIC X VALUE 'N'.
+               10  WS-RECON-GL-SUM     PIC S9(09)V99 VALUE 0.
+               10  WS-RECON-GL-SEEN    PIC X VALUE 'N'.
+       01  WS-RECON-ENTRIES-USED       PIC 9(02) VALUE 0.
+       01  WS-RECON-SUBSCRIPT          PIC 9(02) VALUE 0.
+       01  WS-RECON-MATCH-INDEX        PIC 9(02) VALUE 0.
+       01  WS-RECON-FOUND              PIC X VALUE 'N'.
+       01  WS-LOOKUP-TYPE              PIC X(15).
+
+      *----------------------------------------------------------------
+      * File Status and End-of-File Switches
+      *----------------------------------------------------------------
+       01  WS-CTRL-FILE-STATUS         PIC XX.
+       01  WS-GL-FILE-STATUS           PIC XX.
+       01  WS-CTRL-EOF                 PIC X VALUE 'N'.
+       01  WS-GL-EOF                   PIC X VALUE 'N'.
+
+      *----------------------------------------------------------------
+      * Parsed Feed Fields
+      *----------------------------------------------------------------
+       01  WS-FEED-TYPE                PIC X(15).
+       01  WS-FEED-COUNT               PIC 9(05).
+       01  WS-FEED-SUM-TEXT            PIC X(15).
+       01  WS-FEED-SUM                 PIC S9(09)V99.
+
+      *----------------------------------------------------------------
+      * Working Variables
+      *----------------------------------------------------------------
+       01  WS-BREAK-COUNT              PIC 9(03) VALUE 0.
+       01  WS-VARIANCE                 PIC S9(09)V99.
+       01  WS-FORMATTED-BOOK           PIC -ZZZ,ZZZ,ZZ9.99.
+       01  WS-FORMATTED-GL             PIC -ZZZ,ZZZ,ZZ9.99.
+       01  WS-FORMATTED-VARIANCE       PIC -ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+       0000-MAIN-ROUTINE.
+      *----------------------------------------------------------------
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-CONTROL-TOTALS
+           PERFORM 3000-LOAD-GL-EXTRACT
+           PERFORM 4000-PRINT-RECONCILIATION
+           IF WS-BREAK-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+      *----------------------------------------------------------------
+           DISPLAY '=================================================='
+           DISPLAY 'GENERAL LEDGER RECONCILIATION REPORT'
+           DISPLAY '=================================================='
+           INITIALIZE WS-RECON-TABLE
+           .
+
+      *----------------------------------------------------------------
+       2000-LOAD-CONTROL-TOTALS.
+      *----------------------------------------------------------------
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CTRL-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Unable to open control total file - '
+                       'run ACCOUNT-BALANCE-RPT first'
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 2100-READ-CONTROL-LINE
+           PERFORM 2200-APPLY-CONTROL-LINE
+               UNTIL WS-CTRL-EOF = 'Y'
+
+           CLOSE CONTROL-TOTAL-FILE
+           .
+
+      *----------------------------------------------------------------
+       2100-READ-CONTROL-LINE.
+      *----------------------------------------------------------------
+           READ CONTROL-TOTAL-FILE INTO CTRL-LINE
+               AT END
+                   MOVE 'Y' TO WS-CTRL-EOF
+           END-READ
+           .
+
+      *----------------------------------------------------------------
+       2200-APPLY-CONTROL-LINE.
+      *----------------------------------------------------------------
+           UNSTRING CTRL-LINE DELIMITED BY ','
+               INTO WS-FEED-TYPE WS-FEED-COUNT WS-FEED-SUM-TEXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-FEED-SUM-TEXT))
+               TO WS-FEED-SUM
+
+           MOVE WS-FEED-TYPE TO WS-LOOKUP-TYPE
+           PERFORM 5000-FIND-OR-ADD-TYPE
+
+           MOVE WS-FEED-SUM TO WS-RECON-BOOK-SUM(WS-RECON-MATCH-INDEX)
+           MOVE 'Y' TO WS-RECON-BOOK-SEEN(WS-RECON-MATCH-INDEX)
+
+           PERFORM 2100-READ-CONTROL-LINE
+           .
+
+      *----------------------------------------------------------------
+       3000-LOAD-GL-EXTRACT.
+      *----------------------------------------------------------------
+           OPEN INPUT GL-EXTRACT-FILE
+           IF WS-GL-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Unable to open GL extract feed file'
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 3100-READ-GL-LINE
+           PERFORM 3200-APPLY-GL-LINE
+               UNTIL WS-GL-EOF = 'Y'
+
+           CLOSE GL-EXTRACT-FILE
+           .
+
+      *----------------------------------------------------------------
+       3100-READ-GL-LINE.
+      *----------------------------------------------------------------
+           READ GL-EXTRACT-FILE INTO GL-LINE
+               AT END
+                   MOVE 'Y' TO WS-GL-EOF
+           END-READ
+           .
+
+      *----------------------------------------------------------------
+       3200-APPLY-GL-LINE.
+      *----------------------------------------------------------------
+           UNSTRING GL-LINE DELIMITED BY ','
+               INTO WS-FEED-TYPE WS-FEED-SUM-TEXT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-FEED-SUM-TEXT))
+               TO WS-FEED-SUM
+
+           MOVE WS-FEED-TYPE TO WS-LOOKUP-TYPE
+           PERFORM 5000-FIND-OR-ADD-TYPE
+
+           MOVE WS-FEED-SUM TO WS-RECON-GL-SUM(WS-RECON-MATCH-INDEX)
+           MOVE 'Y' TO WS-RECON-GL-SEEN(WS-RECON-MATCH-INDEX)
+
+           PERFORM 3100-READ-GL-LINE
+           .
+
+      *----------------------------------------------------------------
+       4000-PRINT-RECONCILIATION.
+      *----------------------------------------------------------------
+           DISPLAY ' '
+           DISPLAY 'Account Type          Book Balance      GL Balance'
+                   '        Variance  Status'
+           DISPLAY '--------------------------------------------------'
+                   '--------------------------------'
+           PERFORM 4100-PRINT-ONE-LINE
+               VARYING WS-RECON-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-RECON-SUBSCRIPT > WS-RECON-ENTRIES-USED
+           DISPLAY '--------------------------------------------------'
+                   '--------------------------------'
+           IF WS-BREAK-COUNT = 0
+               DISPLAY 'ALL ACCOUNT TYPES TIE OUT TO THE PENNY'
+           ELSE
+               DISPLAY WS-BREAK-COUNT
+                       ' ACCOUNT TYPE(S) OUT OF BALANCE'
+           END-IF
+           DISPLAY '=================================================='
+           .
+
+      *----------------------------------------------------------------
+       4100-PRINT-ONE-LINE.
+      *----------------------------------------------------------------
+           COMPUTE WS-VARIANCE =
+               WS-RECON-BOOK-SUM(WS-RECON-SUBSCRIPT) -
+               WS-RECON-GL-SUM(WS-RECON-SUBSCRIPT)
+           MOVE WS-RECON-BOOK-SUM(WS-RECON-SUBSCRIPT) TO
+               WS-FORMATTED-BOOK
+           MOVE WS-RECON-GL-SUM(WS-RECON-SUBSCRIPT) TO
+               WS-FORMATTED-GL
+           MOVE WS-VARIANCE TO WS-FORMATTED-VARIANCE
+
+           IF WS-RECON-BOOK-SEEN(WS-RECON-SUBSCRIPT) NOT = 'Y'
+               DISPLAY WS-RECON-TYPE(WS-RECON-SUBSCRIPT)
+                       '  NOT ON BOOK CONTROL TOTAL FEED'
+               ADD 1 TO WS-BREAK-COUNT
+           ELSE
+               IF WS-RECON-GL-SEEN(WS-RECON-SUBSCRIPT) NOT = 'Y'
+                   DISPLAY WS-RECON-TYPE(WS-RECON-SUBSCRIPT)
+                           '  NOT ON GL EXTRACT FEED'
+                   ADD 1 TO WS-BREAK-COUNT
+               ELSE
+                   IF WS-VARIANCE = 0
+                       DISPLAY WS-RECON-TYPE(WS-RECON-SUBSCRIPT)
+                               '  ' WS-FORMATTED-BOOK
+                               '  ' WS-FORMATTED-GL
+                               '  ' WS-FORMATTED-VARIANCE
+                               '  OK'
+                   ELSE
+                       DISPLAY WS-RECON-TYPE(WS-RECON-SUBSCRIPT)
+                               '  ' WS-FORMATTED-BOOK
+                               '  ' WS-FORMATTED-GL
+                               '  ' WS-FORMATTED-VARIANCE
+                               '  ***BREAK***'
+                       ADD 1 TO WS-BREAK-COUNT
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       5000-FIND-OR-ADD-TYPE.
+      *----------------------------------------------------------------
+      *    Same find-or-add idiom used by ACCOUNT-BALANCE-RPT's
+      *    2210-FIND-OR-ADD-TYPE: WS-RECON-SUBSCRIPT is left one past
+      *    the matching entry when PERFORM VARYING exits, so the
+      *    matched index is captured into WS-RECON-MATCH-INDEX inside
+      *    the scan itself rather than read back off the subscript.
+           MOVE 'N' TO WS-RECON-FOUND
+           MOVE 0   TO WS-RECON-SUBSCRIPT
+           MOVE 0   TO WS-RECON-MATCH-INDEX
+
+           PERFORM 5100-SCAN-ONE-TYPE
+               VARYING WS-RECON-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-RECON-SUBSCRIPT > WS-RECON-ENTRIES-USED
+                   OR WS-RECON-FOUND = 'Y'
+
+           IF WS-RECON-FOUND = 'N'
+               ADD 1 TO WS-RECON-ENTRIES-USED
+               MOVE WS-RECON-ENTRIES-USED TO WS-RECON-MATCH-INDEX
+               MOVE WS-LOOKUP-TYPE
+                   TO WS-RECON-TYPE(WS-RECON-MATCH-INDEX)
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       5100-SCAN-ONE-TYPE.
+      *----------------------------------------------------------------
+           IF WS-RECON-TYPE(WS-RECON-SUBSCRIPT) = WS-LOOKUP-TYPE
+               MOVE 'Y' TO WS-RECON-FOUND
+               MOVE WS-RECON-SUBSCRIPT TO WS-RECON-MATCH-INDEX
+           END-IF
+           .
