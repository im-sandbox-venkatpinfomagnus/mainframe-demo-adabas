@@ -0,0 +1,72 @@
+//ACCTDLY  JOB  (ACCT,DAILY),'DAILY ACCT CYCLE',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*
+//*=================================================================
+//* JOB       :  ACCTDLY
+//* PURPOSE   :  Daily account-system batch cycle.  Steps run in
+//*              dependency order - interest and fee posting first,
+//*              then the trial balance / control total report that
+//*              reflects those postings, then the GL reconciliation
+//*              that ties the report's control totals back to the
+//*              general ledger extract.  The COND parameter on each
+//*              downstream step bypasses it once an upstream step in
+//*              its dependency chain has ended with a non-zero
+//*              return code, so a failure does not carry bad or
+//*              partial data forward into the next stage.
+//*
+//* STEP010   :  Post monthly interest accruals to savings accounts.
+//* STEP020   :  Assess monthly maintenance fees.
+//*              Depends on STEP010 - both steps post updates against
+//*              the same account file and audit log, so the fee run
+//*              is held back until interest posting has completed
+//*              cleanly rather than running the two concurrently.
+//* STEP030   :  Produce the daily trial balance / control total
+//*              report, reflecting today's interest and fee
+//*              postings.
+//*              Depends on STEP010 and STEP020.
+//* STEP040   :  Reconcile the report's control totals against the
+//*              general ledger extract.
+//*              Depends on STEP030 - the reconciliation reads the
+//*              control-total feed STEP030 produces, so it cannot
+//*              run against yesterday's totals if today's report
+//*              step failed.
+//*
+//* Load module names below are illustrative; PGM= matches each
+//* program's PROGRAM-ID.  Dataset names on the SEEDDATA / AUDITLOG /
+//* CTLTOTAL / GLEXTRC DD statements are illustrative production
+//* names for the flat files the programs read and write.
+//*=================================================================
+//*
+//STEP010  EXEC PGM=ACCOUNT-INTEREST
+//STEPLIB  DD   DSN=PROD.ACCTSYS.LOADLIB,DISP=SHR
+//SEEDDATA DD   DSN=PROD.ACCTSYS.SEEDDATA,DISP=SHR
+//AUDITLOG DD   DSN=PROD.ACCTSYS.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=ACCOUNT-FEE-ASSESS,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.ACCTSYS.LOADLIB,DISP=SHR
+//SEEDDATA DD   DSN=PROD.ACCTSYS.SEEDDATA,DISP=SHR
+//AUDITLOG DD   DSN=PROD.ACCTSYS.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=ACCOUNT-BALANCE-RPT,
+//         COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD   DSN=PROD.ACCTSYS.LOADLIB,DISP=SHR
+//SEEDDATA DD   DSN=PROD.ACCTSYS.SEEDDATA,DISP=SHR
+//CTLTOTAL DD   DSN=PROD.ACCTSYS.CTLTOTAL,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=ACCOUNT-GL-RECON,COND=(0,NE,STEP030)
+//STEPLIB  DD   DSN=PROD.ACCTSYS.LOADLIB,DISP=SHR
+//CTLTOTAL DD   DSN=PROD.ACCTSYS.CTLTOTAL,DISP=SHR
+//GLEXTRC  DD   DSN=PROD.ACCTSYS.GLEXTRC,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
